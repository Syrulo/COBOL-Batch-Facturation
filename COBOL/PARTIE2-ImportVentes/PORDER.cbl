@@ -1,278 +1,899 @@
 *> ==========================================================
 *> PORDER.cbl - Programme principal Partie 2
-*> Importation des ventes Europe et Asie et mise à jour des balances clients
+*> Importation des ventes Europe, Asie et Amérique du Nord et mise
+*> à jour des balances clients
 *> Projet académique COBOL / Mainframe
-*> 
+*>
 *> Objectif :
-*> - Lire les fichiers de ventes Europe (DVENTEEU) et Asie (DVENTEAS)
+*> - Lire les fichiers de ventes Europe (DVENTEEU), Asie (DVENTEAS)
+*>   et Amérique du Nord (DVENTENA)
 *> - Insérer les ventes dans les tables DB2 ORDERS et ITEMS
 *> - Mettre à jour le solde (BALANCE) des clients dans la table CUSTOMERS
-*> 
+*>
 *> Entrées :
 *> - FVENTEEU / DVENTEEU : fichier des ventes Europe
 *> - FVENTEAS / DVENTEAS : fichier des ventes Asie
-*> 
+*> - FVENTENA / DVENTENA : fichier des ventes Amérique du Nord
+*>
 *> Sorties :
 *> - Tables DB2 ORDERS, ITEMS et CUSTOMERS
-*> 
+*> - DORDER-REJECT  : commandes rejetées (produit/client inconnu)
+*> - DORDER-COLLISION : N° de commande en collision entre régions
+*> - DORDER-PRICESRC : lignes où le prix catalogue a servi de repli
+*> - DORDER-RPT     : rapport de contrôle de fin de traitement
+*> - DORDER-CKPT    : points de reprise (checkpoint)
+*> - DORDER-BACKORDER : ventes ayant fait passer le stock du produit
+*>   sous zéro (la commande est quand même acceptée)
+*>
 *> Sous-programmes appelés :
-*> - PFDATE : formatage des dates
-*> 
+*> - PFDATE  : formatage des dates
+*> - PDEVISE : conversion des prix en devise étrangère
+*>
 *> Remarques :
 *> - Les fichiers de ventes sont triés par N° de commande, client et employé
+*> - Les trois fichiers sont fusionnés par N° de commande (cf 1500-xxx)
 *> - Ce code est fourni à titre pédagogique
 *> ==========================================================
-       ID DIVISION.                                                     
-       PROGRAM-ID. PORDER.                                              
-                                                                        
-       ENVIRONMENT DIVISION.                                            
-       CONFIGURATION SECTION.                                           
-       SPECIAL-NAMES.                                                   
-                                                                        
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-                                                                        
-           SELECT FVENTEAS ASSIGN TO DVENTEAS                           
-                           ORGANIZATION IS SEQUENTIAL                   
-                           FILE STATUS IS ERRCODE1.                     
-                                                                        
-           SELECT FVENTEEU ASSIGN TO DVENTEEU                           
-                           ORGANIZATION IS SEQUENTIAL                   
-                           FILE STATUS IS ERRCODE2.                     
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-       FD FVENTEAS                                                      
-           RECORDING MODE IS F.                                         
-                                                                        
-       01 ENRVENTEAS.                                                   
-           05 AS-NO        PIC 9(3).                                    
-           05 AS-DATE      PIC X(10).                                   
-           05 AS-S-NO      PIC 9(2).                                    
-           05 AS-C-NO      PIC 9(4).                                    
-           05 AS-P-NO      PIC 9(3).                                    
-           05 AS-PRICE-RAW PIC X(5).                                    
-           05 AS-PRICE     REDEFINES AS-PRICE-RAW PIC 9(3)V99.          
-           05 AS-QUANTITY  PIC 9(2).                                    
-           05 FILLER       PIC X(6).                                    
-                                                                        
-       FD FVENTEEU                                                      
-           RECORDING MODE IS F.                                         
-                                                                        
-       01 ENRVENTEEU.                                                   
-           05 EU-NO        PIC 9(3).                                    
-           05 EU-DATE      PIC X(10).                                   
-           05 EU-S-NO      PIC 9(2).                                    
-           05 EU-C-NO      PIC 9(4).                                    
-           05 EU-P-NO      PIC 9(3).                                    
-           05 EU-PRICE-RAW PIC X(5).                                    
-           05 EU-PRICE     REDEFINES EU-PRICE-RAW PIC 9(3)V99.          
-           05 EU-QUANTITY  PIC 9(2).                                    
-           05 FILLER       PIC X(6).                                    
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-           EXEC SQL INCLUDE SQLCA END-EXEC.                             
-                                                                        
-           EXEC SQL INCLUDE PRODUCTS END-EXEC.                          
-                                                                        
-           EXEC SQL INCLUDE ORDERS END-EXEC.                            
-                                                                        
-           EXEC SQL INCLUDE CUSTOMER END-EXEC.                          
-                                                                        
-           EXEC SQL INCLUDE ITEMS END-EXEC.                             
-                                                                        
-       01 EOF-EU           PIC X VALUE 'N'.                             
-       01 EOF-AS           PIC X VALUE 'N'.                             
-                                                                        
-       77 ERRCODE1         PIC 99.                                      
-       77 ERRCODE2         PIC 99.                                      
-                                                                        
-       01 WS-TOTAL         PIC 9(3)V99 VALUE 0.                         
-       01 WS-PRICE-X       PIC X(5).                                    
-       01 WS-PRICE-N       PIC 9(3)V99.                                 
-                                                                        
-       01 PFDATE           PIC X(6) VALUE 'PFDATE'.                     
-                                                                        
-       LINKAGE SECTION.                                                 
-                                                                        
+       ID DIVISION.
+       PROGRAM-ID. PORDER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FVENTEAS ASSIGN TO DVENTEAS
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS ERRCODE1.
+
+           SELECT FVENTEEU ASSIGN TO DVENTEEU
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS ERRCODE2.
+
+*> Ventes Amérique du Nord : vente directe, même format AS/EU
+           SELECT FVENTENA ASSIGN TO DVENTENA
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS ERRCODE3.
+
+*> Commandes rejetées : P_NO ou C_NO introuvable dans DB2
+           SELECT FREJORD ASSIGN TO DORDER-REJECT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-REJ.
+
+*> N° de commande présent dans plus d’une région sur la même exécution
+           SELECT FCOLLISION ASSIGN TO DORDER-COLLISION
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-COL.
+
+*> Lignes où le prix fourni était absent et le prix catalogue a servi
+           SELECT FPRICESRC ASSIGN TO DORDER-PRICESRC
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-PSR.
+
+*> Rapport de contrôle de fin de traitement (un seul enregistrement)
+           SELECT FORDRPT ASSIGN TO DORDER-RPT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-RPT.
+
+*> Point de reprise : dernier N° de commande entièrement traité
+           SELECT FCKPT ASSIGN TO DORDER-CKPT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-CKPT.
+
+*> Ventes qui font passer le stock du produit sous zéro (rupture)
+           SELECT FBACKORD ASSIGN TO DORDER-BACKORDER
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-BKO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FVENTEAS
+           RECORDING MODE IS F.
+
+       01 ENRVENTEAS.
+           05 AS-NO        PIC 9(3).
+           05 AS-DATE      PIC X(10).
+           05 AS-S-NO      PIC 9(2).
+           05 AS-C-NO      PIC 9(4).
+           05 AS-P-NO      PIC 9(3).
+           05 AS-PRICE-RAW PIC X(5).
+           05 AS-PRICE     REDEFINES AS-PRICE-RAW PIC 9(3)V99.
+           05 AS-QUANTITY  PIC 9(2).
+           05 AS-DEVISE    PIC X(2).
+           05 FILLER       PIC X(4).
+
+       FD FVENTEEU
+           RECORDING MODE IS F.
+
+       01 ENRVENTEEU.
+           05 EU-NO        PIC 9(3).
+           05 EU-DATE      PIC X(10).
+           05 EU-S-NO      PIC 9(2).
+           05 EU-C-NO      PIC 9(4).
+           05 EU-P-NO      PIC 9(3).
+           05 EU-PRICE-RAW PIC X(5).
+           05 EU-PRICE     REDEFINES EU-PRICE-RAW PIC 9(3)V99.
+           05 EU-QUANTITY  PIC 9(2).
+           05 EU-DEVISE    PIC X(2).
+           05 FILLER       PIC X(4).
+
+       FD FVENTENA
+           RECORDING MODE IS F.
+
+       01 ENRVENTENA.
+           05 NA-NO        PIC 9(3).
+           05 NA-DATE      PIC X(10).
+           05 NA-S-NO      PIC 9(2).
+           05 NA-C-NO      PIC 9(4).
+           05 NA-P-NO      PIC 9(3).
+           05 NA-PRICE-RAW PIC X(5).
+           05 NA-PRICE     REDEFINES NA-PRICE-RAW PIC 9(3)V99.
+           05 NA-QUANTITY  PIC 9(2).
+           05 NA-DEVISE    PIC X(2).
+           05 FILLER       PIC X(4).
+
+*> Une ligne par commande rejetée (P_NO ou C_NO introuvable)
+       FD FREJORD
+           RECORDING MODE IS F.
+
+       01 ENRREJORD.
+          05 REJ-NO         PIC 9(3).
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 REJ-REGION     PIC X(2).
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 REJ-P-NO       PIC 9(3).
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 REJ-C-NO       PIC 9(4).
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 REJ-MOTIF      PIC X(30).
+
+*> Une ligne par N° de commande en collision entre régions
+       FD FCOLLISION
+           RECORDING MODE IS F.
+
+       01 ENRCOLLISION.
+          05 COL-NO         PIC 9(3).
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 COL-REGION-RETENUE PIC X(2).
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 COL-REGION-REJETEE PIC X(2).
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 COL-MOTIF      PIC X(40).
+
+*> Une ligne par vente où le prix catalogue a servi de repli
+       FD FPRICESRC
+           RECORDING MODE IS F.
+
+       01 ENRPRICESRC.
+          05 PSR-NO         PIC 9(3).
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 PSR-P-NO       PIC 9(3).
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 PSR-PRICE      PIC Z(3),99.
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 PSR-MOTIF      PIC X(30).
+
+*> Rapport de contrôle, un seul enregistrement écrit en fin de run
+       FD FORDRPT
+           RECORDING MODE IS F.
+
+       01 ENRORDRPT.
+          05 RPT-LUS-AS     PIC ZZZ9.
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 RPT-LUS-EU     PIC ZZZ9.
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 RPT-LUS-NA     PIC ZZZ9.
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 RPT-INSERES    PIC ZZZ9.
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 RPT-REJETES    PIC ZZZ9.
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 RPT-COLLISIONS PIC ZZZ9.
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 RPT-PRICESRC   PIC ZZZ9.
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 RPT-MONTANT    PIC Z(6),99.
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 RPT-BACKORDER  PIC ZZZ9.
+
+*> Point de reprise : un enregistrement par commit, le dernier lu au
+*> redémarrage donne le dernier N° de commande entièrement traité
+       FD FCKPT
+           RECORDING MODE IS F.
+
+       01 ENRCKPT.
+          05 CKPT-LAST-NO   PIC 9(3).
+
+*> Une ligne par vente ayant fait passer le stock du produit sous
+*> zéro : la commande reste acceptée (on ne bloque pas la vente), mais
+*> le déficit est journalisé pour que les achats puissent réagir
+       FD FBACKORD
+           RECORDING MODE IS F.
+
+       01 ENRBACKORD.
+          05 BKO-NO         PIC 9(3).
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 BKO-P-NO       PIC 9(3).
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 BKO-QUANTITY   PIC 9(2).
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 BKO-STOCK-APRES PIC S9(5).
+          05 FILLER         PIC X(1)  VALUE SPACE.
+          05 BKO-MOTIF      PIC X(30).
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL INCLUDE PRODUCTS END-EXEC.
+
+           EXEC SQL INCLUDE ORDERS END-EXEC.
+
+           EXEC SQL INCLUDE CUSTOMER END-EXEC.
+
+           EXEC SQL INCLUDE ITEMS END-EXEC.
+
+*> CUSTOMERS.CREDIT_LIMIT : pas de DCLGEN dans ce dépôt,
+*> déclarée localement comme les autres colonnes ajoutées depuis
+       01 C-CREDIT-LIMIT  PIC 9(7)V99.
+       01 WS-NOUV-BALANCE PIC 9(7)V99.
+
+*> PRODUCTS.STOCK_QTY : pas dans le membre DCLGEN de ce dépôt, comme
+*> pour PNEWPROD qui la déclare localement et la maintient au chargement
+       01 P-STOCK-QTY      PIC 9(5).
+       01 WS-STOCK-APRES  PIC S9(5).
+
+       01 EOF-EU           PIC X VALUE 'N'.
+       01 EOF-AS           PIC X VALUE 'N'.
+       01 EOF-NA           PIC X VALUE 'N'.
+
+       77 ERRCODE1         PIC 99.
+       77 ERRCODE2         PIC 99.
+       77 ERRCODE3         PIC 99.
+       77 WS-STATUS-REJ    PIC 99.
+       77 WS-STATUS-COL    PIC 99.
+       77 WS-STATUS-PSR    PIC 99.
+       77 WS-STATUS-RPT    PIC 99.
+       77 WS-STATUS-CKPT   PIC 99.
+       77 WS-STATUS-BKO    PIC 99.
+
+       01 WS-TOTAL         PIC 9(3)V99 VALUE 0.
+       01 WS-PRICE-X       PIC X(5).
+       01 WS-PRICE-N       PIC 9(3)V99.
+       01 WS-DEVISE        PIC X(2).
+       01 WS-REGION        PIC X(2).
+
+*> Fusion à trois voies : région gagnante du tour courant et
+*> indicateurs de collision
+       01 WS-MIN-NO        PIC 9(3).
+       01 WS-TRAITER-AS    PIC X VALUE 'N'.
+       01 WS-TRAITER-EU    PIC X VALUE 'N'.
+       01 WS-TRAITER-NA    PIC X VALUE 'N'.
+       01 WS-IGNORER-AS    PIC X VALUE 'N'.
+       01 WS-IGNORER-EU    PIC X VALUE 'N'.
+       01 WS-IGNORER-NA    PIC X VALUE 'N'.
+       01 WS-NB-MATCH      PIC 9 VALUE 0.
+
+*> Commande acceptée (produit et client connus, date valide) pour la
+*> ligne courante
+       01 WS-COMMANDE-VALIDE PIC X VALUE 'Y'.
+       01 WS-DATE-STATUT     PIC X VALUE 'Y'.
+
+*> Résultat de l’INSERT ITEMS dans 3000-TRAITEMENT, conservé pour
+*> 4000-BALANCE : SQLCODE est déjà écrasé par les SELECT de cette
+*> dernière au moment où elle doit décider de mettre à jour BALANCE
+       01 WS-ITEMS-INSERE     PIC X VALUE 'Y'.
+
+*> Points de reprise : commit toutes les N commandes traitées
+       01 WS-COMMIT-FREQ   PIC 9(3) VALUE 50.
+       01 WS-REC-COUNT     PIC 9(5) VALUE 0.
+       01 WS-RESTART-NO    PIC 9(3) VALUE 0.
+       01 WS-DERNIER-NO    PIC 9(3) VALUE 0.
+
+*> Compteurs pour le rapport de contrôle
+       01 WS-CT-LUS-AS     PIC 9(4) VALUE 0.
+       01 WS-CT-LUS-EU     PIC 9(4) VALUE 0.
+       01 WS-CT-LUS-NA     PIC 9(4) VALUE 0.
+       01 WS-CT-INSERES    PIC 9(4) VALUE 0.
+       01 WS-CT-REJETES    PIC 9(4) VALUE 0.
+       01 WS-CT-COLLISIONS PIC 9(4) VALUE 0.
+       01 WS-CT-PRICESRC   PIC 9(4) VALUE 0.
+       01 WS-CT-MONTANT    PIC 9(7)V99 VALUE 0.
+       01 WS-CT-BACKORDER  PIC 9(4) VALUE 0.
+
+       01 PFDATE           PIC X(6) VALUE 'PFDATE'.
+       01 PDEVISE          PIC X(7) VALUE 'PDEVISE'.
+       01 WS-LOAD-DATE     PIC X(8).
+       01 WS-LOAD-MOIS     PIC X(2).
+       01 WS-LOAD-JOUR     PIC X(2).
+       01 WS-LOAD-ANNEE    PIC X(4).
+       01 WS-REF           PIC X(3).
+
+       LINKAGE SECTION.
+
        PROCEDURE DIVISION.
-                                                                       
-       1000-DEBUT.                                                      
-                                                                        
-           OPEN INPUT  FVENTEAS                                         
-                       FVENTEEU                                         
-                                                                        
-           PERFORM 2100-LECTURE-F1                                      
+
+       1000-DEBUT.
+
+           OPEN INPUT  FVENTEAS
+                       FVENTEEU
+                       FVENTENA
+
+           PERFORM 1100-OUVRIR-SORTIES
+           PERFORM 1200-LIRE-CHECKPOINT
+
+           PERFORM 2100-LECTURE-F1
            PERFORM 2200-LECTURE-F2
+           PERFORM 2300-LECTURE-F3
+
+*> Reprise : on ressaute les commandes déjà intégralement traitées
+*> (et committées) lors d’une exécution précédente
+           IF WS-RESTART-NO > 0
+              PERFORM UNTIL EOF-AS = 'Y' OR AS-NO > WS-RESTART-NO
+                 PERFORM 2100-LECTURE-F1
+              END-PERFORM
+              PERFORM UNTIL EOF-EU = 'Y' OR EU-NO > WS-RESTART-NO
+                 PERFORM 2200-LECTURE-F2
+              END-PERFORM
+              PERFORM UNTIL EOF-NA = 'Y' OR NA-NO > WS-RESTART-NO
+                 PERFORM 2300-LECTURE-F3
+              END-PERFORM
+           END-IF
+
+*> Boucle principale : fusion à trois voies (Asie/Europe/Am. du Nord)
+*> par N° de commande
+           PERFORM UNTIL EOF-AS = 'Y' AND EOF-EU = 'Y' AND EOF-NA = 'Y'
+
+               PERFORM 1500-DETERMINER-GAGNANTS
+
+               IF WS-TRAITER-AS = 'Y'
+                  MOVE 'AS' TO WS-REGION
+                  MOVE AS-NO        TO O-O-NO
+                  MOVE AS-DATE      TO O-O-DATE
+                  MOVE AS-S-NO      TO O-S-NO
+                  MOVE AS-C-NO      TO O-C-NO
+                  MOVE AS-NO        TO I-O-NO
+                  MOVE AS-P-NO      TO I-P-NO
+                  MOVE AS-PRICE-RAW TO WS-PRICE-X
+                  MOVE AS-PRICE     TO WS-PRICE-N
+                  MOVE AS-QUANTITY  TO I-QUANTITY
+                  MOVE AS-DEVISE    TO WS-DEVISE
+                  PERFORM 3000-TRAITEMENT-COMMANDE
+                  PERFORM 2100-LECTURE-F1
+               END-IF
+
+               IF WS-TRAITER-EU = 'Y'
+                  MOVE 'EU' TO WS-REGION
+                  MOVE EU-NO        TO O-O-NO
+                  MOVE EU-DATE      TO O-O-DATE
+                  MOVE EU-S-NO      TO O-S-NO
+                  MOVE EU-C-NO      TO O-C-NO
+                  MOVE EU-NO        TO I-O-NO
+                  MOVE EU-P-NO      TO I-P-NO
+                  MOVE EU-PRICE-RAW TO WS-PRICE-X
+                  MOVE EU-PRICE     TO WS-PRICE-N
+                  MOVE EU-QUANTITY  TO I-QUANTITY
+                  MOVE EU-DEVISE    TO WS-DEVISE
+                  PERFORM 3000-TRAITEMENT-COMMANDE
+                  PERFORM 2200-LECTURE-F2
+               END-IF
+
+               IF WS-TRAITER-NA = 'Y'
+                  MOVE 'NA' TO WS-REGION
+                  MOVE NA-NO        TO O-O-NO
+                  MOVE NA-DATE      TO O-O-DATE
+                  MOVE NA-S-NO      TO O-S-NO
+                  MOVE NA-C-NO      TO O-C-NO
+                  MOVE NA-NO        TO I-O-NO
+                  MOVE NA-P-NO      TO I-P-NO
+                  MOVE NA-PRICE-RAW TO WS-PRICE-X
+                  MOVE NA-PRICE     TO WS-PRICE-N
+                  MOVE NA-QUANTITY  TO I-QUANTITY
+                  MOVE NA-DEVISE    TO WS-DEVISE
+                  PERFORM 3000-TRAITEMENT-COMMANDE
+                  PERFORM 2300-LECTURE-F3
+               END-IF
+
+*> Les régions en collision non retenues ce tour-ci avancent quand
+*> même leur lecture, sans être traitées à nouveau
+               IF WS-IGNORER-AS = 'Y'
+                  PERFORM 2100-LECTURE-F1
+               END-IF
+               IF WS-IGNORER-EU = 'Y'
+                  PERFORM 2200-LECTURE-F2
+               END-IF
+               IF WS-IGNORER-NA = 'Y'
+                  PERFORM 2300-LECTURE-F3
+               END-IF
+
+           END-PERFORM
+
+           PERFORM 7000-RAPPORT-CONTROLE
+           PERFORM 5000-FIN
+           .
+
+*> Détermine, parmi les fichiers non encore épuisés, le plus petit N°
+*> de commande (WS-MIN-NO), puis quelles régions doivent être traitées
+*> ce tour-ci. Si plusieurs régions portent le même N°, une seule est
+*> retenue (priorité Asie puis Europe puis Am. du Nord) et les autres
+*> sont journalisées comme collisions au lieu d’être insérées en double
+*> sous le même N° de commande
+       1500-DETERMINER-GAGNANTS.
+
+           MOVE 999 TO WS-MIN-NO
+           IF EOF-AS = 'N' AND AS-NO < WS-MIN-NO
+              MOVE AS-NO TO WS-MIN-NO
+           END-IF
+           IF EOF-EU = 'N' AND EU-NO < WS-MIN-NO
+              MOVE EU-NO TO WS-MIN-NO
+           END-IF
+           IF EOF-NA = 'N' AND NA-NO < WS-MIN-NO
+              MOVE NA-NO TO WS-MIN-NO
+           END-IF
+
+           MOVE 'N' TO WS-TRAITER-AS WS-TRAITER-EU WS-TRAITER-NA
+           MOVE 'N' TO WS-IGNORER-AS WS-IGNORER-EU WS-IGNORER-NA
+           MOVE 0   TO WS-NB-MATCH
+
+           IF EOF-AS = 'N' AND AS-NO = WS-MIN-NO
+              MOVE 'Y' TO WS-TRAITER-AS
+              ADD 1 TO WS-NB-MATCH
+           END-IF
+           IF EOF-EU = 'N' AND EU-NO = WS-MIN-NO
+              ADD 1 TO WS-NB-MATCH
+              IF WS-TRAITER-AS = 'Y'
+                 MOVE 'Y' TO WS-IGNORER-EU
+                 PERFORM 1600-JOURNALISER-COLLISION
+                 MOVE 'AS' TO COL-REGION-RETENUE
+                 MOVE 'EU' TO COL-REGION-REJETEE
+              ELSE
+                 MOVE 'Y' TO WS-TRAITER-EU
+              END-IF
+           END-IF
+           IF EOF-NA = 'N' AND NA-NO = WS-MIN-NO
+              ADD 1 TO WS-NB-MATCH
+              IF WS-TRAITER-AS = 'Y' OR WS-TRAITER-EU = 'Y'
+                 MOVE 'Y' TO WS-IGNORER-NA
+                 PERFORM 1600-JOURNALISER-COLLISION
+                 IF WS-TRAITER-AS = 'Y'
+                    MOVE 'AS' TO COL-REGION-RETENUE
+                 ELSE
+                    MOVE 'EU' TO COL-REGION-RETENUE
+                 END-IF
+                 MOVE 'NA' TO COL-REGION-REJETEE
+              ELSE
+                 MOVE 'Y' TO WS-TRAITER-NA
+              END-IF
+           END-IF
+           .
+
+*> Écriture de la ligne de collision préparée par 1500-xxx ci-dessus
+       1600-JOURNALISER-COLLISION.
+
+           MOVE SPACES TO ENRCOLLISION
+           MOVE WS-MIN-NO TO COL-NO
+           MOVE 'MEME NO DE COMMANDE SUR PLUSIEURS REGIONS'
+                TO COL-MOTIF
+           WRITE ENRCOLLISION
+           ADD 1 TO WS-CT-COLLISIONS
+           .
+
+*> Ouverture des fichiers de sortie en mode ajout (le programme peut
+*> être relancé plusieurs fois par journée de traitement, cf PDEVISE)
+       1100-OUVRIR-SORTIES.
+
+           OPEN EXTEND FREJORD
+           IF WS-STATUS-REJ NOT = 0
+              CLOSE FREJORD
+              OPEN OUTPUT FREJORD
+           END-IF
+
+           OPEN EXTEND FCOLLISION
+           IF WS-STATUS-COL NOT = 0
+              CLOSE FCOLLISION
+              OPEN OUTPUT FCOLLISION
+           END-IF
+
+           OPEN EXTEND FPRICESRC
+           IF WS-STATUS-PSR NOT = 0
+              CLOSE FPRICESRC
+              OPEN OUTPUT FPRICESRC
+           END-IF
+
+           OPEN EXTEND FORDRPT
+           IF WS-STATUS-RPT NOT = 0
+              CLOSE FORDRPT
+              OPEN OUTPUT FORDRPT
+           END-IF
+
+           OPEN EXTEND FCKPT
+           IF WS-STATUS-CKPT NOT = 0
+              CLOSE FCKPT
+              OPEN OUTPUT FCKPT
+           END-IF
+
+           OPEN EXTEND FBACKORD
+           IF WS-STATUS-BKO NOT = 0
+              CLOSE FBACKORD
+              OPEN OUTPUT FBACKORD
+           END-IF
+           .
+
+*> Lecture du dernier point de reprise écrit par une exécution
+*> précédente (le fichier est ouvert en ajout ; on le relit en entrée
+*> pour trouver la dernière ligne avant de repasser en ajout)
+       1200-LIRE-CHECKPOINT.
+
+           MOVE 0 TO WS-RESTART-NO
+           CLOSE FCKPT
+           OPEN INPUT FCKPT
+           IF WS-STATUS-CKPT = 0
+              PERFORM UNTIL WS-STATUS-CKPT NOT = 0
+                 READ FCKPT INTO ENRCKPT
+                    AT END MOVE 99 TO WS-STATUS-CKPT
+                    NOT AT END MOVE CKPT-LAST-NO TO WS-RESTART-NO
+                 END-READ
+              END-PERFORM
+           END-IF
+           CLOSE FCKPT
+           OPEN EXTEND FCKPT
+           .
+
+*> Lecture fichiers AS/EU/NA
+       2100-LECTURE-F1.
+
+           READ FVENTEAS
+              AT END
+                MOVE 'Y' TO EOF-AS
+              NOT AT END
+                ADD 1 TO WS-CT-LUS-AS
+              END-READ
+           .
+
+       2200-LECTURE-F2.
+
+           READ FVENTEEU
+              AT END
+                 MOVE 'Y' TO EOF-EU
+              NOT AT END
+                 ADD 1 TO WS-CT-LUS-EU
+              END-READ
+              .
+
+       2300-LECTURE-F3.
+
+           READ FVENTENA
+              AT END
+                 MOVE 'Y' TO EOF-NA
+              NOT AT END
+                 ADD 1 TO WS-CT-LUS-NA
+              END-READ
+              .
+
+*> Validation puis insertion d’une commande, suivie
+*> de la mise à jour de la balance client et du point de reprise
+       3000-TRAITEMENT-COMMANDE.
+
+           PERFORM 3010-VALIDER-REFERENCES
+           IF WS-COMMANDE-VALIDE = 'Y'
+              PERFORM 3100-CONVERTIR-DEVISE
+              PERFORM 3000-TRAITEMENT
+              PERFORM 4000-BALANCE
+              MOVE O-O-NO TO WS-DERNIER-NO
+              ADD 1 TO WS-REC-COUNT
+              IF WS-REC-COUNT >= WS-COMMIT-FREQ
+                 PERFORM 6000-COMMIT-CHECKPOINT
+              END-IF
+           END-IF
+           .
+
+*> Rejette la commande si le produit ou le client référencé n’existe
+*> pas dans DB2, plutôt que de laisser l’INSERT dans ITEMS échouer
+*> silencieusement ou interrompre tout le run
+       3010-VALIDER-REFERENCES.
+
+           MOVE 'Y' TO WS-COMMANDE-VALIDE
+
+           EXEC SQL
+              SELECT P_NO INTO :I-P-NO
+              FROM API12.PRODUCTS
+              WHERE P_NO = :I-P-NO
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+              MOVE 'N' TO WS-COMMANDE-VALIDE
+              MOVE SPACES TO ENRREJORD
+              MOVE O-O-NO TO REJ-NO
+              MOVE WS-REGION TO REJ-REGION
+              MOVE I-P-NO TO REJ-P-NO
+              MOVE O-C-NO TO REJ-C-NO
+              MOVE 'PRODUIT INCONNU' TO REJ-MOTIF
+              WRITE ENRREJORD
+              ADD 1 TO WS-CT-REJETES
+           ELSE
+              EXEC SQL
+                 SELECT C_NO INTO :O-C-NO
+                 FROM API12.CUSTOMERS
+                 WHERE C_NO = :O-C-NO
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 MOVE 'N' TO WS-COMMANDE-VALIDE
+                 MOVE SPACES TO ENRREJORD
+                 MOVE O-O-NO TO REJ-NO
+                 MOVE WS-REGION TO REJ-REGION
+                 MOVE I-P-NO TO REJ-P-NO
+                 MOVE O-C-NO TO REJ-C-NO
+                 MOVE 'CLIENT INCONNU' TO REJ-MOTIF
+                 WRITE ENRREJORD
+                 ADD 1 TO WS-CT-REJETES
+              END-IF
+           END-IF
+
+*> Rejet des dates invalides plutôt que de laisser PFDATE
+*> renvoyer une date inchangée et inséder quand même la commande
+           IF WS-COMMANDE-VALIDE = 'Y'
+              CALL PFDATE USING O-O-DATE WS-DATE-STATUT
+              IF WS-DATE-STATUT = 'N'
+                 MOVE 'N' TO WS-COMMANDE-VALIDE
+                 MOVE SPACES TO ENRREJORD
+                 MOVE O-O-NO TO REJ-NO
+                 MOVE WS-REGION TO REJ-REGION
+                 MOVE I-P-NO TO REJ-P-NO
+                 MOVE O-C-NO TO REJ-C-NO
+                 MOVE 'DATE INVALIDE' TO REJ-MOTIF
+                 WRITE ENRREJORD
+                 ADD 1 TO WS-CT-REJETES
+              END-IF
+           END-IF
+           .
+
+*> Conversion multi-devises : si la vente porte un code
+*> devise étranger, on convertit via PDEVISE comme le fait PNEWPROD ;
+*> sinon le prix du fichier de ventes est déjà en dollars
+       3100-CONVERTIR-DEVISE.
+
+           IF WS-DEVISE NOT = SPACES AND WS-DEVISE NOT = 'US'
+*> O-O-DATE est au format MM/JJ/AAAA (cf PFDATE) ; PDEVISE attend
+*> LS-LOAD-DATE en AAAAMMJJ, d'où le réarrangement ci-dessous
+              UNSTRING O-O-DATE DELIMITED BY '/'
+                  INTO WS-LOAD-MOIS, WS-LOAD-JOUR, WS-LOAD-ANNEE
+              END-UNSTRING
+
+              STRING WS-LOAD-ANNEE DELIMITED BY SIZE
+                     WS-LOAD-MOIS  DELIMITED BY SIZE
+                     WS-LOAD-JOUR  DELIMITED BY SIZE
+                     INTO WS-LOAD-DATE
+              END-STRING
+
+              MOVE O-O-NO   TO WS-REF
+              CALL PDEVISE USING WS-DEVISE WS-PRICE-X WS-LOAD-DATE
+                                 WS-PRICE-N WS-REF
+           END-IF
+           .
+
+*> Insertion d’une commande et de ses items dans DB2
+*> NOTE : la date a déjà été validée et reformatée par PFDATE dans
+*> 3010-VALIDER-REFERENCES avant l’appel à ce paragraphe
+       3000-TRAITEMENT.
+
+           EXEC SQL
+              INSERT INTO API12.ORDERS
+              (O_NO, S_NO, C_NO, O_DATE)
+              VALUES
+              (:O-O-NO, :O-S-NO, :O-C-NO, :O-O-DATE)
+           END-EXEC.
+
+           IF SQLCODE = 0
+              DISPLAY 'INSERTION ' O-O-NO ' OK'
+              ADD 1 TO WS-CT-INSERES
+           ELSE
+              DISPLAY 'ERREUR : ' SQLCODE
+           END-IF
+
+           IF WS-PRICE-X = SPACES
+              EXEC SQL
+                 SELECT PRICE
+                 INTO :I-PRICE
+                 FROM API12.PRODUCTS
+                 WHERE P_NO = :I-P-NO
+              END-EXEC
+
+              MOVE I-PRICE TO WS-PRICE-N
+              PERFORM 3050-JOURNALISER-PRICESRC
+           ELSE
+              MOVE WS-PRICE-N TO I-PRICE
+           END-IF
+
+           EXEC SQL
+              INSERT INTO API12.ITEMS
+              (O_NO, P_NO, QUANTITY, PRICE)
+              VALUES
+              (:I-O-NO, :I-P-NO, :I-QUANTITY, :I-PRICE)
+           END-EXEC.
+
+           IF SQLCODE = 0
+              MOVE 'Y' TO WS-ITEMS-INSERE
+              DISPLAY 'INSERTION ' I-O-NO ' OK'
+              PERFORM 3060-MAJ-STOCK
+           ELSE
+              MOVE 'N' TO WS-ITEMS-INSERE
+              DISPLAY 'ERREUR : ' SQLCODE
+           END-IF
+           .
+
+*> Décrémente le stock du produit vendu ; si le solde résultant passe
+*> sous zéro, la commande reste acceptée (on ne bloque pas la vente)
+*> mais la rupture est journalisée pour les achats, comme PNEWPROD
+*> journalise déjà son chargement de STOCK_QTY à la réception
+       3060-MAJ-STOCK.
+
+           EXEC SQL
+              SELECT STOCK_QTY
+              INTO :P-STOCK-QTY
+              FROM API12.PRODUCTS
+              WHERE P_NO = :I-P-NO
+           END-EXEC
+
+           IF SQLCODE = 0
+              SUBTRACT I-QUANTITY FROM P-STOCK-QTY
+                 GIVING WS-STOCK-APRES
+
+              EXEC SQL
+                 UPDATE API12.PRODUCTS
+                 SET STOCK_QTY = :WS-STOCK-APRES
+                 WHERE P_NO = :I-P-NO
+              END-EXEC
+
+              IF WS-STOCK-APRES < 0
+                 MOVE SPACES TO ENRBACKORD
+                 MOVE I-O-NO       TO BKO-NO
+                 MOVE I-P-NO       TO BKO-P-NO
+                 MOVE I-QUANTITY   TO BKO-QUANTITY
+                 MOVE WS-STOCK-APRES TO BKO-STOCK-APRES
+                 MOVE 'RUPTURE DE STOCK - COMMANDE EN BACKORDER'
+                      TO BKO-MOTIF
+                 WRITE ENRBACKORD
+                 ADD 1 TO WS-CT-BACKORDER
+              END-IF
+           END-IF
+           .
+
+*> Trace d’une vente sans prix fourni : prix catalogue utilisé à la
+*> place, pour que le service tarification puisse rapprocher
+       3050-JOURNALISER-PRICESRC.
+
+           MOVE SPACES TO ENRPRICESRC
+           MOVE O-O-NO TO PSR-NO
+           MOVE I-P-NO TO PSR-P-NO
+           MOVE WS-PRICE-N TO PSR-PRICE
+           MOVE 'PRIX CATALOGUE UTILISE (PRIX FICHIER ABSENT)'
+                TO PSR-MOTIF
+           WRITE ENRPRICESRC
+           ADD 1 TO WS-CT-PRICESRC
+           .
+
+*> Mise à jour du solde du client, avec vérification de la limite de
+*> crédit : le dépassement est journalisé mais n’empêche pas
+*> la commande d’être comptabilisée, pour que le service crédit
+*> puisse agir sans bloquer toute la chaîne de facturation
+       4000-BALANCE.
+
+           COMPUTE WS-TOTAL = WS-PRICE-N * I-QUANTITY
+           ADD WS-TOTAL TO WS-CT-MONTANT
+
+           MOVE WS-TOTAL TO C-BALANCE
+
+           EXEC SQL
+              SELECT CREDIT_LIMIT, BALANCE
+              INTO :C-CREDIT-LIMIT, :WS-NOUV-BALANCE
+              FROM API12.CUSTOMERS
+              WHERE C_NO = :O-C-NO
+           END-EXEC
+
+           IF SQLCODE = 0
+              ADD WS-TOTAL TO WS-NOUV-BALANCE
+              IF C-CREDIT-LIMIT > 0 AND
+                 WS-NOUV-BALANCE > C-CREDIT-LIMIT
+                 DISPLAY 'LIMITE DE CREDIT DEPASSEE CLIENT '
+                         O-C-NO ' COMMANDE ' O-O-NO
+              END-IF
+           END-IF
+
+           IF WS-ITEMS-INSERE = 'Y'
+           EXEC SQL
+              UPDATE API12.CUSTOMERS
+              SET BALANCE = BALANCE + :C-BALANCE
+              WHERE C_NO = :O-C-NO
+           END-EXEC
+           ELSE
+             DISPLAY 'BALANCE NON MISE A JOUR : ITEMS NON INSERE'
+           END-IF
+
+           IF WS-ITEMS-INSERE = 'Y' AND SQLCODE = 0
+              DISPLAY 'BALANCE ' C-BALANCE ' OK'
+           ELSE
+              IF WS-ITEMS-INSERE = 'Y'
+                 DISPLAY 'ERREUR : ' SQLCODE
+              END-IF
+           END-IF
+           .
+
+*> Point de commit/reprise : valide les commandes insérées
+*> depuis le dernier point, puis journalise le dernier N° traité pour
+*> qu’un redémarrage ne les retraite pas
+       6000-COMMIT-CHECKPOINT.
+
+           EXEC SQL COMMIT END-EXEC
+
+           MOVE SPACES TO ENRCKPT
+           MOVE WS-DERNIER-NO TO CKPT-LAST-NO
+           WRITE ENRCKPT
+
+           MOVE 0 TO WS-REC-COUNT
+           .
+
+*> Rapport de contrôle de fin de traitement : volumes lus
+*> par région, commandes insérées, rejets, collisions, recours au
+*> prix catalogue et montant total comptabilisé, pour rapprochement
+*> avec les fichiers d’entrée
+       7000-RAPPORT-CONTROLE.
+
+           MOVE SPACES TO ENRORDRPT
+           MOVE WS-CT-LUS-AS     TO RPT-LUS-AS
+           MOVE WS-CT-LUS-EU     TO RPT-LUS-EU
+           MOVE WS-CT-LUS-NA     TO RPT-LUS-NA
+           MOVE WS-CT-INSERES    TO RPT-INSERES
+           MOVE WS-CT-REJETES    TO RPT-REJETES
+           MOVE WS-CT-COLLISIONS TO RPT-COLLISIONS
+           MOVE WS-CT-PRICESRC   TO RPT-PRICESRC
+           MOVE WS-CT-MONTANT    TO RPT-MONTANT
+           MOVE WS-CT-BACKORDER  TO RPT-BACKORDER
+           WRITE ENRORDRPT
+
+           DISPLAY 'PORDER - LUS AS=' WS-CT-LUS-AS
+                   ' EU=' WS-CT-LUS-EU ' NA=' WS-CT-LUS-NA
+           DISPLAY 'PORDER - INSERES=' WS-CT-INSERES
+                   ' REJETES=' WS-CT-REJETES
+                   ' COLLISIONS=' WS-CT-COLLISIONS
+                   ' PRIXCATALOGUE=' WS-CT-PRICESRC
+           DISPLAY 'PORDER - BACKORDER=' WS-CT-BACKORDER
+           .
+
+       5000-FIN.
+
+*> Dernier point de reprise en fin de run réussi, même si le volume
+*> depuis le dernier commit n’atteignait pas WS-COMMIT-FREQ
+           IF WS-REC-COUNT > 0
+              PERFORM 6000-COMMIT-CHECKPOINT
+           END-IF
+
+*> Code retour pour le moniteur de job : 8 si aucune des trois
+*> régions n'a fourni de ligne (l'import n'a pas tourné, l'extraction
+*> ne doit pas repartir sur des commandes périmées), 4 si des lignes
+*> ont été rejetées ou sont entrées en collision, 0 sinon
+           EVALUATE TRUE
+              WHEN WS-CT-LUS-AS = 0 AND WS-CT-LUS-EU = 0
+                                    AND WS-CT-LUS-NA = 0
+                 MOVE 8 TO RETURN-CODE
+              WHEN WS-CT-REJETES > 0 OR WS-CT-COLLISIONS > 0
+                 MOVE 4 TO RETURN-CODE
+              WHEN OTHER
+                 MOVE 0 TO RETURN-CODE
+           END-EVALUATE
 
-*> Boucle principale : fusion des ventes Europe/Asie selon le N° de commande                                                                      
-           PERFORM UNTIL EOF-EU = 'Y' AND EOF-AS = 'Y'                  
-                                                                        
-               EVALUATE TRUE                                            
-                                                                        
-                  WHEN EOF-AS = 'N' AND (EOF-EU = 'Y' OR AS-NO < EU-NO) 
-                                                                        
-                     MOVE AS-NO        TO O-O-NO                        
-                     MOVE AS-DATE      TO O-O-DATE                      
-                     MOVE AS-S-NO      TO O-S-NO                        
-                     MOVE AS-C-NO      TO O-C-NO                        
-                                                                        
-                     MOVE AS-NO        TO I-O-NO                        
-                     MOVE AS-P-NO      TO I-P-NO                        
-                     MOVE AS-PRICE-RAW TO WS-PRICE-X                    
-                     MOVE AS-PRICE     TO WS-PRICE-N                    
-                     MOVE AS-QUANTITY  TO I-QUANTITY                    
-                                                                        
-                     PERFORM 3000-TRAITEMENT                            
-                     PERFORM 2100-LECTURE-F1                            
-                                                                        
-                  WHEN EOF-EU = 'N' AND (EOF-AS = 'Y' OR EU-NO < AS-NO) 
-                                                                        
-                     MOVE EU-NO        TO O-O-NO                        
-                     MOVE EU-DATE      TO O-O-DATE                      
-                     MOVE EU-S-NO      TO O-S-NO                        
-                     MOVE EU-C-NO      TO O-C-NO                        
-                                                                        
-                     MOVE EU-NO        TO I-O-NO                        
-                     MOVE EU-P-NO      TO I-P-NO                        
-                     MOVE EU-PRICE-RAW TO WS-PRICE-X                    
-                     MOVE EU-PRICE     TO WS-PRICE-N                    
-                     MOVE EU-QUANTITY  TO I-QUANTITY                    
-                                                                        
-                     PERFORM 3000-TRAITEMENT                            
-                     PERFORM 2200-LECTURE-F2                            
-                                                                        
-                  WHEN EU-NO = AS-NO                                    
-*> Gestion des commandes identiques dans les deux fichiers                                                                   
-                     MOVE AS-NO        TO O-O-NO                        
-                     MOVE AS-DATE      TO O-O-DATE                      
-                     MOVE AS-S-NO      TO O-S-NO                        
-                     MOVE AS-C-NO      TO O-C-NO                        
-                                                                        
-                     MOVE AS-NO        TO I-O-NO                        
-                     MOVE AS-P-NO      TO I-P-NO                        
-                     MOVE AS-PRICE-RAW TO WS-PRICE-X                    
-                     MOVE AS-PRICE     TO WS-PRICE-N                    
-                     MOVE AS-QUANTITY  TO I-QUANTITY                    
-                                                                        
-                     PERFORM 3000-TRAITEMENT                            
-                     PERFORM 4000-BALANCE                               
-                                                                        
-                     MOVE EU-NO        TO O-O-NO                        
-                     MOVE EU-DATE      TO O-O-DATE                      
-                     MOVE EU-S-NO      TO O-S-NO                        
-                     MOVE EU-C-NO      TO O-C-NO                        
-                                                                        
-                     MOVE EU-NO        TO I-O-NO                        
-                     MOVE EU-P-NO      TO I-P-NO                        
-                     MOVE EU-PRICE-RAW TO WS-PRICE-X                    
-                     MOVE EU-PRICE     TO WS-PRICE-N                    
-                     MOVE EU-QUANTITY  TO I-QUANTITY                    
-                                                                        
-                     PERFORM 3000-TRAITEMENT                            
-                                                                        
-                     PERFORM 2100-LECTURE-F1                            
-                     PERFORM 2200-LECTURE-F2                            
-                                                                        
-               END-EVALUATE                                             
-                                                                        
-               PERFORM 4000-BALANCE                                     
-                                                                        
-           END-PERFORM                                                  
-                                                                        
-           PERFORM 5000-FIN                                             
-           . 
-
-*> Lecture fichiers AS/EU                                                                        
-       2100-LECTURE-F1.                                                 
-                                                                        
-           READ FVENTEAS                                                
-              AT END                                                    
-                MOVE 'Y' TO EOF-AS                                      
-              END-READ                                                  
-           .                                                            
-                                                                        
-       2200-LECTURE-F2.                                                 
-                                                                        
-           READ FVENTEEU                                                
-              AT END                                                    
-                 MOVE 'Y' TO EOF-EU                                     
-              END-READ                                                  
-              .                                                         
-*> Insertion d’une commande et de ses items dans DB2                                                                                                                               
-       3000-TRAITEMENT.                                                 
-                                                                        
-           CALL PFDATE USING O-O-DATE                                   
-                                                                        
-           EXEC SQL                                                     
-              INSERT INTO API12.ORDERS                                  
-              (O_NO, S_NO, C_NO, O_DATE)                                
-              VALUES                                                    
-              (:O-O-NO, :O-S-NO, :O-C-NO, :O-O-DATE)                    
-           END-EXEC.                                                    
-                                                                        
-           IF SQLCODE = 0                                               
-              DISPLAY 'INSERTION ' O-O-NO ' OK'                         
-           ELSE                                                         
-              DISPLAY 'ERREUR : ' SQLCODE                               
-           END-IF                                                       
-                                                                        
-           IF WS-PRICE-X = SPACES                                       
-              EXEC SQL                                                  
-                 SELECT PRICE                                           
-                 INTO :I-PRICE                                          
-                 FROM API12.PRODUCTS                                    
-                 WHERE P_NO = :I-P-NO                                   
-              END-EXEC                                                  
-                                                                        
-              MOVE I-PRICE TO WS-PRICE-N                                
-           ELSE                                                         
-              MOVE WS-PRICE-N TO I-PRICE                                
-           END-IF                                                       
-                                                                        
-           EXEC SQL                                                     
-              INSERT INTO API12.ITEMS                                   
-              (O_NO, P_NO, QUANTITY, PRICE)                             
-              VALUES                                                    
-              (:I-O-NO, :I-P-NO, :I-QUANTITY, :I-PRICE)                 
-           END-EXEC.                                                    
-                                                                        
-           IF SQLCODE = 0                                               
-              DISPLAY 'INSERTION ' I-O-NO ' OK'                         
-           ELSE                                                         
-              DISPLAY 'ERREUR : ' SQLCODE                               
-           END-IF                                                       
-           .                                                            
-                                                                        
-*> Mise à jour du solde du client                                                                                                                                
-       4000-BALANCE.                                                    
-                                                                        
-           COMPUTE WS-TOTAL = WS-PRICE-N * I-QUANTITY                   
-                                                                        
-           MOVE WS-TOTAL TO C-BALANCE                                   
-                                                                        
-           IF SQLCODE = 0                                               
-           EXEC SQL                                                     
-              UPDATE API12.CUSTOMERS                                    
-              SET BALANCE = BALANCE + :C-BALANCE                        
-              WHERE C_NO = :O-C-NO                                      
-           END-EXEC                                                     
-           ELSE                                                         
-             DISPLAY 'BALANCE DEJA EFFECTUEE'                           
-           END-IF                                                       
-                                                                        
-           IF SQLCODE = 0                                               
-              DISPLAY 'BALANCE ' C-BALANCE ' OK'                        
-           ELSE                                                         
-              DISPLAY 'ERREUR : ' SQLCODE                               
-           END-IF                                                       
-           .                                                            
-                                                                        
-       5000-FIN.                                                        
-                                                                        
-           CLOSE FVENTEAS                                               
-                 FVENTEEU                                               
-           STOP RUN                                                     
-           .                                                            
+           CLOSE FVENTEAS
+                 FVENTEEU
+                 FVENTENA
+                 FREJORD
+                 FCOLLISION
+                 FPRICESRC
+                 FORDRPT
+                 FCKPT
+                 FBACKORD
+           STOP RUN
+           .
