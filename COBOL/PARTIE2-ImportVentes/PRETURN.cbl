@@ -0,0 +1,432 @@
+*> ==========================================================
+*> PRETURN.cbl - Traitement des retours et émission des avoirs
+*> Projet académique COBOL / Mainframe
+*>
+*> Objectif :
+*> - Lire un fichier de retours clients (DRETURN-TXN)
+*> - Annuler l'effet de la ligne ITEMS retournée (et de la commande
+*>   ORDERS elle-même si elle se retrouve entièrement retournée)
+*> - Créditer le solde du client (CUSTOMERS.BALANCE) du montant
+*>   correspondant
+*> - Émettre un avoir (DRETURN-MEMO), de la même façon que PFACTURE
+*>   émet une facture
+*>
+*> Entrées :
+*> - FRETURN / DRETURN-TXN : retours à traiter (une ligne par retour)
+*> - Tables DB2 : ORDERS, ITEMS, CUSTOMERS
+*>
+*> Sorties :
+*> - Tables DB2 ORDERS, ITEMS (suppression/mise à jour), CUSTOMERS
+*>   (balance créditée)
+*> - DRETURN-MEMO    : avoirs imprimés
+*> - DRETURN-REJECT  : retours rejetés (commande/ligne inconnue,
+*>                      quantité retournée supérieure à la quantité
+*>                      vendue)
+*> - DRETURN-RPT     : rapport de contrôle de fin de traitement
+*>
+*> Sous-programmes appelés :
+*> - Aucun
+*>
+*> Remarques :
+*> - Seule la quantité réellement vendue peut être retournée ; un
+*>   retour partiel décrémente ITEMS.QUANTITY, un retour complet de la
+*>   ligne supprime la ligne ITEMS, et si la commande ne porte plus
+*>   aucune ligne ITEMS après ce retrait, la commande ORDERS elle-même
+*>   est supprimée
+*> - Avant ce programme, un retour ne pouvait être traité que par une
+*>   correction DB2 manuelle hors du système batch
+*> - Ce code est fourni à titre pédagogique
+*> ==========================================================
+
+       ID DIVISION.
+       PROGRAM-ID. PRETURN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FRETURN ASSIGN TO DRETURN-TXN
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-RET.
+
+*> Retours rejetés : commande/ligne inconnue, quantité excessive
+           SELECT FREJRET ASSIGN TO DRETURN-REJECT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-REJ.
+
+*> Avoirs imprimés, un bloc par retour accepté
+           SELECT FMEMO ASSIGN TO DRETURN-MEMO
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-MEMO.
+
+*> Rapport de contrôle de fin de traitement
+           SELECT FRETRPT ASSIGN TO DRETURN-RPT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FRETURN
+           RECORDING MODE IS F.
+
+       01 ENRRETURN.
+           05 RET-O-NO      PIC 9(3).
+           05 RET-P-NO      PIC X(3).
+           05 RET-QUANTITY  PIC 9(2).
+           05 RET-MOTIF     PIC X(30).
+           05 FILLER        PIC X(2).
+
+*> Ligne retour + code/motif de rejet
+       FD FREJRET
+           RECORDING MODE IS F.
+
+       01 ENRREJRET.
+          05 REJ-O-NO       PIC 9(3).
+          05 FILLER         PIC X(1) VALUE SPACE.
+          05 REJ-P-NO       PIC X(3).
+          05 FILLER         PIC X(1) VALUE SPACE.
+          05 REJ-CODE       PIC X(4).
+          05 FILLER         PIC X(1) VALUE SPACE.
+          05 REJ-MOTIF      PIC X(40).
+
+*> Avoir imprimé : lignes de 80 caractères, comme ENRFACTURE
+       FD FMEMO
+           RECORDING MODE F
+           DATA RECORD IS ENRMEMO.
+
+       01 ENRMEMO            PIC X(80).
+
+*> Rapport de contrôle
+       FD FRETRPT
+           RECORDING MODE IS F.
+
+       01 ENRRETRPT.
+          05 RPT-LUS         PIC ZZZ9.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RPT-TRAITES     PIC ZZZ9.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RPT-REJETES     PIC ZZZ9.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RPT-ORD-SUPPRIMEES PIC ZZZ9.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RPT-MONTANT     PIC Z(6),99.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL INCLUDE ORDERS END-EXEC.
+
+           EXEC SQL INCLUDE ITEMS END-EXEC.
+
+           EXEC SQL INCLUDE CUSTOMER END-EXEC.
+
+       01 WS-EOF-RET         PIC X(1) VALUE 'N'.
+       01 WS-VALID-REC       PIC X(1) VALUE 'Y'.
+       01 WS-TRAITEMENT-OK   PIC X(1) VALUE 'Y'.
+       01 WS-REJ-CODE        PIC X(4).
+       01 WS-REJ-MOTIF       PIC X(40).
+
+       01 WS-QTY-RESTANTE    PIC S9(3).
+       01 WS-CT-ITEMS-ORD    PIC 9(5).
+       01 WS-MONTANT-AVOIR   PIC 9(7)V99.
+
+       01 WS-MEMO-NO         PIC 9(6) VALUE 0.
+       77 WS-MEMO-NO-STR     PIC Z(5)9.
+       77 WS-MONTANT-STR     PIC Z(5)9,99.
+       77 WS-PRICE-STR       PIC Z(3)9,99.
+
+       77 WS-STATUS-RET      PIC 99 VALUE 0.
+       77 WS-STATUS-REJ      PIC 99 VALUE 0.
+       77 WS-STATUS-MEMO     PIC 99 VALUE 0.
+       77 WS-STATUS-RPT      PIC 99 VALUE 0.
+
+       77 WS-CT-LUS          PIC 9(4) VALUE 0.
+       77 WS-CT-TRAITES      PIC 9(4) VALUE 0.
+       77 WS-CT-REJETES      PIC 9(4) VALUE 0.
+       77 WS-CT-ORD-SUPPR    PIC 9(4) VALUE 0.
+       77 WS-CT-MONTANT      PIC 9(7)V99 VALUE 0.
+
+*> Code retour remis au moniteur de job : 8 si aucun retour n'a été
+*> lu, 4 si au moins un retour a été rejeté, 0 sinon
+       77 WS-RETURN-CODE     PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-DEBUT
+           PERFORM 2000-TRAITEMENT UNTIL WS-EOF-RET = 'Y'
+           PERFORM 9000-FIN
+           STOP RUN
+           .
+
+*> Ouverture des fichiers et première lecture
+       1000-DEBUT.
+
+           EXEC SQL SET CURRENT SQLID='API12' END-EXEC
+
+           OPEN INPUT  FRETURN
+           OPEN OUTPUT FREJRET
+           OPEN OUTPUT FMEMO
+
+           OPEN EXTEND FRETRPT
+           IF WS-STATUS-RPT NOT = 0
+              CLOSE FRETRPT
+              OPEN OUTPUT FRETRPT
+           END-IF
+
+           READ FRETURN
+               AT END MOVE 'Y' TO WS-EOF-RET
+           END-READ
+           .
+
+*> Un retour par tour de boucle : validé puis traité ou rejeté
+       2000-TRAITEMENT.
+
+           ADD 1 TO WS-CT-LUS
+           MOVE 'Y' TO WS-VALID-REC
+
+           PERFORM 2010-VALIDER
+
+           IF WS-VALID-REC = 'Y'
+              PERFORM 2020-TRAITER-RETOUR
+           ELSE
+              PERFORM 2090-REJETER
+           END-IF
+
+           READ FRETURN
+               AT END MOVE 'Y' TO WS-EOF-RET
+           END-READ
+           .
+
+*> Vérifie que la commande et la ligne existent et que la quantité
+*> retournée ne dépasse pas la quantité vendue
+       2010-VALIDER.
+
+           IF ENRRETURN = SPACES
+              MOVE 'N'    TO WS-VALID-REC
+              MOVE 'E001' TO WS-REJ-CODE
+              MOVE 'LIGNE VIDE' TO WS-REJ-MOTIF
+           END-IF
+
+           IF WS-VALID-REC = 'Y' AND RET-QUANTITY = 0
+              MOVE 'N'    TO WS-VALID-REC
+              MOVE 'E002' TO WS-REJ-CODE
+              MOVE 'QUANTITE RETOURNEE NULLE' TO WS-REJ-MOTIF
+           END-IF
+
+           IF WS-VALID-REC = 'Y'
+              EXEC SQL
+                 SELECT C_NO INTO :O-C-NO
+                 FROM API12.ORDERS
+                 WHERE O_NO = :RET-O-NO
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 MOVE 'N'    TO WS-VALID-REC
+                 MOVE 'E003' TO WS-REJ-CODE
+                 MOVE 'COMMANDE INCONNUE' TO WS-REJ-MOTIF
+              END-IF
+           END-IF
+
+           IF WS-VALID-REC = 'Y'
+              EXEC SQL
+                 SELECT QUANTITY, PRICE INTO :I-QUANTITY, :I-PRICE
+                 FROM API12.ITEMS
+                 WHERE O_NO = :RET-O-NO
+                 AND P_NO = :RET-P-NO
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 MOVE 'N'    TO WS-VALID-REC
+                 MOVE 'E004' TO WS-REJ-CODE
+                 MOVE 'LIGNE ITEMS INCONNUE' TO WS-REJ-MOTIF
+              END-IF
+           END-IF
+
+           IF WS-VALID-REC = 'Y' AND RET-QUANTITY > I-QUANTITY
+              MOVE 'N'    TO WS-VALID-REC
+              MOVE 'E005' TO WS-REJ-CODE
+              MOVE 'QUANTITE RETOURNEE SUPERIEURE A LA VENTE'
+                   TO WS-REJ-MOTIF
+           END-IF
+           .
+
+*> Annule l'effet de la ligne retournée, crédite le client, imprime
+*> l'avoir. WS-TRAITEMENT-OK passe à 'N' dès qu'une étape SQL échoue,
+*> ce qui court-circuite les étapes suivantes et fait tomber sur le
+*> rejet en fin de paragraphe, sans abandonner les mises à jour déjà
+*> commises par les étapes précédentes
+       2020-TRAITER-RETOUR.
+
+           MOVE 'Y' TO WS-TRAITEMENT-OK
+
+           COMPUTE WS-MONTANT-AVOIR = RET-QUANTITY * I-PRICE
+           SUBTRACT RET-QUANTITY FROM I-QUANTITY
+               GIVING WS-QTY-RESTANTE
+
+           IF WS-QTY-RESTANTE = 0
+              EXEC SQL
+                 DELETE FROM API12.ITEMS
+                 WHERE O_NO = :RET-O-NO
+                 AND P_NO = :RET-P-NO
+              END-EXEC
+           ELSE
+              EXEC SQL
+                 UPDATE API12.ITEMS
+                 SET QUANTITY = :WS-QTY-RESTANTE
+                 WHERE O_NO = :RET-O-NO
+                 AND P_NO = :RET-P-NO
+              END-EXEC
+           END-IF
+
+           IF SQLCODE NOT = 0
+              DISPLAY 'ERREUR : ' SQLCODE
+              MOVE 'N' TO WS-TRAITEMENT-OK
+              MOVE 'E006' TO WS-REJ-CODE
+              MOVE 'ECHEC MISE A JOUR ITEMS' TO WS-REJ-MOTIF
+           END-IF
+
+*> Commande entièrement retournée : plus aucune ligne ITEMS ne lui
+*> est rattachée, on la supprime à son tour
+           IF WS-TRAITEMENT-OK = 'Y'
+              EXEC SQL
+                 SELECT COUNT(*) INTO :WS-CT-ITEMS-ORD
+                 FROM API12.ITEMS
+                 WHERE O_NO = :RET-O-NO
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY 'ERREUR : ' SQLCODE
+                 MOVE 'N' TO WS-TRAITEMENT-OK
+                 MOVE 'E007' TO WS-REJ-CODE
+                 MOVE 'ECHEC COMPTAGE ITEMS' TO WS-REJ-MOTIF
+              END-IF
+           END-IF
+
+           IF WS-TRAITEMENT-OK = 'Y' AND WS-CT-ITEMS-ORD = 0
+              EXEC SQL
+                 DELETE FROM API12.ORDERS
+                 WHERE O_NO = :RET-O-NO
+              END-EXEC
+              IF SQLCODE NOT = 0
+                 DISPLAY 'ERREUR : ' SQLCODE
+                 MOVE 'N' TO WS-TRAITEMENT-OK
+                 MOVE 'E008' TO WS-REJ-CODE
+                 MOVE 'ECHEC SUPPRESSION COMMANDE' TO WS-REJ-MOTIF
+              ELSE
+                 ADD 1 TO WS-CT-ORD-SUPPR
+              END-IF
+           END-IF
+
+           IF WS-TRAITEMENT-OK = 'Y'
+              EXEC SQL
+                 UPDATE API12.CUSTOMERS
+                 SET BALANCE = BALANCE - :WS-MONTANT-AVOIR
+                 WHERE C_NO = :O-C-NO
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 DISPLAY 'ERREUR : ' SQLCODE
+                 MOVE 'N' TO WS-TRAITEMENT-OK
+                 MOVE 'E009' TO WS-REJ-CODE
+                 MOVE 'ECHEC MISE A JOUR BALANCE' TO WS-REJ-MOTIF
+              END-IF
+           END-IF
+
+           IF WS-TRAITEMENT-OK = 'Y'
+              PERFORM 2030-IMPRIMER-AVOIR
+
+              ADD 1 TO WS-CT-TRAITES
+              ADD WS-MONTANT-AVOIR TO WS-CT-MONTANT
+           ELSE
+              PERFORM 2090-REJETER
+           END-IF
+           .
+
+*> Impression de l'avoir, de la même façon que PFACTURE imprime une
+*> facture : un bloc d'en-tête/ligne/total sur des lignes de 80
+*> caractères
+       2030-IMPRIMER-AVOIR.
+
+           ADD 1 TO WS-MEMO-NO
+           MOVE WS-MEMO-NO TO WS-MEMO-NO-STR
+
+           MOVE SPACES TO ENRMEMO
+           STRING 'AVOIR N' WS-MEMO-NO-STR
+                  ' - COMMANDE N' RET-O-NO
+                  DELIMITED BY SIZE INTO ENRMEMO
+           WRITE ENRMEMO
+
+           MOVE SPACES TO ENRMEMO
+           WRITE ENRMEMO
+
+           MOVE I-PRICE TO WS-PRICE-STR
+           MOVE SPACES TO ENRMEMO
+           STRING 'PRODUIT ' RET-P-NO
+                  '  QUANTITE RETOURNEE ' RET-QUANTITY
+                  '  PRIX UNITAIRE ' WS-PRICE-STR
+                  DELIMITED BY SIZE INTO ENRMEMO
+           WRITE ENRMEMO
+
+           MOVE WS-MONTANT-AVOIR TO WS-MONTANT-STR
+           MOVE SPACES TO ENRMEMO
+           STRING 'MONTANT CREDITE AU CLIENT : ' WS-MONTANT-STR
+                  DELIMITED BY SIZE INTO ENRMEMO
+           WRITE ENRMEMO
+
+           MOVE SPACES TO ENRMEMO
+           WRITE ENRMEMO
+           .
+
+*> Journalisation d'un retour rejeté
+       2090-REJETER.
+
+           MOVE SPACES TO ENRREJRET
+           MOVE RET-O-NO   TO REJ-O-NO
+           MOVE RET-P-NO   TO REJ-P-NO
+           MOVE WS-REJ-CODE  TO REJ-CODE
+           MOVE WS-REJ-MOTIF TO REJ-MOTIF
+           WRITE ENRREJRET
+
+           ADD 1 TO WS-CT-REJETES
+           .
+
+*> Rapport de contrôle et code retour
+       9000-FIN.
+
+           EXEC SQL COMMIT END-EXEC
+
+           MOVE SPACES TO ENRRETRPT
+           MOVE WS-CT-LUS       TO RPT-LUS
+           MOVE WS-CT-TRAITES   TO RPT-TRAITES
+           MOVE WS-CT-REJETES   TO RPT-REJETES
+           MOVE WS-CT-ORD-SUPPR TO RPT-ORD-SUPPRIMEES
+           MOVE WS-CT-MONTANT   TO RPT-MONTANT
+           WRITE ENRRETRPT
+
+           DISPLAY 'PRETURN : ' WS-CT-TRAITES ' RETOURS TRAITES, '
+                   WS-CT-REJETES ' REJETES'
+
+           EVALUATE TRUE
+              WHEN WS-CT-LUS = 0
+                 MOVE 8 TO WS-RETURN-CODE
+              WHEN WS-CT-REJETES > 0
+                 MOVE 4 TO WS-RETURN-CODE
+              WHEN OTHER
+                 MOVE 0 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           CLOSE FRETURN
+                 FREJRET
+                 FMEMO
+                 FRETRPT
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           .
