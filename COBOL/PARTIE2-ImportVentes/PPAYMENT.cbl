@@ -0,0 +1,261 @@
+*> ==========================================================
+*> PPAYMENT.cbl - Application des reglements clients
+*> Projet academique COBOL / Mainframe
+*>
+*> Objectif :
+*> - Lire un fichier de reglements clients (DPAYMENT-TXN)
+*> - Diminuer le solde du client (CUSTOMERS.BALANCE) du montant reglé
+*>
+*> Entrées :
+*> - FPAYMENT / DPAYMENT-TXN : reglements à appliquer (une ligne par
+*>   reglement)
+*> - Table DB2 : CUSTOMERS
+*>
+*> Sorties :
+*> - Table DB2 CUSTOMERS (balance diminuée)
+*> - DPAYMENT-REJECT : reglements rejetés (client inconnu, montant nul
+*>   ou négatif)
+*> - DPAYMENT-RPT    : rapport de contrôle de fin de traitement
+*>
+*> Sous-programmes appelés :
+*> - Aucun
+*>
+*> Remarques :
+*> - PORDER.4000-BALANCE n'augmente jamais que BALANCE au fil des
+*>   ventes ; ce programme est le seul du système à la diminuer
+*> - Un reglement peut amener BALANCE en dessous de zéro (client ayant
+*>   payé d'avance ou trop payé) ; ce n'est pas rejeté, sur le même
+*>   principe que PORDER.4000-BALANCE qui laisse déjà BALANCE dépasser
+*>   CREDIT-LIMIT sans bloquer la vente - un solde créditeur n'est pas
+*>   une anomalie à stopper en cours de run
+*> - Avant ce programme, un reglement ne pouvait être appliqué que par
+*>   une correction DB2 manuelle hors du système batch
+*> - Ce code est fourni à titre pédagogique
+*> ==========================================================
+
+       ID DIVISION.
+       PROGRAM-ID. PPAYMENT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FPAYMENT ASSIGN TO DPAYMENT-TXN
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-PAY.
+
+*> Reglements rejetés : client inconnu, montant nul ou négatif
+           SELECT FREJPAY ASSIGN TO DPAYMENT-REJECT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-REJ.
+
+*> Rapport de contrôle de fin de traitement
+           SELECT FPAYRPT ASSIGN TO DPAYMENT-RPT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FPAYMENT
+           RECORDING MODE IS F.
+
+       01 ENRPAYMENT.
+           05 PAY-C-NO      PIC 9(4).
+           05 PAY-MONTANT   PIC 9(7)V99.
+           05 PAY-DATE      PIC X(10).
+           05 PAY-REFERENCE PIC X(20).
+           05 FILLER        PIC X(39).
+
+*> Ligne reglement + code/motif de rejet
+       FD FREJPAY
+           RECORDING MODE IS F.
+
+       01 ENRREJPAY.
+          05 REJ-C-NO       PIC 9(4).
+          05 FILLER         PIC X(1) VALUE SPACE.
+          05 REJ-CODE       PIC X(4).
+          05 FILLER         PIC X(1) VALUE SPACE.
+          05 REJ-MOTIF      PIC X(40).
+
+*> Rapport de contrôle
+       FD FPAYRPT
+           RECORDING MODE IS F.
+
+       01 ENRPAYRPT.
+          05 RPT-LUS         PIC ZZZ9.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RPT-TRAITES     PIC ZZZ9.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RPT-REJETES     PIC ZZZ9.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RPT-MONTANT     PIC Z(6),99.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL INCLUDE CUSTOMER END-EXEC.
+
+       01 WS-EOF-PAY         PIC X(1) VALUE 'N'.
+       01 WS-VALID-REC       PIC X(1) VALUE 'Y'.
+       01 WS-REJ-CODE        PIC X(4).
+       01 WS-REJ-MOTIF       PIC X(40).
+
+       77 WS-STATUS-PAY      PIC 99 VALUE 0.
+       77 WS-STATUS-REJ      PIC 99 VALUE 0.
+       77 WS-STATUS-RPT      PIC 99 VALUE 0.
+
+       77 WS-CT-LUS          PIC 9(4) VALUE 0.
+       77 WS-CT-TRAITES      PIC 9(4) VALUE 0.
+       77 WS-CT-REJETES      PIC 9(4) VALUE 0.
+       77 WS-CT-MONTANT      PIC 9(7)V99 VALUE 0.
+
+*> Code retour remis au moniteur de job : 8 si aucun reglement n'a été
+*> lu, 4 si au moins un reglement a été rejeté, 0 sinon
+       77 WS-RETURN-CODE     PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-DEBUT
+           PERFORM 2000-TRAITEMENT UNTIL WS-EOF-PAY = 'Y'
+           PERFORM 9000-FIN
+           STOP RUN
+           .
+
+*> Ouverture des fichiers et première lecture
+       1000-DEBUT.
+
+           EXEC SQL SET CURRENT SQLID='API12' END-EXEC
+
+           OPEN INPUT  FPAYMENT
+           OPEN OUTPUT FREJPAY
+
+           OPEN EXTEND FPAYRPT
+           IF WS-STATUS-RPT NOT = 0
+              CLOSE FPAYRPT
+              OPEN OUTPUT FPAYRPT
+           END-IF
+
+           READ FPAYMENT
+               AT END MOVE 'Y' TO WS-EOF-PAY
+           END-READ
+           .
+
+*> Un reglement par tour de boucle : validé puis appliqué ou rejeté
+       2000-TRAITEMENT.
+
+           ADD 1 TO WS-CT-LUS
+           MOVE 'Y' TO WS-VALID-REC
+
+           PERFORM 2010-VALIDER
+
+           IF WS-VALID-REC = 'Y'
+              PERFORM 2020-APPLIQUER-REGLEMENT
+           ELSE
+              PERFORM 2090-REJETER
+           END-IF
+
+           READ FPAYMENT
+               AT END MOVE 'Y' TO WS-EOF-PAY
+           END-READ
+           .
+
+*> Vérifie que le client existe et que le montant réglé est positif
+       2010-VALIDER.
+
+           IF ENRPAYMENT = SPACES
+              MOVE 'N'    TO WS-VALID-REC
+              MOVE 'E001' TO WS-REJ-CODE
+              MOVE 'LIGNE VIDE' TO WS-REJ-MOTIF
+           END-IF
+
+           IF WS-VALID-REC = 'Y' AND PAY-MONTANT NOT > 0
+              MOVE 'N'    TO WS-VALID-REC
+              MOVE 'E002' TO WS-REJ-CODE
+              MOVE 'MONTANT REGLE NUL OU NEGATIF' TO WS-REJ-MOTIF
+           END-IF
+
+           IF WS-VALID-REC = 'Y'
+              EXEC SQL
+                 SELECT BALANCE INTO :C-BALANCE
+                 FROM API12.CUSTOMERS
+                 WHERE C_NO = :PAY-C-NO
+              END-EXEC
+
+              IF SQLCODE NOT = 0
+                 MOVE 'N'    TO WS-VALID-REC
+                 MOVE 'E003' TO WS-REJ-CODE
+                 MOVE 'CLIENT INCONNU' TO WS-REJ-MOTIF
+              END-IF
+           END-IF
+           .
+
+*> Diminue le solde du client du montant réglé
+       2020-APPLIQUER-REGLEMENT.
+
+           EXEC SQL
+              UPDATE API12.CUSTOMERS
+              SET BALANCE = BALANCE - :PAY-MONTANT
+              WHERE C_NO = :PAY-C-NO
+           END-EXEC
+
+           IF SQLCODE = 0
+              ADD 1 TO WS-CT-TRAITES
+              ADD PAY-MONTANT TO WS-CT-MONTANT
+           ELSE
+              DISPLAY 'ERREUR : ' SQLCODE
+              MOVE 'E004' TO WS-REJ-CODE
+              MOVE 'ECHEC MISE A JOUR BALANCE' TO WS-REJ-MOTIF
+              PERFORM 2090-REJETER
+           END-IF
+           .
+
+*> Journalisation d'un reglement rejeté
+       2090-REJETER.
+
+           MOVE SPACES TO ENRREJPAY
+           MOVE PAY-C-NO     TO REJ-C-NO
+           MOVE WS-REJ-CODE  TO REJ-CODE
+           MOVE WS-REJ-MOTIF TO REJ-MOTIF
+           WRITE ENRREJPAY
+
+           ADD 1 TO WS-CT-REJETES
+           .
+
+*> Rapport de contrôle et code retour
+       9000-FIN.
+
+           EXEC SQL COMMIT END-EXEC
+
+           MOVE SPACES TO ENRPAYRPT
+           MOVE WS-CT-LUS       TO RPT-LUS
+           MOVE WS-CT-TRAITES   TO RPT-TRAITES
+           MOVE WS-CT-REJETES   TO RPT-REJETES
+           MOVE WS-CT-MONTANT   TO RPT-MONTANT
+           WRITE ENRPAYRPT
+
+           DISPLAY 'PPAYMENT : ' WS-CT-TRAITES ' REGLEMENTS APPLIQUES, '
+                   WS-CT-REJETES ' REJETES'
+
+           EVALUATE TRUE
+              WHEN WS-CT-LUS = 0
+                 MOVE 8 TO WS-RETURN-CODE
+              WHEN WS-CT-REJETES > 0
+                 MOVE 4 TO WS-RETURN-CODE
+              WHEN OTHER
+                 MOVE 0 TO WS-RETURN-CODE
+           END-EVALUATE
+
+           CLOSE FPAYMENT
+                 FREJPAY
+                 FPAYRPT
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           .
