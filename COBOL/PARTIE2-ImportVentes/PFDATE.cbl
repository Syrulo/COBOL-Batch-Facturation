@@ -1,48 +1,73 @@
 *> ==========================================================
 *> PFDATE.cbl - Sous-programme de formatage des dates
 *> Partie 2 : Importation des ventes Europe et Asie
-*> 
+*>
 *> Objectif :
 *> - Transformer une date au format JJ/MM/AAAA en MM/JJ/AAAA
 *>   (utile pour l’insertion en DB2)
-*> 
+*>
 *> Entrée :
 *> - LS-STRING : date au format JJ/MM/AAAA (X(10))
 *> Sortie :
-*> - LS-STRING : date formatée en MM/JJ/AAAA (X(10))
-*> 
+*> - LS-STRING : date formatée en MM/JJ/AAAA (X(10)), inchangée si
+*>   LS-STATUT revient à 'N'
+*> - LS-STATUT : 'Y' si JJ/MM/AAAA est une date valide, 'N' sinon
+*>   (JJ ou MM non numériques ou hors bornes, AAAA non numérique) ;
+*>   l’appelant (PORDER) rejette la commande plutôt que d’insérer
+*>   une date invalide en DB2
+*>
 *> Remarques :
 *> - Appelé depuis PORDER.cbl
 *> - Ce code est fourni à titre pédagogique
 *> ==========================================================
-       ID DIVISION.                                                     
-       PROGRAM-ID. PFDATE.                                              
-                                                                        
-       ENVIRONMENT DIVISION.                                            
-       CONFIGURATION SECTION.                                           
-       SPECIAL-NAMES.                                                   
-           DECIMAL-POINT IS COMMA.                                      
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-       01  JJ             PIC X(2).                                     
-       01  MM             PIC X(2).                                     
-       01  YYYY           PIC X(4).                                     
-                                                                        
-       LINKAGE SECTION.                                                 
-                                                                        
-       01  LS-STRING      PIC X(10).                                    
-                                                                        
-       PROCEDURE DIVISION USING LS-STRING.                              
-                                                                        
-           UNSTRING LS-STRING DELIMITED BY '/'                          
-             INTO  JJ MM YYYY                                           
-           END-UNSTRING                                                 
-                                                                        
-           STRING MM '/' JJ '/' YYYY DELIMITED BY SIZE                  
-             INTO LS-STRING                                             
-           END-STRING                                                   
-           .                                                            
+       ID DIVISION.
+       PROGRAM-ID. PFDATE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+
+       01  JJ             PIC X(2).
+       01  JJ-N           REDEFINES JJ   PIC 99.
+       01  MM             PIC X(2).
+       01  MM-N           REDEFINES MM   PIC 99.
+       01  YYYY           PIC X(4).
+       01  YYYY-N         REDEFINES YYYY PIC 9(4).
+
+       LINKAGE SECTION.
+
+       01  LS-STRING      PIC X(10).
+       01  LS-STATUT      PIC X.
+
+       PROCEDURE DIVISION USING LS-STRING LS-STATUT.
+
+           MOVE 'Y' TO LS-STATUT
+           INITIALIZE JJ MM YYYY
+
+           UNSTRING LS-STRING DELIMITED BY '/'
+             INTO  JJ MM YYYY
+           END-UNSTRING
+
+*> Rejet si JJ/MM/AAAA n’est pas numérique ou hors bornes plutôt que
+*> de laisser passer une date invalide jusqu’à l’insertion DB2
+           IF JJ NOT NUMERIC OR MM NOT NUMERIC OR YYYY NOT NUMERIC
+              MOVE 'N' TO LS-STATUT
+           ELSE
+              IF JJ-N < 1 OR JJ-N > 31 OR MM-N < 1 OR MM-N > 12
+                 OR YYYY-N < 1
+                 MOVE 'N' TO LS-STATUT
+              END-IF
+           END-IF
+
+           IF LS-STATUT = 'Y'
+              STRING MM '/' JJ '/' YYYY DELIMITED BY SIZE
+                INTO LS-STRING
+              END-STRING
+           END-IF
+           .
