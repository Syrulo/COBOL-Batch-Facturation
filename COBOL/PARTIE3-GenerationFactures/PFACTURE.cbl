@@ -18,6 +18,21 @@
 *> - PDATESTR : conversion de la date en texte complet
 *> 
 *> Remarques :
+*> - La devise et le bureau facturant imprimés sur l'entête/le pied de
+*>   facture viennent d'EXT-DEVISE/EXT-OFFICE (CUSTOMERS.CURRENCY/OFFICE
+*>   via PEXTRACT) au lieu d'être câblés en dur sur USD/New York
+*> - Le taux de taxe appliqué vient de la table DSTATETAX (par état du
+*>   client, EXT-STATE) avec repli sur le taux SYSIN pour un état non
+*>   encore présent dans cette table
+*> - Le taux de commission appliqué est EXT-COM (taux de base propre à
+*>   l'employé) majoré du bonus de palier de DCOMMTIER correspondant au
+*>   volume déjà facturé par ce vendeur sur le run ; DCOMMTIER absent
+*>   ou vide -> aucun bonus, comme avant l'ajout des paliers
+*> - L'adresse de livraison (EXT-SHIP-ADDRESS/SHIP-CITY/SHIP-STATE/
+*>   SHIP-ZIP, depuis CUSTOMERS.SHIP_ADDRESS etc. via PEXTRACT) n'est
+*>   imprimée sous l'adresse de facturation que si elle est renseignée
+*>   et différente de celle-ci ; absente ou identique -> rien de plus
+*>   imprimé, comme avant cet ajout
 *> - Code fourni à titre pédagogique
 *> ==========================================================
 
@@ -35,12 +50,54 @@
                            ORGANIZATION IS SEQUENTIAL                   
                            FILE STATUS IS WS-ERRCODE1.                  
                                                                         
-           SELECT FFACTURE ASSIGN TO DFACTURE                           
-                           ORGANIZATION IS SEQUENTIAL                   
-                           FILE STATUS IS WS-ERRCODE2.                  
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
+           SELECT FFACTURE ASSIGN TO DFACTURE
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-ERRCODE2.
+
+*> Table des taux de taxe par état (EXT-STATE), pour ne plus appliquer
+*> un seul taux SYSIN à toutes les factures du run quel que soit l'état
+*> du client
+           SELECT FTAXRATE ASSIGN TO DSTATETAX
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-ERRCODE-TAX.
+
+*> Registre de factures au format CSV, une ligne par article facturé,
+*> pour le portail d'e-facturation/AP au lieu de reparser FFACTURE.
+*> Séparateur ';' plutôt que ',' : DECIMAL-POINT IS COMMA fait de la
+*> virgule le séparateur décimal des montants, donc une virgule comme
+*> délimiteur de colonne couperait un montant en deux champs
+           SELECT FCSV ASSIGN TO DCSVREG
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-ERRCODE-CSV.
+
+*> Numéro de facture, distinct du numéro de commande EXT-ONO : le
+*> fichier est ouvert en ajout et ne porte qu'un dernier numéro par
+*> ligne écrite, sur le même principe que DORDER-CKPT dans PORDER
+           SELECT FINVCTL ASSIGN TO DINVOICE-CTL
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-ERRCODE-INV.
+
+*> Rapport de contrôle de fin de run, un enregistrement par exécution,
+*> sur le même principe que DORDER-RPT dans PORDER
+           SELECT FRAPPORT ASSIGN TO DFACTURE-RPT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-ERRCODE-RPT.
+
+*> Rapport de commission par vendeur (EXT-SNO), cumulée sur tout le
+*> run, pour que la paie n'ait pas à ressommer les factures une à une
+           SELECT FCOMMISSION ASSIGN TO DCOMMISSION-RPT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-ERRCODE-COM.
+
+*> Barème de commission par palier de volume cumulé du vendeur sur le
+*> run, en plus de son taux de base EXT-COM (cf 3220-DETERMINER-TAUX-
+*> COMMISSION)
+           SELECT FCOMMTIER ASSIGN TO DCOMMTIER
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-ERRCODE-CTIER.
+
+       DATA DIVISION.
+       FILE SECTION.
 
 *> Fichier des commandes extraites 
        FD FEXTRACT                                                      
@@ -70,28 +127,197 @@
           05 EXT-CITY-LEN        PIC 9(4).                              
           05 EXT-STATE           PIC X(2).                              
           05 EXT-ZIP             PIC X(5).                              
-          05 EXT-DNAME           PIC X(20).                             
-          05 EXT-DNAME-LEN       PIC 9(4).                              
+          05 EXT-DNAME           PIC X(20).
+          05 EXT-DNAME-LEN       PIC 9(4).
+          05 EXT-DEVISE          PIC X(2).
+          05 EXT-OFFICE          PIC X(20).
+          05 EXT-SHIP-ADDRESS     PIC X(100).
+          05 EXT-SHIP-ADDRESS-LEN PIC 9(4).
+          05 EXT-SHIP-CITY        PIC X(20).
+          05 EXT-SHIP-CITY-LEN    PIC 9(4).
+          05 EXT-SHIP-STATE       PIC X(2).
+          05 EXT-SHIP-ZIP         PIC X(5).
 
-*> Fichier de factures final 
+*> Fichier de factures final
        FD FFACTURE                                                      
            RECORDING MODE IS F                                          
            DATA RECORD IS ENRFACTURE.                                   
                                                                         
-       01 ENRFACTURE         PIC X(80).                                 
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-       77 WS-ERRCODE1        PIC 99 VALUE 0.                            
-       77 WS-ERRCODE2        PIC 99 VALUE 0.                            
-                                                                        
+       01 ENRFACTURE         PIC X(80).
+
+*> Un enregistrement par état : code état + taux de taxe en vigueur
+       FD FTAXRATE
+           RECORDING MODE IS F.
+
+       01 ENRTAXRATE.
+          05 TAX-ETAT        PIC X(2).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 TAX-TAUX        PIC 9V999.
+
+*> Registre de factures CSV : un enregistrement par article facturé
+       FD FCSV
+           RECORDING MODE IS F.
+
+       01 ENRCSV             PIC X(150).
+
+*> Dernier numéro de facture attribué, un enregistrement par facture
+*> émise (fichier en ajout, on ne relit que la dernière ligne au
+*> démarrage)
+       FD FINVCTL
+           RECORDING MODE IS F.
+
+       01 ENRINVCTL.
+          05 INV-O-NO        PIC 9(3).
+          05 INV-LAST-NO     PIC 9(6).
+
+*> Rapport de contrôle de fin de run : factures émises, lignes
+*> facturées, lignes écartées (quantité nulle ou description vide),
+*> et les totaux cumulés du run à rapprocher du décompte de PEXTRACT
+       FD FRAPPORT
+           RECORDING MODE IS F.
+
+       01 ENRFACTRPT.
+          05 RPT-FACTURES    PIC Z(4)9.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RPT-LIGNES      PIC Z(4)9.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RPT-SKIPPED     PIC Z(4)9.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RPT-SOUSTOTAL   PIC Z(6),99.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RPT-TAXE        PIC Z(6),99.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RPT-COMMISSION  PIC Z(6),99.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 RPT-TOTAL       PIC Z(6),99.
+
+*> Rapport de commission, un enregistrement par vendeur ayant facturé
+*> au moins une commande dans le run
+       FD FCOMMISSION
+           RECORDING MODE IS F.
+
+       01 ENRCOMMISSION.
+          05 COM-SNO         PIC 9(2).
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 COM-MONTANT     PIC Z(6),99.
+
+*> Un enregistrement par palier : volume cumulé à atteindre et bonus
+*> de taux (ajouté à EXT-COM) qui s'applique une fois ce seuil franchi
+       FD FCOMMTIER
+           RECORDING MODE IS F.
+
+       01 ENRCOMMTIER.
+          05 CTIER-SEUIL     PIC 9(7)V99.
+          05 FILLER          PIC X(1) VALUE SPACE.
+          05 CTIER-BONUS     PIC V9(2).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-ERRCODE1        PIC 99 VALUE 0.
+       77 WS-ERRCODE2        PIC 99 VALUE 0.
+       77 WS-ERRCODE-TAX     PIC 99 VALUE 0.
+       77 WS-ERRCODE-CSV     PIC 99 VALUE 0.
+       77 WS-ERRCODE-INV     PIC 99 VALUE 0.
+       77 WS-ERRCODE-RPT     PIC 99 VALUE 0.
+       77 WS-ERRCODE-COM     PIC 99 VALUE 0.
+       77 WS-ERRCODE-CTIER   PIC 99 VALUE 0.
+
+*> Numéro de vendeur, état et taux de commission de la commande en
+*> cours, capturés en 2000-HEADER : EXT-SNO/EXT-STATE/EXT-COM ont déjà
+*> avancé à la commande suivante au moment où 3200-CALCUL-TOTAL cumule
+*> la taxe et la commission de la commande qui vient de se terminer
+       01 WS-FACT-SNO        PIC 9(2).
+       01 WS-FACT-STATE      PIC X(2).
+       01 WS-FACT-COM        PIC V9(2).
+
+*> Table de cumul de la commission par vendeur sur tout le run ;
+*> WS-COMM-VOLUME suit en plus le sous-total cumulé du vendeur, pour
+*> déterminer son palier de commission courant (cf 3220-DETERMINER-
+*> TAUX-COMMISSION)
+       01 WS-COMM-TABLE.
+          05 WS-COMM-ENTRY OCCURS 50 TIMES.
+             10 WS-COMM-SNO     PIC 9(2).
+             10 WS-COMM-MONTANT PIC 9(7)V99.
+             10 WS-COMM-VOLUME  PIC 9(7)V99.
+       01 WS-COMM-NB         PIC 99 VALUE 0.
+       01 WS-COMM-IDX        PIC 99.
+       01 WS-COMM-SCAN       PIC 99.
+       01 WS-COMM-TROUVE     PIC X.
+*> 'Y' quand WS-COMM-IDX pointe une ligne valide de WS-COMM-TABLE pour
+*> la facture en cours ; 'N' si la table est pleine et le vendeur n'y
+*> figure pas encore, pour ne pas cumuler sur l'index resté d'un
+*> vendeur précédent
+       01 WS-COMM-IDX-VALIDE PIC X.
+
+*> Barème de commission par palier (DCOMMTIER), chargé une fois au
+*> démarrage ; fichier absent/vide -> aucun bonus, la commission
+*> retombe sur EXT-COM seul comme avant l'ajout des paliers
+       01 WS-COMMTIERS.
+          05 WS-CTIER-ENTRY OCCURS 20 TIMES.
+             10 WS-CTIER-SEUIL  PIC 9(7)V99.
+             10 WS-CTIER-BONUS  PIC V9(2).
+       01 WS-NB-CTIERS       PIC 99 VALUE 0.
+       01 WS-CTIER-SCAN      PIC 99.
+       01 WS-CTIER-SEUIL-MAX PIC 9(7)V99.
+
+*> Taux de commission effectif de la facture en cours : EXT-COM
+*> majoré du bonus du palier de volume atteint par le vendeur
+       01 WS-COM-RATE        PIC V9(2).
+       01 WS-COM-BONUS        PIC V9(2).
+
+*> Habillage des noms de société et adresses trop longs pour tenir
+*> sur une seule ligne d'entête (colonne 55 à 80, soit 26 caractères)
+*> au lieu d'être tronqués sans indication au-delà de la colonne 80
+       01 WS-WRAP-TEXTE      PIC X(100).
+       01 WS-WRAP-LEN        PIC 9(3).
+       01 WS-WRAP-POS        PIC 9(3).
+       01 WS-WRAP-RESTE      PIC 9(3).
+       01 WS-WRAP-PRIS       PIC 9(3).
+       01 WS-WRAP-COUPURE    PIC 9(3).
+       01 WS-WRAP-COL        PIC 9(3) VALUE 55.
+       01 WS-WRAP-LARGEUR    PIC 9(3) VALUE 26.
+
+*> Compteurs du rapport de contrôle de fin de run
+       01 WS-CT-FACTURES     PIC 9(5) VALUE 0.
+       01 WS-CT-LIGNES       PIC 9(5) VALUE 0.
+       01 WS-CT-SKIPPED      PIC 9(5) VALUE 0.
+       01 WS-CT-CSV-TRONQUE  PIC 9(5) VALUE 0.
+       01 WS-CT-SOUSTOTAL    PIC 9(7)V99 VALUE 0.
+       01 WS-CT-TAXE         PIC 9(7)V99 VALUE 0.
+       01 WS-CT-COMMISSION   PIC 9(7)V99 VALUE 0.
+       01 WS-CT-TOTAL        PIC 9(7)V99 VALUE 0.
+
+*> Mode réimpression : un second paramètre SYSIN, le numéro de
+*> commande à réimprimer seul (000 ou vide = traitement normal de
+*> tout l'extrait)
+       01 WS-REPRINT-ONO     PIC 9(3) VALUE 0.
+       01 WS-REPRINT-MODE    PIC X VALUE 'N'.
+
+*> Numéro de facture courant, lu depuis DINVOICE-CTL au démarrage et
+*> avancé d'une unité à chaque entête de facture (2000-HEADER)
+       01 WS-INVOICE-NO      PIC 9(6) VALUE 0.
+       77 WS-INVOICE-STR     PIC Z(5)9.
+       01 WS-NO-FACTURE-TROUVE PIC X VALUE 'N'.
+
+*> Table des taux par état, chargée une fois au démarrage depuis
+*> DSTATETAX. Un état absent de la table retombe sur WS-TVA-SYSIN
+*> (le taux saisi à l'opérateur), pour ne pas bloquer le run si la
+*> table de taxe n'a pas encore été alimentée pour un état donné
+       01 WS-TAXRATES.
+          05 WS-TAX-ENTRY OCCURS 60 TIMES.
+             10 WS-TAX-ETAT  PIC X(2).
+             10 WS-TAX-TAUX  PIC 9V999.
+       01 WS-NB-TAXRATES     PIC 99 VALUE 0.
+       01 WS-TAX-IDX         PIC 99.
+       01 WS-TAXE-TROUVEE    PIC X VALUE 'N'.
+
        01 WS-TOTAL           PIC 9(5)V99 VALUE 0.                       
        77 WS-TOTAL-STR       PIC Z(5),99.                               
        01 WS-LINE-TOTAL      PIC 9(5)V99 VALUE 0.                       
        77 WS-LINE-TOTAL-STR  PIC Z(5),99.                               
        01 WS-SUB-TOTAL       PIC 9(5)V99 VALUE 0.                       
        77 WS-SUB-TOTAL-STR   PIC Z(5),99.                               
-       77 WS-COM-AFFI        PIC 9.                                     
+       77 WS-COM-AFFI        PIC Z9.
        01 WS-COM-TOT         PIC 9(5)V99 VALUE 0.                       
        77 WS-COM-TOT-STR     PIC Z(4)9,99.                              
        01 WS-TVA-SYSIN       PIC X(4).                                  
@@ -105,78 +331,403 @@
        01 WS-TVA-LINE        PIC X(20).                                 
        01 WS-COM-LINE        PIC X(20).                                 
                                                                         
-       01 PDATESTR           PIC X(8) VALUE 'PDATESTR'.                 
-       01 PFORMAT            PIC X(7) VALUE 'PFORMAT'.                  
-                                                                        
-       01 DATEFACT           PIC X(37).                                 
-       01 WS-DATE            PIC X(20).                                 
-                                                                        
-       01 EOF                PIC X  VALUE 'N'.                          
-                                                                        
+       01 PDATESTR           PIC X(8) VALUE 'PDATESTR'.
+       01 PFORMAT            PIC X(7) VALUE 'PFORMAT'.
+
+       01 DATEFACT           PIC X(37).
+       01 WS-DATE            PIC X(20).
+       01 WS-OFFICE-TXT      PIC X(20).
+
+       01 EOF                PIC X  VALUE 'N'.
+
+*> Table de correspondance devise interne -> code/symbole imprimé sur
+*> la facture. Devise absente de CUSTOMERS ou inconnue de la table :
+*> on retombe sur 'USD' comme avant quand tout était facturé en dollars
+       01 WS-DEVISES.
+          05 WS-DEV-ENTRY OCCURS 6 TIMES.
+             10 WS-DEV-CODE  PIC X(2).
+             10 WS-DEV-SYMB  PIC X(3).
+             10 WS-DEV-LANG  PIC X(1).
+       01 WS-NB-DEVISES      PIC 99 VALUE 6.
+       01 WS-DEV-IDX         PIC 99.
+       01 WS-DEV-SYMBOLE     PIC X(3) VALUE 'USD'.
+       01 WS-DEV-LANGUE      PIC X(1) VALUE 'F'.
+
+*> Mémorisation des articles de la commande en cours pour le registre
+*> CSV : on ne connaît le total et la taxe qu'après 3200-CALCUL-TOTAL,
+*> alors que les lignes ont déjà défilé, donc on les met en mémoire au
+*> fil de 3000-PRODUIT et on n'écrit le CSV qu'au pied de facture
+       01 WS-CSV-BUFFER.
+          05 WS-CSV-LIGNE OCCURS 50 TIMES.
+             10 WS-CSV-PNO  PIC X(3).
+             10 WS-CSV-DESC PIC X(30).
+             10 WS-CSV-QTE  PIC 9(2).
+             10 WS-CSV-PRIX PIC 9(3)V99.
+       01 WS-CSV-NB          PIC 99 VALUE 0.
+       01 WS-CSV-IDX         PIC 99.
+       01 WS-CSV-CLIENT      PIC X(30).
+       01 WS-CSV-DATE        PIC X(10).
+
+       01 WS-CSV-LTOTAL      PIC 9(5)V99.
+       01 WS-CSV-LTAXE       PIC 9(5)V99.
+       01 WS-CSV-LGRAND      PIC 9(5)V99.
+       77 WS-CSV-QTE-STR     PIC Z9.
+       77 WS-CSV-PRIX-STR    PIC Z(3),99.
+       77 WS-CSV-TAXE-STR    PIC Z(3),99.
+       77 WS-CSV-TOTAL-STR   PIC Z(4),99.
+
        PROCEDURE DIVISION.
 
 *> ==========================================================
 *> Début du programme : ouverture fichiers et lecture TVA
 *> ==========================================================
-       1000-DEBUT.                                                      
-                                                                        
-           OPEN INPUT  FEXTRACT                                         
-                OUTPUT FFACTURE                                         
-                                                                        
+       1000-DEBUT.
+
            ACCEPT WS-TVA-SYSIN FROM SYSIN
 
+*> Second paramètre optionnel : numéro de commande à réimprimer seule
+           ACCEPT WS-REPRINT-ONO FROM SYSIN
+           IF WS-REPRINT-ONO NOT = 0
+              MOVE 'Y' TO WS-REPRINT-MODE
+           END-IF
+
+           OPEN INPUT FEXTRACT
+
+*> En réimpression, on ajoute la facture réimprimée aux sorties du
+*> jour au lieu de les tronquer : un OPEN OUTPUT écraserait FFACTURE,
+*> FCSV, FRAPPORT et FCOMMISSION du run normal déjà produit ce jour-là
+           IF WS-REPRINT-MODE = 'Y'
+              PERFORM 1010-OUVRIR-SORTIES-REIMPRESSION
+           ELSE
+              OPEN OUTPUT FFACTURE FCSV FRAPPORT FCOMMISSION
+           END-IF
+
+           PERFORM 1050-CHARGER-DEVISES
+           PERFORM 1100-CHARGER-TAXES
+           PERFORM 1125-CHARGER-COMMTIERS
+           PERFORM 1150-INIT-NO-FACTURE
+
 *> ==========================================================
 *> Lecture et traitement des commandes
-*> ==========================================================                                                                        
-           PERFORM UNTIL EOF = 'Y'                                      
-               READ FEXTRACT                                            
-                  AT END                                                
-                     MOVE 'Y' TO EOF                                    
+*> ==========================================================
+           PERFORM UNTIL EOF = 'Y'
+               READ FEXTRACT
+                  AT END
+                     MOVE 'Y' TO EOF
                   NOT AT END
+*> En mode réimpression, les commandes autres que WS-REPRINT-ONO sont
+*> ignorées entièrement (pas d'en-tête ni de pied pour elles)
+                     IF WS-REPRINT-MODE = 'N'
+                        OR EXT-ONO = WS-REPRINT-ONO
 *> Si nouvelle commande, on génère le footer précédent et l’en-tête du nouveau
-                     IF EXT-ONO NOT = WS-ONO                            
-                        IF WS-ONO NOT = 0
-                           PERFORM 3200-CALCUL-TOTAL                    
-                           PERFORM 4000-FOOTER                          
+                        IF EXT-ONO NOT = WS-ONO
+                           IF WS-ONO NOT = 0
+                              PERFORM 3200-CALCUL-TOTAL
+                              PERFORM 4000-FOOTER
+                           END-IF
+                           PERFORM 2000-HEADER
+                           MOVE EXT-ONO TO WS-ONO
+                        END-IF
+*> Ligne écartée si quantité nulle ou description vide, plutôt que de
+*> facturer un article qu'on ne peut pas décrire ou quantifier
+                        IF EXT-QUANTITY = 0 OR EXT-DESCRIPTION = SPACES
+                           ADD 1 TO WS-CT-SKIPPED
+                        ELSE
+                           PERFORM 3100-CALCUL-LINE
+                           PERFORM 3000-PRODUIT
+                           ADD 1 TO WS-CT-LIGNES
                         END-IF
-                        PERFORM 2000-HEADER                             
-                        MOVE EXT-ONO TO WS-ONO                          
                      END-IF
-*> Calcul du total de la ligne et affichage du produit
-                     PERFORM 3100-CALCUL-LINE                           
-                     PERFORM 3000-PRODUIT                               
-               END-READ                                                 
+               END-READ
            END-PERFORM
 
-*> Calcul final et footer pour la dernière commande                                                                         
-           IF WS-ONO NOT = 0                                            
-               PERFORM 3200-CALCUL-TOTAL                                
-               PERFORM 4000-FOOTER                                      
-           END-IF                                                       
-                                                                        
-           PERFORM 5000-FIN                                             
+*> Calcul final et footer pour la dernière commande
+           IF WS-ONO NOT = 0
+               PERFORM 3200-CALCUL-TOTAL
+               PERFORM 4000-FOOTER
+           END-IF
+
+           PERFORM 6000-RAPPORT-CONTROLE
+           PERFORM 6050-RAPPORT-COMMISSION
+           PERFORM 5000-FIN
+           .
+
+*> ==========================================================
+*> 1010-OUVRIR-SORTIES-REIMPRESSION : ouvre les sorties en ajout pour
+*> qu'une réimpression vienne s'ajouter aux sorties du run normal du
+*> jour au lieu de les tronquer, sur le même principe que l'ouverture
+*> de FINVCTL en 1150-INIT-NO-FACTURE
+*> ==========================================================
+       1010-OUVRIR-SORTIES-REIMPRESSION.
+
+           OPEN EXTEND FFACTURE
+           IF WS-ERRCODE2 NOT = 0
+              CLOSE FFACTURE
+              OPEN OUTPUT FFACTURE
+           END-IF
+
+           OPEN EXTEND FCSV
+           IF WS-ERRCODE-CSV NOT = 0
+              CLOSE FCSV
+              OPEN OUTPUT FCSV
+           END-IF
+
+           OPEN EXTEND FRAPPORT
+           IF WS-ERRCODE-RPT NOT = 0
+              CLOSE FRAPPORT
+              OPEN OUTPUT FRAPPORT
+           END-IF
+
+           OPEN EXTEND FCOMMISSION
+           IF WS-ERRCODE-COM NOT = 0
+              CLOSE FCOMMISSION
+              OPEN OUTPUT FCOMMISSION
+           END-IF
+           .
+
+*> ==========================================================
+*> 1050-CHARGER-DEVISES : table devise -> code imprimé sur facture
+*> ==========================================================
+       1050-CHARGER-DEVISES.
+
+           MOVE 'US' TO WS-DEV-CODE(1)   MOVE 'USD' TO WS-DEV-SYMB(1)
+           MOVE 'CA' TO WS-DEV-CODE(2)   MOVE 'CAD' TO WS-DEV-SYMB(2)
+           MOVE 'EU' TO WS-DEV-CODE(3)   MOVE 'EUR' TO WS-DEV-SYMB(3)
+           MOVE 'UK' TO WS-DEV-CODE(4)   MOVE 'GBP' TO WS-DEV-SYMB(4)
+           MOVE 'JP' TO WS-DEV-CODE(5)   MOVE 'JPY' TO WS-DEV-SYMB(5)
+           MOVE 'CN' TO WS-DEV-CODE(6)   MOVE 'CNY' TO WS-DEV-SYMB(6)
+
+*> Langue de la date imprimée sur la facture : anglais pour les
+*> places d'affaires anglophones, français partout ailleurs comme
+*> avant
+           MOVE 'E' TO WS-DEV-LANG(1)
+           MOVE 'E' TO WS-DEV-LANG(2)
+           MOVE 'F' TO WS-DEV-LANG(3)
+           MOVE 'E' TO WS-DEV-LANG(4)
+           MOVE 'F' TO WS-DEV-LANG(5)
+           MOVE 'F' TO WS-DEV-LANG(6)
+           .
+
+*> ==========================================================
+*> 1100-CHARGER-TAXES : chargement de la table des taux par état
+*> ==========================================================
+       1100-CHARGER-TAXES.
+
+           MOVE 0 TO WS-NB-TAXRATES
+
+           OPEN INPUT FTAXRATE
+           IF WS-ERRCODE-TAX = 0
+              PERFORM UNTIL WS-ERRCODE-TAX NOT = 0
+                 READ FTAXRATE
+                    AT END
+                       MOVE 99 TO WS-ERRCODE-TAX
+                    NOT AT END
+                       IF WS-NB-TAXRATES < 60
+                          ADD 1 TO WS-NB-TAXRATES
+                          MOVE TAX-ETAT TO WS-TAX-ETAT(WS-NB-TAXRATES)
+                          MOVE TAX-TAUX TO WS-TAX-TAUX(WS-NB-TAXRATES)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE FTAXRATE
+           END-IF
+           .
+
+*> ==========================================================
+*> 1125-CHARGER-COMMTIERS : chargement du bareme de commission par
+*> palier (DCOMMTIER)
+*> ==========================================================
+       1125-CHARGER-COMMTIERS.
+
+           MOVE 0 TO WS-NB-CTIERS
+
+           OPEN INPUT FCOMMTIER
+           IF WS-ERRCODE-CTIER = 0
+              PERFORM UNTIL WS-ERRCODE-CTIER NOT = 0
+                 READ FCOMMTIER
+                    AT END
+                       MOVE 99 TO WS-ERRCODE-CTIER
+                    NOT AT END
+                       IF WS-NB-CTIERS < 20
+                          ADD 1 TO WS-NB-CTIERS
+                          MOVE CTIER-SEUIL
+                             TO WS-CTIER-SEUIL(WS-NB-CTIERS)
+                          MOVE CTIER-BONUS
+                             TO WS-CTIER-BONUS(WS-NB-CTIERS)
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE FCOMMTIER
+           END-IF
+           .
+
+*> ==========================================================
+*> 1150-INIT-NO-FACTURE : lecture du dernier numéro de facture écrit
+*> par une exécution précédente, puis réouverture en ajout pour que
+*> 2000-HEADER puisse y ajouter le numéro de chaque nouvelle facture
+*> ==========================================================
+       1150-INIT-NO-FACTURE.
+
+           OPEN EXTEND FINVCTL
+           IF WS-ERRCODE-INV NOT = 0
+              CLOSE FINVCTL
+              OPEN OUTPUT FINVCTL
+           END-IF
+
+           MOVE 0 TO WS-INVOICE-NO
+           CLOSE FINVCTL
+           OPEN INPUT FINVCTL
+           IF WS-ERRCODE-INV = 0
+              PERFORM UNTIL WS-ERRCODE-INV NOT = 0
+                 READ FINVCTL
+                    AT END MOVE 99 TO WS-ERRCODE-INV
+                    NOT AT END MOVE INV-LAST-NO TO WS-INVOICE-NO
+                 END-READ
+              END-PERFORM
+           END-IF
+           CLOSE FINVCTL
+           OPEN EXTEND FINVCTL
+           .
+
+*> ==========================================================
+*> 2050-DEVISE-SYMBOLE : résout EXT-DEVISE en code devise imprimé et
+*> en langue de la date de facture, appelée une fois par commande
+*> juste avant l’entête et le pied
+*> ==========================================================
+       2050-DEVISE-SYMBOLE.
+
+           MOVE 'USD' TO WS-DEV-SYMBOLE
+           MOVE 'F'   TO WS-DEV-LANGUE
+
+           PERFORM VARYING WS-DEV-IDX FROM 1 BY 1
+                   UNTIL WS-DEV-IDX > WS-NB-DEVISES
+              IF EXT-DEVISE = WS-DEV-CODE(WS-DEV-IDX)
+                 MOVE WS-DEV-SYMB(WS-DEV-IDX) TO WS-DEV-SYMBOLE
+                 MOVE WS-DEV-LANG(WS-DEV-IDX) TO WS-DEV-LANGUE
+              END-IF
+           END-PERFORM
+           .
+
+*> ==========================================================
+*> 2060-IMPRIMER-TEXTE-LONG : imprime WS-WRAP-TEXTE(1:WS-WRAP-LEN) à
+*> partir de la colonne WS-WRAP-COL, sur autant de lignes ENRFACTURE
+*> de WS-WRAP-LARGEUR caractères que nécessaire, en coupant sur le
+*> dernier espace du segment plutôt qu'au milieu d'un mot quand c'est
+*> possible
+*> ==========================================================
+       2060-IMPRIMER-TEXTE-LONG.
+
+           MOVE 1 TO WS-WRAP-POS
+
+           IF WS-WRAP-LEN = 0
+              MOVE SPACES TO ENRFACTURE
+              WRITE ENRFACTURE
+           END-IF
+
+           PERFORM UNTIL WS-WRAP-POS > WS-WRAP-LEN
+              COMPUTE WS-WRAP-RESTE = WS-WRAP-LEN - WS-WRAP-POS + 1
+              IF WS-WRAP-RESTE > WS-WRAP-LARGEUR
+                 MOVE WS-WRAP-LARGEUR TO WS-WRAP-PRIS
+                 PERFORM VARYING WS-WRAP-COUPURE FROM WS-WRAP-PRIS
+                         BY -1
+                         UNTIL WS-WRAP-COUPURE <= 1
+                            OR WS-WRAP-TEXTE(WS-WRAP-POS
+                               + WS-WRAP-COUPURE - 1:1) = SPACE
+                 END-PERFORM
+                 IF WS-WRAP-COUPURE > 1
+                    MOVE WS-WRAP-COUPURE TO WS-WRAP-PRIS
+                 END-IF
+              ELSE
+                 MOVE WS-WRAP-RESTE TO WS-WRAP-PRIS
+              END-IF
+
+              MOVE SPACES TO ENRFACTURE
+              MOVE WS-WRAP-TEXTE(WS-WRAP-POS:WS-WRAP-PRIS)
+                   TO ENRFACTURE(WS-WRAP-COL:WS-WRAP-PRIS)
+              WRITE ENRFACTURE
+
+              ADD WS-WRAP-PRIS TO WS-WRAP-POS
+              IF WS-WRAP-POS <= WS-WRAP-LEN
+                 IF WS-WRAP-TEXTE(WS-WRAP-POS:1) = SPACE
+                    ADD 1 TO WS-WRAP-POS
+                 END-IF
+              END-IF
+           END-PERFORM
+           .
+
+*> ==========================================================
+*> 2070-IMPRIMER-ADRESSE-LIVRAISON : imprime l'adresse de livraison
+*> sous l'étiquette SHIP TO, sur le même schéma que l'adresse de
+*> facturation en 2000-HEADER (habillage par 2060-IMPRIMER-TEXTE-LONG,
+*> ville/code postal puis état sur la colonne WS-WRAP-COL)
+*> ==========================================================
+       2070-IMPRIMER-ADRESSE-LIVRAISON.
+
+           MOVE SPACES TO ENRFACTURE
+           MOVE 'SHIP TO:' TO ENRFACTURE(55:8)
+           WRITE ENRFACTURE
+
+           MOVE SPACES TO WS-WRAP-TEXTE
+           MOVE EXT-SHIP-ADDRESS(1:EXT-SHIP-ADDRESS-LEN)
+                TO WS-WRAP-TEXTE
+           MOVE EXT-SHIP-ADDRESS-LEN TO WS-WRAP-LEN
+           PERFORM 2060-IMPRIMER-TEXTE-LONG
+
+           MOVE SPACES TO ENRFACTURE
+           MOVE EXT-SHIP-CITY(1:EXT-SHIP-CITY-LEN)
+                TO ENRFACTURE(55:EXT-SHIP-CITY-LEN)
+           MOVE ',' TO ENRFACTURE(55 + EXT-SHIP-CITY-LEN:1)
+           MOVE EXT-SHIP-ZIP
+                TO ENRFACTURE(55 + EXT-SHIP-CITY-LEN + 2:5)
+           WRITE ENRFACTURE
+
+           MOVE SPACES TO ENRFACTURE
+           MOVE EXT-SHIP-STATE TO ENRFACTURE(55:2)
+           WRITE ENRFACTURE
            .
 
 *> ==========================================================
 *> 2000-HEADER : génération de l’entête de facture
-*> ==========================================================                                                                        
-       2000-HEADER.                                                     
-                                                                        
-           MOVE SPACES TO ENRFACTURE                                    
-           MOVE '****************************************'              
-                TO ENRFACTURE(20:40)                                    
-           WRITE ENRFACTURE                                             
-                                                                        
-           MOVE SPACES TO ENRFACTURE                                    
-           MOVE EXT-COMPANY(1:EXT-COMPANY-LEN)                          
-           TO ENRFACTURE(55:EXT-COMPANY-LEN)                            
-           WRITE ENRFACTURE                                             
-                                                                        
-           MOVE SPACES TO ENRFACTURE                                    
-           MOVE EXT-ADDRESS(1:EXT-ADDRESS-LEN)                          
-           TO ENRFACTURE(55:EXT-ADDRESS-LEN)                            
-           WRITE ENRFACTURE                                             
+*> ==========================================================
+       2000-HEADER.
+
+           PERFORM 2050-DEVISE-SYMBOLE
+           ADD 1 TO WS-CT-FACTURES
+
+*> Mémorisation client/date de la commande pour le registre CSV
+*> (EXT-* ne correspond à la commande en cours que jusqu'à la
+*> prochaine lecture ; on les capture ici, pas au pied de facture)
+           MOVE 0 TO WS-CSV-NB
+           MOVE EXT-COMPANY(1:EXT-COMPANY-LEN) TO WS-CSV-CLIENT
+           MOVE EXT-ODATE TO WS-CSV-DATE
+           MOVE EXT-SNO TO WS-FACT-SNO
+           MOVE EXT-STATE TO WS-FACT-STATE
+           MOVE EXT-COM TO WS-FACT-COM
+
                                                                         
+           MOVE SPACES TO ENRFACTURE
+           MOVE '****************************************'
+                TO ENRFACTURE(20:40)
+           WRITE ENRFACTURE
+
+*> Marque clairement une réimpression à la place de l'original
+           IF WS-REPRINT-MODE = 'Y'
+              MOVE SPACES TO ENRFACTURE
+              MOVE '*** REPRINT ***' TO ENRFACTURE(28:16)
+              WRITE ENRFACTURE
+           END-IF
+
+           MOVE SPACES TO WS-WRAP-TEXTE
+           MOVE EXT-COMPANY(1:EXT-COMPANY-LEN) TO WS-WRAP-TEXTE
+           MOVE EXT-COMPANY-LEN TO WS-WRAP-LEN
+           PERFORM 2060-IMPRIMER-TEXTE-LONG
+
+           MOVE SPACES TO WS-WRAP-TEXTE
+           MOVE EXT-ADDRESS(1:EXT-ADDRESS-LEN) TO WS-WRAP-TEXTE
+           MOVE EXT-ADDRESS-LEN TO WS-WRAP-LEN
+           PERFORM 2060-IMPRIMER-TEXTE-LONG
+
+
            MOVE SPACES TO ENRFACTURE                                    
            MOVE EXT-CITY(1:EXT-CITY-LEN)                                
            TO ENRFACTURE(55:EXT-CITY-LEN)                               
@@ -186,37 +737,84 @@
            MOVE EXT-ZIP TO ENRFACTURE(55 + EXT-CITY-LEN + 2:5)          
            WRITE ENRFACTURE                                             
                                                                         
-           MOVE SPACES TO ENRFACTURE                                    
-           MOVE EXT-STATE TO ENRFACTURE(55:2)                           
-           WRITE ENRFACTURE                                             
-                                                                        
-           MOVE SPACES TO ENRFACTURE                                    
-           WRITE ENRFACTURE                                             
-                                                                        
-           MOVE SPACES TO ENRFACTURE                                    
-           WRITE ENRFACTURE                                             
-                                                                        
-           MOVE SPACES TO ENRFACTURE                                    
-                                                                        
-           MOVE 'NEW YORK, ' TO ENRFACTURE(5:10)                        
-                                                                        
-           CALL PDATESTR USING EXT-ODATE WS-DATE                        
-                                                                        
-           MOVE WS-DATE TO ENRFACTURE(15:20)                            
-           WRITE ENRFACTURE                                             
-                                                                        
-           MOVE SPACES TO ENRFACTURE                                    
-           WRITE ENRFACTURE                                             
+           MOVE SPACES TO ENRFACTURE
+           MOVE EXT-STATE TO ENRFACTURE(55:2)
+           WRITE ENRFACTURE
+
+*> Adresse de livraison (CUSTOMERS.SHIP_ADDRESS et consorts, via
+*> PEXTRACT) sous l'adresse de facturation, seulement si elle est
+*> renseignée et différente de celle-ci
+           IF EXT-SHIP-ADDRESS NOT = SPACES
+              AND (EXT-SHIP-ADDRESS(1:EXT-SHIP-ADDRESS-LEN) NOT =
+                      EXT-ADDRESS(1:EXT-ADDRESS-LEN)
+                   OR EXT-SHIP-CITY(1:EXT-SHIP-CITY-LEN) NOT =
+                      EXT-CITY(1:EXT-CITY-LEN)
+                   OR EXT-SHIP-STATE NOT = EXT-STATE
+                   OR EXT-SHIP-ZIP NOT = EXT-ZIP)
+              PERFORM 2070-IMPRIMER-ADRESSE-LIVRAISON
+           END-IF
+
+           MOVE SPACES TO ENRFACTURE
+           WRITE ENRFACTURE
+
+           MOVE SPACES TO ENRFACTURE
+           WRITE ENRFACTURE
+
+           MOVE SPACES TO ENRFACTURE
+
+*> Bureau facturant : celui du client (CUSTOMERS.OFFICE via PEXTRACT)
+*> au lieu de NEW YORK câblé en dur ; repli sur NEW YORK si absent
+*> (anciens extraits ne portant pas encore EXT-OFFICE)
+           IF EXT-OFFICE = SPACES
+              MOVE 'NEW YORK' TO WS-OFFICE-TXT
+           ELSE
+              MOVE EXT-OFFICE TO WS-OFFICE-TXT
+           END-IF
+
+           CALL PDATESTR USING EXT-ODATE WS-DATE WS-DEV-LANGUE
+
+           STRING FUNCTION TRIM(WS-OFFICE-TXT) DELIMITED BY SIZE
+                  ', '                         DELIMITED BY SIZE
+                  WS-DATE                      DELIMITED BY SIZE
+             INTO ENRFACTURE(5:72)
+           END-STRING
+           WRITE ENRFACTURE
                                                                         
            MOVE SPACES TO ENRFACTURE                                    
            WRITE ENRFACTURE                                             
                                                                         
            MOVE SPACES TO ENRFACTURE                                    
-           MOVE 'ORDER NUMBER : ' TO ENRFACTURE(5:15)                   
-           MOVE EXT-ONO TO ENRFACTURE(20:3)                             
            WRITE ENRFACTURE                                             
                                                                         
-           MOVE SPACES TO WS-DATE                                       
+           MOVE SPACES TO ENRFACTURE
+           MOVE 'ORDER NUMBER : ' TO ENRFACTURE(5:15)
+           MOVE EXT-ONO TO ENRFACTURE(20:3)
+           WRITE ENRFACTURE
+
+*> Numéro de facture propre, distinct du numéro de commande, pour
+*> identifier et tracer les réimpressions indépendamment d'EXT-ONO.
+*> En réimpression, on reprend le numéro déjà attribué à la commande
+*> au lieu d'en émettre un nouveau, sauf si la commande n'a jamais
+*> été facturée (aucune ligne DINVOICE-CTL à son nom)
+           MOVE 'N' TO WS-NO-FACTURE-TROUVE
+           IF WS-REPRINT-MODE = 'Y'
+              PERFORM 2010-RETROUVER-NO-FACTURE
+           END-IF
+
+           IF WS-NO-FACTURE-TROUVE = 'N'
+              ADD 1 TO WS-INVOICE-NO
+              MOVE EXT-ONO      TO INV-O-NO
+              MOVE WS-INVOICE-NO TO INV-LAST-NO
+              WRITE ENRINVCTL
+           END-IF
+           MOVE WS-INVOICE-NO TO WS-INVOICE-STR
+
+           MOVE SPACES TO ENRFACTURE
+           MOVE 'INVOICE NUMBER : ' TO ENRFACTURE(5:18)
+           MOVE WS-INVOICE-STR TO ENRFACTURE(23:6)
+           WRITE ENRFACTURE
+
+           MOVE SPACES TO WS-DATE
                                                                         
                                                                         
            MOVE SPACES TO ENRFACTURE                                    
@@ -267,13 +865,40 @@
                                                                         
            WRITE ENRFACTURE                                             
                                                                         
-           MOVE SPACES TO ENRFACTURE                                    
-           WRITE ENRFACTURE                                             
+           MOVE SPACES TO ENRFACTURE
+           WRITE ENRFACTURE
+           .
+
+*> ==========================================================
+*> 2010-RETROUVER-NO-FACTURE : en réimpression, retrouve le numéro de
+*> facture déjà attribué à EXT-ONO dans DINVOICE-CTL au lieu d'en
+*> émettre un nouveau ; laisse WS-NO-FACTURE-TROUVE à 'N' si la
+*> commande n'a jamais été facturée
+*> ==========================================================
+       2010-RETROUVER-NO-FACTURE.
+
+           CLOSE FINVCTL
+           OPEN INPUT FINVCTL
+           IF WS-ERRCODE-INV = 0
+              PERFORM UNTIL WS-ERRCODE-INV NOT = 0
+                       OR WS-NO-FACTURE-TROUVE = 'Y'
+                 READ FINVCTL
+                    AT END MOVE 99 TO WS-ERRCODE-INV
+                    NOT AT END
+                       IF INV-O-NO = EXT-ONO
+                          MOVE INV-LAST-NO TO WS-INVOICE-NO
+                          MOVE 'Y' TO WS-NO-FACTURE-TROUVE
+                       END-IF
+                 END-READ
+              END-PERFORM
+           END-IF
+           CLOSE FINVCTL
+           OPEN EXTEND FINVCTL
            .
 
 *> ==========================================================
 *> 3000-PRODUIT : génération d’une ligne produit dans la facture
-*> ==========================================================                                                                     
+*> ==========================================================
        3000-PRODUIT.                                                    
                                                                         
            MOVE SPACES TO ENRFACTURE                                    
@@ -292,11 +917,26 @@
                                                                         
            MOVE WS-LINE-TOTAL TO WS-LINE-TOTAL-STR                      
                                                                         
-           MOVE WS-LINE-TOTAL-STR                                       
-                TO ENRFACTURE(56:10)                                    
-                                                                        
-           WRITE ENRFACTURE                                             
-           .                                                            
+           MOVE WS-LINE-TOTAL-STR
+                TO ENRFACTURE(56:10)
+
+           WRITE ENRFACTURE
+
+*> Mémorisation de la ligne pour le registre CSV, écrit au pied de
+*> facture une fois la taxe de la commande connue. Au-delà de 50
+*> lignes, WS-CSV-TABLE est pleine : la ligne de facture elle-même
+*> est toujours imprimée (WRITE ENRFACTURE ci-dessus), seul l'export
+*> CSV de cette ligne est écarté, et compté pour le rapport de fin de run
+           ADD 1 TO WS-CSV-NB
+           IF WS-CSV-NB <= 50
+              MOVE EXT-PNO         TO WS-CSV-PNO(WS-CSV-NB)
+              MOVE EXT-DESCRIPTION TO WS-CSV-DESC(WS-CSV-NB)
+              MOVE EXT-QUANTITY    TO WS-CSV-QTE(WS-CSV-NB)
+              MOVE EXT-PRICE       TO WS-CSV-PRIX(WS-CSV-NB)
+           ELSE
+              ADD 1 TO WS-CT-CSV-TRONQUE
+           END-IF
+           .
                                                                         
 *> ==========================================================
 *> 3100-CALCUL-LINE : calcul du total de la ligne et sous-total
@@ -307,17 +947,120 @@
            COMPUTE WS-SUB-TOTAL  = WS-SUB-TOTAL + WS-LINE-TOTAL         
            .
 
+*> ==========================================================
+*> 3150-TAUX-TAXE-ETAT : résout le taux de taxe de vente à appliquer
+*> pour l'état du client (WS-FACT-STATE, capturé en 2000-HEADER), au
+*> lieu d'un taux SYSIN unique pour tout le run. Repli sur WS-TVA-SYSIN
+*> si l'état n'est pas dans la table DSTATETAX
+*> ==========================================================
+       3150-TAUX-TAXE-ETAT.
+
+           COMPUTE WS-TVA = FUNCTION NUMVAL-C(WS-TVA-SYSIN)
+           MOVE 'N' TO WS-TAXE-TROUVEE
+
+           PERFORM VARYING WS-TAX-IDX FROM 1 BY 1
+                   UNTIL WS-TAX-IDX > WS-NB-TAXRATES
+              IF WS-FACT-STATE = WS-TAX-ETAT(WS-TAX-IDX)
+                 MOVE WS-TAX-TAUX(WS-TAX-IDX) TO WS-TVA
+                 MOVE 'Y' TO WS-TAXE-TROUVEE
+              END-IF
+           END-PERFORM
+           .
+
 *> ==========================================================
 *> 3200-CALCUL-TOTAL : calcul du total final avec taxes et commission
-*> ==========================================================                                                                        
-       3200-CALCUL-TOTAL.                                               
-                                                                        
-           COMPUTE WS-TVA = FUNCTION NUMVAL-C(WS-TVA-SYSIN)             
-           COMPUTE WS-TVA-AFFI = WS-TVA * 100                           
-           COMPUTE WS-TVA-TOT = WS-TVA * WS-SUB-TOTAL                   
-           COMPUTE WS-COM-AFFI = EXT-COM * 100                          
-           COMPUTE WS-COM-TOT = WS-SUB-TOTAL * EXT-COM                  
-           COMPUTE WS-TOTAL = WS-SUB-TOTAL + WS-TVA-TOT                 
+*> ==========================================================
+       3200-CALCUL-TOTAL.
+
+           PERFORM 3150-TAUX-TAXE-ETAT
+           COMPUTE WS-TVA-AFFI = WS-TVA * 100
+           COMPUTE WS-TVA-TOT = WS-TVA * WS-SUB-TOTAL
+           PERFORM 3220-DETERMINER-TAUX-COMMISSION
+           COMPUTE WS-COM-AFFI = WS-COM-RATE * 100
+           COMPUTE WS-COM-TOT = WS-SUB-TOTAL * WS-COM-RATE
+           COMPUTE WS-TOTAL = WS-SUB-TOTAL + WS-TVA-TOT
+
+*> Cumuls pour le rapport de contrôle de fin de run
+           ADD WS-SUB-TOTAL TO WS-CT-SOUSTOTAL
+           ADD WS-TVA-TOT   TO WS-CT-TAXE
+           ADD WS-COM-TOT   TO WS-CT-COMMISSION
+           ADD WS-TOTAL     TO WS-CT-TOTAL
+
+           PERFORM 3250-CUMUL-COMMISSION
+           .
+
+*> ==========================================================
+*> 3220-DETERMINER-TAUX-COMMISSION : retrouve (ou crée) la ligne de
+*> WS-COMM-TABLE du vendeur de la facture en cours, et détermine son
+*> taux de commission applicable - le taux de base WS-FACT-COM (EXT-COM
+*> capturé en 2000-HEADER) de l'employé, majoré du bonus du palier de
+*> WS-COMMTIERS dont le seuil est le plus élevé déjà atteint par le
+*> volume cumulé du vendeur sur ce run avant la commande en cours.
+*> Aucun palier chargé -> bonus nul, le taux reste WS-FACT-COM comme
+*> avant l'ajout des paliers
+*> ==========================================================
+       3220-DETERMINER-TAUX-COMMISSION.
+
+           MOVE 'N' TO WS-COMM-TROUVE
+           MOVE 'N' TO WS-COMM-IDX-VALIDE
+
+           PERFORM VARYING WS-COMM-SCAN FROM 1 BY 1
+                   UNTIL WS-COMM-SCAN > WS-COMM-NB
+              IF WS-FACT-SNO = WS-COMM-SNO(WS-COMM-SCAN)
+                 MOVE WS-COMM-SCAN TO WS-COMM-IDX
+                 MOVE 'Y' TO WS-COMM-TROUVE
+                 MOVE 'Y' TO WS-COMM-IDX-VALIDE
+              END-IF
+           END-PERFORM
+
+           IF WS-COMM-TROUVE = 'N' AND WS-COMM-NB < 50
+              ADD 1 TO WS-COMM-NB
+              MOVE WS-FACT-SNO TO WS-COMM-SNO(WS-COMM-NB)
+              MOVE 0           TO WS-COMM-MONTANT(WS-COMM-NB)
+              MOVE 0           TO WS-COMM-VOLUME(WS-COMM-NB)
+              MOVE WS-COMM-NB  TO WS-COMM-IDX
+              MOVE 'Y' TO WS-COMM-IDX-VALIDE
+           END-IF
+
+           MOVE 0 TO WS-COM-BONUS
+           MOVE 0 TO WS-CTIER-SEUIL-MAX
+
+*> Barème de palier ignoré si le vendeur n'a pas de ligne valide dans
+*> WS-COMM-TABLE (table pleine) : pas de volume cumulé fiable sur
+*> lequel se baser, la facture garde le taux de base EXT-COM
+           IF WS-COMM-IDX-VALIDE = 'Y'
+              PERFORM VARYING WS-CTIER-SCAN FROM 1 BY 1
+                      UNTIL WS-CTIER-SCAN > WS-NB-CTIERS
+                 IF WS-COMM-VOLUME(WS-COMM-IDX) >=
+                          WS-CTIER-SEUIL(WS-CTIER-SCAN)
+                    AND WS-CTIER-SEUIL(WS-CTIER-SCAN) >=
+                          WS-CTIER-SEUIL-MAX
+                    MOVE WS-CTIER-SEUIL(WS-CTIER-SCAN)
+                       TO WS-CTIER-SEUIL-MAX
+                    MOVE WS-CTIER-BONUS(WS-CTIER-SCAN)
+                       TO WS-COM-BONUS
+                 END-IF
+              END-PERFORM
+           END-IF
+
+           COMPUTE WS-COM-RATE = WS-FACT-COM + WS-COM-BONUS
+           .
+
+*> ==========================================================
+*> 3250-CUMUL-COMMISSION : cumule la commission et le volume de la
+*> facture qui vient d'être calculée sur la ligne du vendeur
+*> WS-FACT-SNO (déjà retrouvée par 3220-DETERMINER-TAUX-COMMISSION),
+*> pour le rapport de commission de fin de run et le palier de la
+*> prochaine facture de ce vendeur
+*> ==========================================================
+       3250-CUMUL-COMMISSION.
+
+*> Rien à cumuler si WS-COMM-TABLE est pleine et que le vendeur n'y a
+*> pas de ligne : WS-COMM-IDX resterait celui du dernier vendeur scruté
+           IF WS-COMM-IDX-VALIDE = 'Y'
+              ADD WS-COM-TOT   TO WS-COMM-MONTANT(WS-COMM-IDX)
+              ADD WS-SUB-TOTAL TO WS-COMM-VOLUME(WS-COMM-IDX)
+           END-IF
            .
 
 *> ==========================================================
@@ -342,7 +1085,7 @@
            MOVE WS-SUB-TOTAL TO WS-SUB-TOTAL-STR                        
                                                                         
            MOVE WS-SUB-TOTAL-STR TO ENRFACTURE(54:9)                    
-           MOVE '$' TO ENRFACTURE(63:1)                                 
+           MOVE WS-DEV-SYMBOLE TO ENRFACTURE(63:3)                                 
            WRITE ENRFACTURE                                             
                                                                         
                                                                         
@@ -364,7 +1107,7 @@
            MOVE WS-TVA-TOT TO WS-TVA-TOT-STR                            
                                                                         
            MOVE WS-TVA-TOT-STR TO ENRFACTURE(54:8)                      
-           MOVE '$' TO ENRFACTURE(63:1)                                 
+           MOVE WS-DEV-SYMBOLE TO ENRFACTURE(63:3)                                 
            WRITE ENRFACTURE                                             
                                                                         
            MOVE SPACES TO ENRFACTURE                                    
@@ -385,7 +1128,7 @@
            MOVE WS-COM-TOT TO WS-COM-TOT-STR                            
                                                                         
            MOVE WS-COM-TOT-STR TO ENRFACTURE(57:5)                      
-           MOVE '$' TO ENRFACTURE(63:1)                                 
+           MOVE WS-DEV-SYMBOLE TO ENRFACTURE(63:3)                                 
            WRITE ENRFACTURE                                             
                                                                         
            MOVE SPACES TO ENRFACTURE                                    
@@ -399,22 +1142,133 @@
            MOVE WS-TOTAL TO WS-TOTAL-STR                                
                                                                         
            MOVE WS-TOTAL-STR TO ENRFACTURE(54:8)                        
-           MOVE '$' TO ENRFACTURE(63:1)                                 
+           MOVE WS-DEV-SYMBOLE TO ENRFACTURE(63:3)                                 
            WRITE ENRFACTURE                                             
                                                                         
            MOVE SPACES TO ENRFACTURE                                    
            WRITE ENRFACTURE
 
-*> Réinitialisation des totaux pour la commande suivante                                                                        
-           MOVE ZEROS TO WS-TOTAL                                       
-           MOVE ZEROS TO WS-SUB-TOTAL                                   
-           .                                                            
+           PERFORM 4050-EXPORT-CSV
+
+*> Réinitialisation des totaux pour la commande suivante
+           MOVE ZEROS TO WS-TOTAL
+           MOVE ZEROS TO WS-SUB-TOTAL
+           .
+
+*> ==========================================================
+*> 4050-EXPORT-CSV : une ligne DCSVREG par article de la commande,
+*> pour le portail d'e-facturation/AP (ORDER;CUSTOMER;DATE;PRODUCT;
+*> QUANTITY;PRICE;TAX;TOTAL), au lieu de reparser FFACTURE
+*> ==========================================================
+       4050-EXPORT-CSV.
+
+           PERFORM VARYING WS-CSV-IDX FROM 1 BY 1
+                   UNTIL WS-CSV-IDX > WS-CSV-NB OR WS-CSV-IDX > 50
+
+              COMPUTE WS-CSV-LTOTAL =
+                      WS-CSV-QTE(WS-CSV-IDX) * WS-CSV-PRIX(WS-CSV-IDX)
+              COMPUTE WS-CSV-LTAXE = WS-CSV-LTOTAL * WS-TVA
+              COMPUTE WS-CSV-LGRAND = WS-CSV-LTOTAL + WS-CSV-LTAXE
+
+              MOVE WS-CSV-QTE(WS-CSV-IDX)  TO WS-CSV-QTE-STR
+              MOVE WS-CSV-PRIX(WS-CSV-IDX) TO WS-CSV-PRIX-STR
+              MOVE WS-CSV-LTAXE            TO WS-CSV-TAXE-STR
+              MOVE WS-CSV-LGRAND           TO WS-CSV-TOTAL-STR
+
+              MOVE SPACES TO ENRCSV
+              STRING
+                  WS-ONO                            DELIMITED BY SIZE
+                  ';'                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-CLIENT)       DELIMITED BY SIZE
+                  ';'                                DELIMITED BY SIZE
+                  WS-CSV-DATE                        DELIMITED BY SIZE
+                  ';'                                DELIMITED BY SIZE
+                  WS-CSV-PNO(WS-CSV-IDX)             DELIMITED BY SIZE
+                  ';'                                DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-DESC(WS-CSV-IDX))
+                                                      DELIMITED BY SIZE
+                  ';'                                DELIMITED BY SIZE
+                  WS-CSV-QTE-STR                     DELIMITED BY SIZE
+                  ';'                                DELIMITED BY SIZE
+                  WS-CSV-PRIX-STR                    DELIMITED BY SIZE
+                  ';'                                DELIMITED BY SIZE
+                  WS-CSV-TAXE-STR                    DELIMITED BY SIZE
+                  ';'                                DELIMITED BY SIZE
+                  WS-CSV-TOTAL-STR                   DELIMITED BY SIZE
+                INTO ENRCSV
+              END-STRING
+              WRITE ENRCSV
+           END-PERFORM
+           .
+
+*> ==========================================================
+*> 6000-RAPPORT-CONTROLE : rapport de contrôle de fin de run, à
+*> rapprocher par la compta du décompte de commandes de PEXTRACT
+*> avant de libérer les factures aux clients
+*> ==========================================================
+       6000-RAPPORT-CONTROLE.
+
+           MOVE SPACES TO ENRFACTRPT
+           MOVE WS-CT-FACTURES    TO RPT-FACTURES
+           MOVE WS-CT-LIGNES      TO RPT-LIGNES
+           MOVE WS-CT-SKIPPED     TO RPT-SKIPPED
+           MOVE WS-CT-SOUSTOTAL   TO RPT-SOUSTOTAL
+           MOVE WS-CT-TAXE        TO RPT-TAXE
+           MOVE WS-CT-COMMISSION  TO RPT-COMMISSION
+           MOVE WS-CT-TOTAL       TO RPT-TOTAL
+           WRITE ENRFACTRPT
+
+           DISPLAY 'PFACTURE - FACTURES=' WS-CT-FACTURES
+                   ' LIGNES=' WS-CT-LIGNES
+                   ' ECARTEES=' WS-CT-SKIPPED
+                   ' CSV-TRONQUEES=' WS-CT-CSV-TRONQUE
+           DISPLAY 'PFACTURE - SOUS-TOTAL=' WS-CT-SOUSTOTAL
+                   ' TAXE=' WS-CT-TAXE
+                   ' COMMISSION=' WS-CT-COMMISSION
+                   ' TOTAL=' WS-CT-TOTAL
+           .
+
+*> ==========================================================
+*> 6050-RAPPORT-COMMISSION : une ligne DCOMMISSION-RPT par vendeur
+*> ayant facturé au moins une commande dans le run, pour que la paie
+*> n'ait pas à ressommer les pieds de facture un par un
+*> ==========================================================
+       6050-RAPPORT-COMMISSION.
+
+           PERFORM VARYING WS-COMM-IDX FROM 1 BY 1
+                   UNTIL WS-COMM-IDX > WS-COMM-NB
+              MOVE SPACES TO ENRCOMMISSION
+              MOVE WS-COMM-SNO(WS-COMM-IDX)     TO COM-SNO
+              MOVE WS-COMM-MONTANT(WS-COMM-IDX) TO COM-MONTANT
+              WRITE ENRCOMMISSION
+           END-PERFORM
+           .
 
 *> ==========================================================
 *> 5000-FIN : fermeture fichiers et fin du programme
 *> ==========================================================
-       5000-FIN.                                                        
-           CLOSE FEXTRACT                                               
-                 FFACTURE                                               
-           STOP RUN                                                     
-           .                                                            
+       5000-FIN.
+
+*> Code retour pour le moniteur de job : 8 si aucune facture n'a été
+*> produite (FEXTRACT vide ou illisible - rien à reprocher à ce run,
+*> mais STEP040 ne doit pas enchaîner sur une sortie inexistante),
+*> 4 si des lignes ont été écartées (quantité nulle/description vide),
+*> 0 sinon
+           IF WS-CT-FACTURES = 0
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              IF WS-CT-SKIPPED > 0
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           END-IF
+
+           CLOSE FEXTRACT
+                 FFACTURE
+                 FCSV
+                 FINVCTL
+                 FRAPPORT
+                 FCOMMISSION
+           STOP RUN
+           .
