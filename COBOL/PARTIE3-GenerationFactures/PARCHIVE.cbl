@@ -0,0 +1,407 @@
+*> ==========================================================
+*> PARCHIVE.cbl - Purge/archivage des commandes facturées et de
+*> l'extrait de facturation
+*> Projet académique COBOL / Mainframe
+*>
+*> Objectif :
+*> - Sortir des tables DB2 ORDERS/ITEMS les commandes déjà facturées
+*>   (INVOICED = 'Y') dont la date est antérieure à une date de coupure
+*>   paramétrable, pour que la jointure de PEXTRACT ne scanne pas des
+*>   années d'historique de facturation à chaque run
+*> - Sortir de DEXTRACT les lignes dont la date de commande est
+*>   antérieure à la même date de coupure
+*>
+*> Entrées :
+*> - Tables DB2 : ORDERS, ITEMS (lecture et suppression)
+*> - FEXTRACT / DEXTRACT : extrait de facturation (lecture)
+*> - SYSIN : date de coupure au format AAAA-MM-JJ
+*>
+*> Sorties :
+*> - DARCH-ORDERS  : commandes archivées (une ligne par commande)
+*> - DARCH-ITEMS   : lignes de commande archivées
+*> - DARCH-EXTRACT : lignes DEXTRACT archivées
+*> - DEXTRACT-PURGE : lignes DEXTRACT non archivées (remplace DEXTRACT
+*>   une fois le run terminé, comme une nouvelle génération de fichier)
+*> - DARCH-RPT     : rapport de contrôle de fin de traitement
+*>
+*> Sous-programmes appelés :
+*> - Aucun
+*>
+*> Remarques :
+*> - Seules les commandes déjà facturées (INVOICED = 'Y') sont
+*>   archivées : une commande pas encore extraite par PEXTRACT reste
+*>   dans les tables actives quelle que soit sa date, pour ne jamais
+*>   faire disparaître une commande qui n'a pas encore été facturée
+*> - Ce programme tourne en dehors du cycle FACTBAT, à la demande,
+*>   une fois que l'historique facturé a été jugé suffisamment ancien
+*> - Ce code est fourni à titre pédagogique
+*> ==========================================================
+
+       ID DIVISION.
+       PROGRAM-ID. PARCHIVE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FEXTRACT ASSIGN TO DEXTRACT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-EXT.
+
+*> Lignes DEXTRACT antérieures à la coupure
+           SELECT FARCHEXT ASSIGN TO DARCH-EXTRACT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-AEXT.
+
+*> Lignes DEXTRACT conservées : destinées à remplacer DEXTRACT
+           SELECT FPURGEXT ASSIGN TO DEXTRACT-PURGE
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-PEXT.
+
+*> Commandes ORDERS archivées
+           SELECT FARCHORD ASSIGN TO DARCH-ORDERS
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-AORD.
+
+*> Lignes ITEMS archivées
+           SELECT FARCHITM ASSIGN TO DARCH-ITEMS
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-AITM.
+
+*> Rapport de contrôle de fin de traitement
+           SELECT FARCHRPT ASSIGN TO DARCH-RPT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FEXTRACT
+           RECORDING MODE F
+           DATA RECORD IS ENREXTRACT.
+
+       01 ENREXTRACT.
+          05 EXT-ONO             PIC 9(3).
+          05 EXT-SNO             PIC 9(2).
+          05 EXT-CNO             PIC 9(4).
+          05 EXT-ODATE           PIC X(10).
+          05 EXT-PNO             PIC X(3).
+          05 EXT-QUANTITY        PIC 9(2).
+          05 EXT-PRICE           PIC 9(3)V99.
+          05 EXT-DESCRIPTION     PIC X(30).
+          05 EXT-DESCRIPTION-LEN PIC 9(4).
+          05 EXT-LNAME           PIC X(20).
+          05 EXT-LNAME-LEN       PIC 9(4).
+          05 EXT-FNAME           PIC X(20).
+          05 EXT-FNAME-LEN       PIC 9(4).
+          05 EXT-COM             PIC V9(2).
+          05 EXT-COMPANY         PIC X(30).
+          05 EXT-COMPANY-LEN     PIC 9(4).
+          05 EXT-ADDRESS         PIC X(100).
+          05 EXT-ADDRESS-LEN     PIC 9(4).
+          05 EXT-CITY            PIC X(20).
+          05 EXT-CITY-LEN        PIC 9(4).
+          05 EXT-STATE           PIC X(2).
+          05 EXT-ZIP             PIC X(5).
+          05 EXT-DNAME           PIC X(20).
+          05 EXT-DNAME-LEN       PIC 9(4).
+          05 EXT-DEVISE          PIC X(2).
+          05 EXT-OFFICE          PIC X(20).
+          05 EXT-SHIP-ADDRESS     PIC X(100).
+          05 EXT-SHIP-ADDRESS-LEN PIC 9(4).
+          05 EXT-SHIP-CITY        PIC X(20).
+          05 EXT-SHIP-CITY-LEN    PIC 9(4).
+          05 EXT-SHIP-STATE       PIC X(2).
+          05 EXT-SHIP-ZIP         PIC X(5).
+
+       FD FARCHEXT
+           RECORDING MODE F
+           DATA RECORD IS ENREXTRACT-A.
+
+       01 ENREXTRACT-A          PIC X(463).
+
+       FD FPURGEXT
+           RECORDING MODE F
+           DATA RECORD IS ENREXTRACT-P.
+
+       01 ENREXTRACT-P          PIC X(463).
+
+*> Une ligne par commande archivée, assez pour une relecture éventuelle
+       FD FARCHORD
+           RECORDING MODE IS F.
+
+       01 ENRARCHORD.
+          05 AO-O-NO            PIC 9(3).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AO-S-NO            PIC 9(2).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AO-C-NO            PIC 9(4).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AO-DATE            PIC X(10).
+
+*> Une ligne par ligne de commande archivée
+       FD FARCHITM
+           RECORDING MODE IS F.
+
+       01 ENRARCHITM.
+          05 AI-O-NO            PIC 9(3).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AI-P-NO            PIC X(3).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AI-QUANTITY        PIC 9(2).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AI-PRICE           PIC 9(3)V99.
+
+*> Rapport de contrôle de fin de traitement
+       FD FARCHRPT
+           RECORDING MODE IS F.
+
+       01 ENRARCHRPT.
+          05 RPT-COUPURE        PIC X(10).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 RPT-ORD-ARCHIVEES  PIC ZZZ9.
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 RPT-ITM-ARCHIVEES  PIC ZZZZ9.
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 RPT-EXT-LUES       PIC ZZZZ9.
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 RPT-EXT-ARCHIVEES  PIC ZZZZ9.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL INCLUDE ORDERS END-EXEC.
+
+           EXEC SQL INCLUDE ITEMS END-EXEC.
+
+*> Commandes déjà facturées et antérieures à la coupure : seules des
+*> commandes INVOICED = 'Y' sont retenues, pour ne jamais archiver une
+*> commande que PEXTRACT n'a pas encore traitée. O_DATE est stockée au
+*> format MM/JJ/AAAA (cf PFDATE/PORDER) et n'est donc pas comparable
+*> telle quelle à la coupure AAAA-MM-JJ reçue sur SYSIN : on la
+*> réarrange en AAAA-MM-JJ pour la comparaison
+           EXEC SQL DECLARE CARCHORD CURSOR FOR
+                SELECT O_NO, S_NO, C_NO, O_DATE
+                FROM API12.ORDERS
+                WHERE INVOICED = 'Y'
+                AND SUBSTR(O_DATE,7,4) || '-' || SUBSTR(O_DATE,1,2)
+                    || '-' || SUBSTR(O_DATE,4,2) < :WS-COUPURE
+                ORDER BY O_NO
+           END-EXEC.
+
+           EXEC SQL DECLARE CARCHITM CURSOR FOR
+                SELECT P_NO, QUANTITY, PRICE
+                FROM API12.ITEMS
+                WHERE O_NO = :O-O-NO
+           END-EXEC.
+
+       01 WS-COUPURE            PIC X(10).
+
+*> EXT-ODATE recopie O_DATE telle quelle (MM/JJ/AAAA) ; réarrangée ici
+*> en AAAA-MM-JJ avant comparaison à WS-COUPURE, pour la même raison
+*> que le réarrangement fait dans le curseur CARCHORD ci-dessus
+       01 WS-EXT-MOIS           PIC X(2).
+       01 WS-EXT-JOUR           PIC X(2).
+       01 WS-EXT-ANNEE          PIC X(4).
+       01 WS-EXT-ODATE-ISO      PIC X(10).
+
+       01 WS-EOF-EXT            PIC X(1) VALUE 'N'.
+
+       77 WS-STATUS-EXT         PIC 99 VALUE 0.
+       77 WS-STATUS-AEXT        PIC 99 VALUE 0.
+       77 WS-STATUS-PEXT        PIC 99 VALUE 0.
+       77 WS-STATUS-AORD        PIC 99 VALUE 0.
+       77 WS-STATUS-AITM        PIC 99 VALUE 0.
+       77 WS-STATUS-RPT         PIC 99 VALUE 0.
+
+       77 WS-CT-ORD-ARCHIVEES   PIC 9(4) VALUE 0.
+       77 WS-CT-ITM-ARCHIVEES   PIC 9(5) VALUE 0.
+       77 WS-CT-EXT-LUES        PIC 9(5) VALUE 0.
+       77 WS-CT-EXT-ARCHIVEES   PIC 9(5) VALUE 0.
+
+*> Code retour remis au moniteur de job : 8 si rien n'a été lu sur
+*> SYSIN (pas de date de coupure, le run n'a rien pu faire), 0 sinon -
+*> ce programme ne tourne jamais au sein du cycle FACTBAT, une date de
+*> coupure manquante n'est donc pas un incident de chaîne à surveiller
+*> par COND mais une erreur de paramétrage de ce run isolé
+       77 WS-RETURN-CODE        PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-DEBUT
+
+           IF WS-RETURN-CODE NOT = 8
+              PERFORM 2000-PURGER-ORDERS-ITEMS
+              PERFORM 3000-PURGER-EXTRACT
+           END-IF
+
+           PERFORM 9000-FIN
+           STOP RUN
+           .
+
+*> Lecture de la date de coupure et ouverture des fichiers
+       1000-DEBUT.
+
+           ACCEPT WS-COUPURE FROM SYSIN
+
+           IF WS-COUPURE = SPACES
+              MOVE 8 TO WS-RETURN-CODE
+              DISPLAY 'PARCHIVE : DATE DE COUPURE ABSENTE SUR SYSIN'
+           END-IF
+
+           EXEC SQL SET CURRENT SQLID='API12' END-EXEC
+
+           OPEN OUTPUT FARCHORD
+           OPEN OUTPUT FARCHITM
+           OPEN INPUT  FEXTRACT
+           OPEN OUTPUT FARCHEXT
+           OPEN OUTPUT FPURGEXT
+
+           OPEN EXTEND FARCHRPT
+           IF WS-STATUS-RPT NOT = 0
+              CLOSE FARCHRPT
+              OPEN OUTPUT FARCHRPT
+           END-IF
+           .
+
+*> Archivage et purge des commandes déjà facturées dans ORDERS/ITEMS
+       2000-PURGER-ORDERS-ITEMS.
+
+           EXEC SQL OPEN CARCHORD END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+             EXEC SQL FETCH CARCHORD
+                 INTO :O-O-NO, :O-S-NO, :O-C-NO, :O-O-DATE
+             END-EXEC
+
+             IF SQLCODE = 0
+                PERFORM 2010-ARCHIVER-COMMANDE
+             END-IF
+
+           END-PERFORM
+
+           EXEC SQL CLOSE CARCHORD END-EXEC
+
+           EXEC SQL COMMIT END-EXEC
+           .
+
+*> Archive une commande et ses lignes, puis les supprime des tables
+*> actives - archivage écrit avant suppression pour ne jamais perdre
+*> une commande si le run s'arrête entre les deux
+       2010-ARCHIVER-COMMANDE.
+
+           MOVE SPACES TO ENRARCHORD
+           MOVE O-O-NO   TO AO-O-NO
+           MOVE O-S-NO   TO AO-S-NO
+           MOVE O-C-NO   TO AO-C-NO
+           MOVE O-O-DATE TO AO-DATE
+           WRITE ENRARCHORD
+           ADD 1 TO WS-CT-ORD-ARCHIVEES
+
+           EXEC SQL OPEN CARCHITM END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+             EXEC SQL FETCH CARCHITM
+                 INTO :I-P-NO, :I-QUANTITY, :I-PRICE
+             END-EXEC
+
+             IF SQLCODE = 0
+                MOVE SPACES TO ENRARCHITM
+                MOVE O-O-NO     TO AI-O-NO
+                MOVE I-P-NO     TO AI-P-NO
+                MOVE I-QUANTITY TO AI-QUANTITY
+                MOVE I-PRICE    TO AI-PRICE
+                WRITE ENRARCHITM
+                ADD 1 TO WS-CT-ITM-ARCHIVEES
+             END-IF
+
+           END-PERFORM
+
+           EXEC SQL CLOSE CARCHITM END-EXEC
+
+           EXEC SQL
+              DELETE FROM API12.ITEMS
+              WHERE O_NO = :O-O-NO
+           END-EXEC
+
+           EXEC SQL
+              DELETE FROM API12.ORDERS
+              WHERE O_NO = :O-O-NO
+           END-EXEC
+           .
+
+*> Répartit DEXTRACT entre lignes antérieures à la coupure (archivées)
+*> et lignes conservées (écrites dans DEXTRACT-PURGE, destiné à
+*> remplacer DEXTRACT une fois ce run validé)
+       3000-PURGER-EXTRACT.
+
+           READ FEXTRACT
+               AT END MOVE 'Y' TO WS-EOF-EXT
+           END-READ
+
+           PERFORM UNTIL WS-EOF-EXT = 'Y'
+
+             ADD 1 TO WS-CT-EXT-LUES
+
+*> EXT-ODATE (MM/JJ/AAAA) réarrangée en AAAA-MM-JJ avant comparaison
+             UNSTRING EXT-ODATE DELIMITED BY '/'
+                 INTO WS-EXT-MOIS, WS-EXT-JOUR, WS-EXT-ANNEE
+             END-UNSTRING
+
+             STRING WS-EXT-ANNEE DELIMITED BY SIZE
+                    '-'          DELIMITED BY SIZE
+                    WS-EXT-MOIS  DELIMITED BY SIZE
+                    '-'          DELIMITED BY SIZE
+                    WS-EXT-JOUR  DELIMITED BY SIZE
+                    INTO WS-EXT-ODATE-ISO
+             END-STRING
+
+             IF WS-EXT-ODATE-ISO < WS-COUPURE
+                MOVE ENREXTRACT TO ENREXTRACT-A
+                WRITE ENREXTRACT-A
+                ADD 1 TO WS-CT-EXT-ARCHIVEES
+             ELSE
+                MOVE ENREXTRACT TO ENREXTRACT-P
+                WRITE ENREXTRACT-P
+             END-IF
+
+             READ FEXTRACT
+                 AT END MOVE 'Y' TO WS-EOF-EXT
+             END-READ
+
+           END-PERFORM
+           .
+
+*> Rapport de contrôle et fermeture des fichiers
+       9000-FIN.
+
+           MOVE SPACES TO ENRARCHRPT
+           MOVE WS-COUPURE          TO RPT-COUPURE
+           MOVE WS-CT-ORD-ARCHIVEES TO RPT-ORD-ARCHIVEES
+           MOVE WS-CT-ITM-ARCHIVEES TO RPT-ITM-ARCHIVEES
+           MOVE WS-CT-EXT-LUES      TO RPT-EXT-LUES
+           MOVE WS-CT-EXT-ARCHIVEES TO RPT-EXT-ARCHIVEES
+           WRITE ENRARCHRPT
+
+           DISPLAY 'PARCHIVE : ' WS-CT-ORD-ARCHIVEES
+                   ' COMMANDES ARCHIVEES, ' WS-CT-EXT-ARCHIVEES
+                   ' LIGNES EXTRACT ARCHIVEES'
+
+           CLOSE FARCHORD
+                 FARCHITM
+                 FEXTRACT
+                 FARCHEXT
+                 FPURGEXT
+                 FARCHRPT
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           .
