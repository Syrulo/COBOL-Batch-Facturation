@@ -0,0 +1,272 @@
+*> ==========================================================
+*> PRECON.cbl - Rapprochement référentiel avant facturation
+*> Projet académique COBOL / Mainframe
+*>
+*> Objectif :
+*> - Vérifier la cohérence des tables DB2 ORDERS, ITEMS, PRODUCTS,
+*>   EMPLOYEES, CUSTOMERS et DEPTS avant que PEXTRACT ne s'appuie
+*>   dessus pour facturer
+*> - Signaler les lignes ITEMS sans ORDERS ni PRODUCTS correspondant,
+*>   les commandes ORDERS sans CUSTOMERS correspondant, et les
+*>   employés EMPLOYEES dont le DEPT n'existe pas dans DEPTS
+*>
+*> Entrées :
+*> - Tables DB2 : ORDERS, ITEMS, PRODUCTS, EMPLOYEES, CUSTOMERS, DEPTS
+*>   (lecture seule)
+*>
+*> Sorties :
+*> - DRECON-RPT : une ligne par anomalie détectée, plus une ligne de
+*>   synthèse en fin de rapport
+*>
+*> Sous-programmes appelés :
+*> - Aucun
+*>
+*> Remarques :
+*> - Ce programme ne corrige rien : il se contente de journaliser les
+*>   anomalies, pour qu'elles soient traitées en amont (correction des
+*>   données DB2) plutôt que découvertes sous forme de factures qui ne
+*>   sont jamais sorties
+*> - Prévu pour tourner avant PEXTRACT dans l'enchaînement FACTBAT
+*> - Ce code est fourni à titre pédagogique
+*> ==========================================================
+
+       ID DIVISION.
+       PROGRAM-ID. PRECON.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+*> Rapport des anomalies de rapprochement
+           SELECT FRECONRPT ASSIGN TO DRECON-RPT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FRECONRPT
+           RECORDING MODE IS F.
+
+       01 ENRRECONRPT.
+          05 RPT-TYPE-REC       PIC X(1).
+*>            'A' = anomalie, 'T' = synthèse de fin de run
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 RPT-CATEGORIE      PIC X(6).
+*>            ITEM = ligne ITEMS orpheline
+*>            ORDER = commande ORDERS sans client
+*>            EMPL = employé avec département inconnu
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 RPT-CLE-1          PIC X(4).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 RPT-CLE-2          PIC X(4).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 RPT-MOTIF          PIC X(40).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 RPT-CT-ITEM        PIC ZZZZ9.
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 RPT-CT-ORDER       PIC ZZZZ9.
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 RPT-CT-EMPL        PIC ZZZZ9.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL INCLUDE ORDERS END-EXEC.
+
+           EXEC SQL INCLUDE ITEMS END-EXEC.
+
+           EXEC SQL INCLUDE PRODUCTS END-EXEC.
+
+           EXEC SQL INCLUDE EMPLOYEE END-EXEC.
+
+           EXEC SQL INCLUDE CUSTOMER END-EXEC.
+
+           EXEC SQL INCLUDE DEPTS END-EXEC.
+
+*> Lignes ITEMS sans commande ORDERS correspondante, ou sans produit
+*> PRODUCTS correspondant : une ligne qui ne se rattache ni à l'une
+*> ni à l'autre ne peut jamais être facturée par la jointure de C1
+           EXEC SQL DECLARE CITMORPH CURSOR FOR
+                SELECT I.O_NO, I.P_NO
+                FROM API12.ITEMS I
+                WHERE NOT EXISTS (
+                    SELECT 1 FROM API12.ORDERS O
+                    WHERE O.O_NO = I.O_NO
+                )
+                OR NOT EXISTS (
+                    SELECT 1 FROM API12.PRODUCTS P
+                    WHERE P.P_NO = I.P_NO
+                )
+                ORDER BY I.O_NO
+           END-EXEC.
+
+*> Commandes ORDERS dont le client n'existe plus/pas dans CUSTOMERS
+           EXEC SQL DECLARE CORDORPH CURSOR FOR
+                SELECT O.O_NO, O.C_NO
+                FROM API12.ORDERS O
+                WHERE NOT EXISTS (
+                    SELECT 1 FROM API12.CUSTOMERS C
+                    WHERE C.C_NO = O.C_NO
+                )
+                ORDER BY O.O_NO
+           END-EXEC.
+
+*> Employés dont le département n'existe pas dans DEPTS
+           EXEC SQL DECLARE CEMPORPH CURSOR FOR
+                SELECT E.E_NO, E.DEPT
+                FROM API12.EMPLOYEES E
+                WHERE NOT EXISTS (
+                    SELECT 1 FROM API12.DEPTS D
+                    WHERE D.DEPT = E.DEPT
+                )
+                ORDER BY E.E_NO
+           END-EXEC.
+
+       77 WS-STATUS-RPT         PIC 99 VALUE 0.
+
+       77 WS-CT-ITEM-ORPHELINES PIC 9(5) VALUE 0.
+       77 WS-CT-ORDER-ORPHELINES PIC 9(5) VALUE 0.
+       77 WS-CT-EMPL-ORPHELINS  PIC 9(5) VALUE 0.
+
+*> Code retour remis au moniteur de job : 4 si au moins une anomalie a
+*> été journalisée (avertissement, PEXTRACT peut quand même tourner
+*> sur les commandes saines), 0 si tout est cohérent
+       77 WS-RETURN-CODE        PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-DEBUT
+           PERFORM 2000-VERIFIER-ITEMS
+           PERFORM 3000-VERIFIER-ORDERS
+           PERFORM 4000-VERIFIER-EMPLOYEES
+           PERFORM 9000-FIN
+           STOP RUN
+           .
+
+*> Ouverture du fichier de rapport
+       1000-DEBUT.
+
+           EXEC SQL SET CURRENT SQLID='API12' END-EXEC
+
+           OPEN OUTPUT FRECONRPT
+           .
+
+*> Lignes ITEMS sans ORDERS ni PRODUCTS correspondant
+       2000-VERIFIER-ITEMS.
+
+           EXEC SQL OPEN CITMORPH END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+             EXEC SQL FETCH CITMORPH
+                 INTO :I-O-NO, :I-P-NO
+             END-EXEC
+
+             IF SQLCODE = 0
+                MOVE SPACES TO ENRRECONRPT
+                MOVE 'A'     TO RPT-TYPE-REC
+                MOVE 'ITEM'  TO RPT-CATEGORIE
+                MOVE I-O-NO  TO RPT-CLE-1
+                MOVE I-P-NO  TO RPT-CLE-2
+                MOVE 'LIGNE ITEMS SANS COMMANDE OU PRODUIT'
+                     TO RPT-MOTIF
+                WRITE ENRRECONRPT
+                ADD 1 TO WS-CT-ITEM-ORPHELINES
+             END-IF
+
+           END-PERFORM
+
+           EXEC SQL CLOSE CITMORPH END-EXEC
+           .
+
+*> Commandes ORDERS sans client CUSTOMERS correspondant
+       3000-VERIFIER-ORDERS.
+
+           EXEC SQL OPEN CORDORPH END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+             EXEC SQL FETCH CORDORPH
+                 INTO :O-O-NO, :O-C-NO
+             END-EXEC
+
+             IF SQLCODE = 0
+                MOVE SPACES TO ENRRECONRPT
+                MOVE 'A'     TO RPT-TYPE-REC
+                MOVE 'ORDER' TO RPT-CATEGORIE
+                MOVE O-O-NO  TO RPT-CLE-1
+                MOVE O-C-NO  TO RPT-CLE-2
+                MOVE 'COMMANDE SANS CLIENT CORRESPONDANT'
+                     TO RPT-MOTIF
+                WRITE ENRRECONRPT
+                ADD 1 TO WS-CT-ORDER-ORPHELINES
+             END-IF
+
+           END-PERFORM
+
+           EXEC SQL CLOSE CORDORPH END-EXEC
+           .
+
+*> Employés dont le département n'existe pas dans DEPTS
+       4000-VERIFIER-EMPLOYEES.
+
+           EXEC SQL OPEN CEMPORPH END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+             EXEC SQL FETCH CEMPORPH
+                 INTO :E-E-NO, :E-DEPT
+             END-EXEC
+
+             IF SQLCODE = 0
+                MOVE SPACES TO ENRRECONRPT
+                MOVE 'A'     TO RPT-TYPE-REC
+                MOVE 'EMPL'  TO RPT-CATEGORIE
+                MOVE E-E-NO  TO RPT-CLE-1
+                MOVE E-DEPT  TO RPT-CLE-2
+                MOVE 'EMPLOYE AVEC DEPARTEMENT INCONNU'
+                     TO RPT-MOTIF
+                WRITE ENRRECONRPT
+                ADD 1 TO WS-CT-EMPL-ORPHELINS
+             END-IF
+
+           END-PERFORM
+
+           EXEC SQL CLOSE CEMPORPH END-EXEC
+           .
+
+*> Ligne de synthèse et code retour
+       9000-FIN.
+
+           MOVE SPACES TO ENRRECONRPT
+           MOVE 'T'                   TO RPT-TYPE-REC
+           MOVE 'TOTAL'                TO RPT-CATEGORIE
+           MOVE WS-CT-ITEM-ORPHELINES  TO RPT-CT-ITEM
+           MOVE WS-CT-ORDER-ORPHELINES TO RPT-CT-ORDER
+           MOVE WS-CT-EMPL-ORPHELINS   TO RPT-CT-EMPL
+           WRITE ENRRECONRPT
+
+           DISPLAY 'PRECON : ' WS-CT-ITEM-ORPHELINES
+                   ' ITEMS, ' WS-CT-ORDER-ORPHELINES
+                   ' ORDERS, ' WS-CT-EMPL-ORPHELINS
+                   ' EMPLOYEES EN ANOMALIE'
+
+           IF WS-CT-ITEM-ORPHELINES > 0
+              OR WS-CT-ORDER-ORPHELINES > 0
+              OR WS-CT-EMPL-ORPHELINS > 0
+              MOVE 4 TO WS-RETURN-CODE
+           ELSE
+              MOVE 0 TO WS-RETURN-CODE
+           END-IF
+
+           CLOSE FRECONRPT
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           .
