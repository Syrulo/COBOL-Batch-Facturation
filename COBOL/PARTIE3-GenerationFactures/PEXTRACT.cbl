@@ -6,19 +6,33 @@
 *> - Extraire les commandes depuis les tables DB2 ORDERS, ITEMS, PRODUCTS, EMPLOYEES, CUSTOMERS et DEPTS
 *> - Mettre les données dans un fichier plat PROJET.EXTRACT.DATA
 *> - Préparer les informations clients, produits et employés pour facturation
-*> 
+*>
 *> Entrées :
 *> - Tables DB2 : ORDERS, ITEMS, PRODUCTS, EMPLOYEES, CUSTOMERS, DEPTS
-*> 
+*>
 *> Sorties :
 *> - Fichier plat : PROJET.EXTRACT.DATA
-*> 
+*>
 *> Sous-programmes appelés :
 *> - Aucun spécifique (SQL FETCH utilisé pour extraire les données)
-*> 
+*>
 *> Remarques :
 *> - Les données sont placées dans ENREXTRACT
+*> - EXT-DEVISE/EXT-OFFICE reprennent CUSTOMERS.CURRENCY/OFFICE pour que
+*>   PFACTURE imprime la devise et le bureau facturant du client au lieu
+*>   de valeurs USD/New York câblées en dur
 *> - Un sous-programme gère la date en toutes lettres si nécessaire
+*> - Extraction incrémentale (ORDERS.INVOICED) : seules les commandes
+*>   pas encore extraites sont sélectionnées, et chacune est marquée
+*>   INVOICED = 'Y' une fois sa ligne écrite, pour que les extractions
+*>   suivantes ne refassent pas les factures déjà émises
+*> - CUSTOMERS.SHIP_ADDRESS/SHIP_CITY/SHIP_STATE/SHIP_ZIP (adresse de
+*>   livraison, distincte de l'adresse de facturation ADDRESS/CITY/
+*>   STATE/ZIP) sont reprises dans EXT-SHIP-* quand elles sont
+*>   renseignées ; VALUE() les remplace par des espaces en leur absence
+*>   faute d'indicateur NULL sur ces colonnes, et PFACTURE n'imprime
+*>   l'adresse de livraison que si elle est non vide et différente de
+*>   l'adresse de facturation
 *> - code est fourni à titre pédagogique
 *> ==========================================================
 
@@ -30,14 +44,20 @@
        SPECIAL-NAMES.                                                   
            DECIMAL-POINT IS COMMA.                                      
                                                                      
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT FEXTRACT ASSIGN TO DEXTRACT                           
-                           ORGANIZATION IS SEQUENTIAL                   
-                           FILE STATUS IS WS-STATUS.                    
-                                                                     
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FEXTRACT ASSIGN TO DEXTRACT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS.
+
+*> Commandes non invoiced écartées par les jointures internes de C1
+*> (produit, employé, client ou département manquant)
+           SELECT FREJEXT ASSIGN TO DEXTRACT-REJECT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-REJ.
+
+       DATA DIVISION.
+       FILE SECTION.
                                                                    
        FD FEXTRACT                                                      
            RECORDING MODE F                                             
@@ -67,10 +87,27 @@
           05 EXT-CITY-LEN        PIC 9(4).                              
           05 EXT-STATE           PIC X(2).                              
           05 EXT-ZIP             PIC X(5).                              
-          05 EXT-DNAME           PIC X(20).                             
-          05 EXT-DNAME-LEN       PIC 9(4).                              
-                                                                   
-       WORKING-STORAGE SECTION.                                         
+          05 EXT-DNAME           PIC X(20).
+          05 EXT-DNAME-LEN       PIC 9(4).
+          05 EXT-DEVISE          PIC X(2).
+          05 EXT-OFFICE          PIC X(20).
+          05 EXT-SHIP-ADDRESS     PIC X(100).
+          05 EXT-SHIP-ADDRESS-LEN PIC 9(4).
+          05 EXT-SHIP-CITY        PIC X(20).
+          05 EXT-SHIP-CITY-LEN    PIC 9(4).
+          05 EXT-SHIP-STATE       PIC X(2).
+          05 EXT-SHIP-ZIP         PIC X(5).
+
+*> Une ligne par commande non facturable écartée par C1
+       FD FREJEXT
+           RECORDING MODE IS F.
+
+       01 ENRREJEXT.
+          05 REJEXT-ONO        PIC 9(3).
+          05 FILLER            PIC X(1) VALUE SPACE.
+          05 REJEXT-MOTIF      PIC X(40).
+
+       WORKING-STORAGE SECTION.                                       
                                                                         
            EXEC SQL INCLUDE SQLCA END-EXEC.                             
                                                                         
@@ -84,56 +121,104 @@
                                                                         
            EXEC SQL INCLUDE CUSTOMER END-EXEC.                          
                                                                         
-           EXEC SQL INCLUDE DEPTS END-EXEC.                             
-                                                                    
-           EXEC SQL DECLARE C1 CURSOR FOR                               
-                SELECT O.O_NO, O.S_NO, O.C_NO, O.O_DATE,                
-                       I.P_NO, I.QUANTITY, I.PRICE,                     
-                       P.DESCRIPTION,                                   
-                       E.LNAME, E.FNAME,E.COM,                          
-                       C.COMPANY, C.ADDRESS, C.CITY, C.STATE, C.ZIP,    
-                       D.DNAME                                          
-                FROM API12.ORDERS O                                     
+           EXEC SQL INCLUDE DEPTS END-EXEC.
+
+*> CUSTOMERS.SHIP_ADDRESS/SHIP_CITY/SHIP_STATE/SHIP_ZIP n'ont pas de
+*> membre DCLGEN dans ce dépôt (colonnes ajoutées après CUSTOMER) ;
+*> déclarées localement comme C-CREDIT-LIMIT l'est déjà dans PORDER
+           01 C-SHIP-ADDRESS.
+              05 C-SHIP-ADDRESS-LEN  PIC S9(4) COMP.
+              05 C-SHIP-ADDRESS-TEXT PIC X(100).
+           01 C-SHIP-CITY.
+              05 C-SHIP-CITY-LEN     PIC S9(4) COMP.
+              05 C-SHIP-CITY-TEXT    PIC X(20).
+           01 C-SHIP-STATE           PIC X(2).
+           01 C-SHIP-ZIP             PIC X(5).
+
+           EXEC SQL DECLARE C1 CURSOR FOR
+                SELECT O.O_NO, O.S_NO, O.C_NO, O.O_DATE,
+                       I.P_NO, I.QUANTITY, I.PRICE,
+                       P.DESCRIPTION,
+                       E.LNAME, E.FNAME,E.COM,
+                       C.COMPANY, C.ADDRESS, C.CITY, C.STATE, C.ZIP,
+                       C.CURRENCY, C.OFFICE,
+                       D.DNAME,
+                       VALUE(C.SHIP_ADDRESS, ' '),
+                       VALUE(C.SHIP_CITY, ' '),
+                       VALUE(C.SHIP_STATE, ' '),
+                       VALUE(C.SHIP_ZIP, ' ')
+                FROM API12.ORDERS O
                 JOIN API12.ITEMS I ON O.O_NO = I.O_NO                   
                 JOIN API12.PRODUCTS P ON I.P_NO = P.P_NO                
                 JOIN API12.EMPLOYEES E ON O.S_NO = E.E_NO               
                 JOIN API12.CUSTOMERS C ON O.C_NO = C.C_NO               
-                JOIN API12.DEPTS D ON E.DEPT = D.DEPT                   
-                ORDER BY O.O_NO                                         
-           END-EXEC.                                                    
-                                                                        
-       77 WS-STATUS  PIC 99 VALUE 0.                                    
-                                                                    
-       PROCEDURE DIVISION. 
+                JOIN API12.DEPTS D ON E.DEPT = D.DEPT
+                WHERE O.INVOICED = 'N'
+                ORDER BY O.O_NO
+           END-EXEC.
 
-*> Ouverture du fichier de sortie                                                                     
-       1000-DEBUT.                                                      
-                                                                        
-           EXEC SQL SET CURRENT SQLID='API12' END-EXEC                  
-                                                                        
-           OPEN OUTPUT FEXTRACT                                         
+*> Commandes non invoiced qu'aucune des jointures de C1 n'a su
+*> rattacher (produit/employé/client/département manquant)
+*> Elles ne sont pas marquées INVOICED : une fois la référence
+*> manquante corrigée en DB2, l'extraction suivante les reprendra
+           EXEC SQL DECLARE C2 CURSOR FOR
+                SELECT O.O_NO
+                FROM API12.ORDERS O
+                WHERE O.INVOICED = 'N'
+                AND NOT EXISTS (
+                    SELECT 1 FROM API12.ITEMS I
+                    JOIN API12.PRODUCTS P ON I.P_NO = P.P_NO
+                    JOIN API12.EMPLOYEES E ON O.S_NO = E.E_NO
+                    JOIN API12.CUSTOMERS C ON O.C_NO = C.C_NO
+                    JOIN API12.DEPTS D ON E.DEPT = D.DEPT
+                    WHERE I.O_NO = O.O_NO
+                )
+           END-EXEC.
+
+       77 WS-STATUS     PIC 99 VALUE 0.
+       77 WS-STATUS-REJ PIC 99 VALUE 0.
+       77 WS-CT-REJETS  PIC 9(5) VALUE 0.
+*> Code retour remis au moniteur de job à la fin du run : passe à 8
+*> dès qu'un FETCH C1 renvoie un SQLCODE négatif, pour que le flux
+*> de facturation ne reparte pas sur un fichier FEXTRACT incomplet ;
+*> passe à 4 si des commandes ont été écartées par C2 (référence
+*> manquante), pour signaler un run partiel qui mérite une relecture
+       77 WS-RETURN-CODE PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+*> Ouverture des fichiers de sortie
+       1000-DEBUT.
+
+           EXEC SQL SET CURRENT SQLID='API12' END-EXEC
+
+           OPEN OUTPUT FEXTRACT
+           OPEN OUTPUT FREJEXT
            .
 
-*> Ouverture du curseur DB2                                                                      
-       2000-OPEN-C1.                                                    
-                                                                        
-           EXEC SQL OPEN C1 END-EXEC                                    
-           .  
+*> Ouverture du curseur DB2
+       2000-OPEN-C1.
+
+           EXEC SQL OPEN C1 END-EXEC
+           .
 
 *> Boucle de lecture des commandes et écriture dans le fichier plat                                                                 
        3000-FETCH-LOOP.                                                 
                                                                         
            PERFORM UNTIL SQLCODE = 100                                  
                                                                         
-             EXEC SQL FETCH C1                                          
-                 INTO :O-O-NO, :O-S-NO, :O-C-NO, :O-O-DATE,             
-                      :I-P-NO, :I-QUANTITY, :I-PRICE,                   
-                      :P-DESCRIPTION,                                   
-                      :E-LNAME, :E-FNAME,:E-COM,                        
-                      :C-COMPANY, :C-ADDRESS,                           
-                      :C-CITY, :C-STATE, :C-ZIP,                        
-                      :D-DNAME                                          
-             END-EXEC                                                   
+             EXEC SQL FETCH C1
+                 INTO :O-O-NO, :O-S-NO, :O-C-NO, :O-O-DATE,
+                      :I-P-NO, :I-QUANTITY, :I-PRICE,
+                      :P-DESCRIPTION,
+                      :E-LNAME, :E-FNAME,:E-COM,
+                      :C-COMPANY, :C-ADDRESS,
+                      :C-CITY, :C-STATE, :C-ZIP,
+                      :C-CURRENCY, :C-OFFICE,
+                      :D-DNAME,
+                      :C-SHIP-ADDRESS, :C-SHIP-CITY,
+                      :C-SHIP-STATE, :C-SHIP-ZIP
+             END-EXEC
                                                                         
              IF SQLCODE = 0                                             
                                                                         
@@ -162,35 +247,100 @@
                  MOVE C-ADDRESS-LEN TO EXT-ADDRESS-LEN                  
                  MOVE C-CITY-TEXT(1:C-CITY-LEN) TO EXT-CITY             
                  MOVE C-CITY-LEN TO EXT-CITY-LEN                        
-                 MOVE C-STATE TO EXT-STATE                              
-                 MOVE C-ZIP TO EXT-ZIP                                  
-                 MOVE D-DNAME-TEXT(1:D-DNAME-LEN) TO EXT-DNAME          
-                 MOVE D-DNAME-LEN TO EXT-DNAME-LEN                      
-                                                                        
-                 WRITE ENREXTRACT                                       
-                                                                        
-             ELSE                                                       
-                DISPLAY 'ERROR : ' SQLCODE                              
-             END-IF                                                     
-                                                                        
-           END-PERFORM                                                  
-                                                                        
-           PERFORM 4000-CLOSE-C1                                        
-                                                                        
-           PERFORM 5000-PROG-FIN                                        
+                 MOVE C-STATE TO EXT-STATE
+                 MOVE C-ZIP TO EXT-ZIP
+                 MOVE D-DNAME-TEXT(1:D-DNAME-LEN) TO EXT-DNAME
+                 MOVE D-DNAME-LEN TO EXT-DNAME-LEN
+                 MOVE C-CURRENCY TO EXT-DEVISE
+                 MOVE C-OFFICE TO EXT-OFFICE
+                 MOVE C-SHIP-ADDRESS-TEXT(1:C-SHIP-ADDRESS-LEN)
+                      TO EXT-SHIP-ADDRESS
+                 MOVE C-SHIP-ADDRESS-LEN TO EXT-SHIP-ADDRESS-LEN
+                 MOVE C-SHIP-CITY-TEXT(1:C-SHIP-CITY-LEN)
+                      TO EXT-SHIP-CITY
+                 MOVE C-SHIP-CITY-LEN TO EXT-SHIP-CITY-LEN
+                 MOVE C-SHIP-STATE TO EXT-SHIP-STATE
+                 MOVE C-SHIP-ZIP TO EXT-SHIP-ZIP
+
+                 WRITE ENREXTRACT
+
+*> Marque la commande comme extraite pour que la prochaine extraction
+*> incrémentale ne la reprenne pas
+                 EXEC SQL
+                     UPDATE API12.ORDERS
+                     SET INVOICED = 'Y'
+                     WHERE O_NO = :O-O-NO
+                 END-EXEC
+
+             ELSE
+                DISPLAY 'ERROR : ' SQLCODE
+                IF SQLCODE NOT = 100
+                   MOVE 8 TO WS-RETURN-CODE
+                END-IF
+             END-IF
+
+           END-PERFORM
+
+           EXEC SQL COMMIT END-EXEC
+
+           PERFORM 4000-CLOSE-C1
+
+           PERFORM 2500-OPEN-C2
+           PERFORM 3500-FETCH-LOOP-C2
+           PERFORM 4500-CLOSE-C2
+
+           PERFORM 5000-PROG-FIN
            .
 
-*> Fermeture du curseur DB2 et du fichier de sortie                                                                    
-       4000-CLOSE-C1.                                                   
-                                                                        
-           EXEC SQL CLOSE C1 END-EXEC                                   
-           .                                                            
-                                                                     
-       5000-PROG-FIN.                                                   
-                                                                        
-           CLOSE FEXTRACT                                               
-                                                                        
-           DISPLAY 'FIN'                                                
-                                                                        
-           STOP RUN                                                     
-           .                                                            
+*> Fermeture du curseur DB2 et du fichier de sortie
+       4000-CLOSE-C1.
+
+           EXEC SQL CLOSE C1 END-EXEC
+           .
+
+*> Ouverture du curseur des commandes écartées
+       2500-OPEN-C2.
+
+           EXEC SQL OPEN C2 END-EXEC
+           .
+
+*> Journalisation des commandes non invoiced qu'aucune jointure n'a
+*> pu rattacher, pour qu'elles ne disparaissent pas sans trace
+       3500-FETCH-LOOP-C2.
+
+           PERFORM UNTIL SQLCODE = 100
+
+             EXEC SQL FETCH C2 INTO :O-O-NO END-EXEC
+
+             IF SQLCODE = 0
+                MOVE SPACES TO ENRREJEXT
+                MOVE O-O-NO TO REJEXT-ONO
+                MOVE 'PRODUIT/EMPLOYE/CLIENT/DEPT INTROUVABLE'
+                     TO REJEXT-MOTIF
+                WRITE ENRREJEXT
+                ADD 1 TO WS-CT-REJETS
+             END-IF
+
+           END-PERFORM
+           .
+
+       4500-CLOSE-C2.
+
+           EXEC SQL CLOSE C2 END-EXEC
+           .
+
+       5000-PROG-FIN.
+
+           CLOSE FEXTRACT
+                 FREJEXT
+
+           IF WS-RETURN-CODE NOT = 8 AND WS-CT-REJETS > 0
+              MOVE 4 TO WS-RETURN-CODE
+           END-IF
+
+           DISPLAY 'FIN'
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+
+           STOP RUN
+           .
