@@ -0,0 +1,254 @@
+*> ==========================================================
+*> PARAGING.cbl - Balance agee des comptes clients (AR aging)
+*> Projet académique COBOL / Mainframe
+*>
+*> Objectif :
+*> - Produire, pour chaque client ayant un solde débiteur (BALANCE >
+*>   0), une répartition de ce solde en quatre tranches d'ancienneté
+*>   (courant, 30, 60, 90 jours et plus), pour donner au service
+*>   recouvrement autre chose qu'un seul chiffre de solde courant
+*>
+*> Entrées :
+*> - Tables DB2 : CUSTOMERS, ORDERS (lecture seule)
+*> - SYSIN : date de coupure à 30, 60 et 90 jours, au format AAAA-MM-JJ,
+*>   chacune calculée en amont (même principe que la date de coupure de
+*>   PARCHIVE : ce programme ne fait aucun calcul de date, il compare
+*>   des chaînes AAAA-MM-JJ déjà calculées)
+*>
+*> Sorties :
+*> - DAGING-RPT : une ligne par client débiteur, plus une ligne de
+*>   total général
+*>
+*> Sous-programmes appelés :
+*> - Aucun
+*>
+*> Remarques :
+*> - CUSTOMERS.BALANCE est un solde courant unique, sans lien avec une
+*>   commande en particulier (aucune commande n'est soldée ligne à
+*>   ligne : voir PPAYMENT) ; il n'existe donc pas de moyen de savoir
+*>   quelle part du solde correspond à quelle commande. Ce programme
+*>   classe donc la totalité du solde du client dans la tranche
+*>   correspondant à sa commande la PLUS ANCIENNE encore présente dans
+*>   ORDERS, plutôt que la plus récente : un client ayant une commande
+*>   ancienne et une commande récente est ainsi signalé comme ancien,
+*>   ce qui est l'approximation la plus prudente du point de vue du
+*>   recouvrement
+*> - Un client débiteur sans plus aucune commande dans ORDERS (commandes
+*>   déjà archivées par PARCHIVE) est classé dans la tranche la plus
+*>   ancienne (90 jours et plus), par défaut prudent identique
+*> - Ce rapport ne modifie rien : CUSTOMERS et ORDERS ne sont que lus
+*> - Ce programme tourne en dehors du cycle FACTBAT, à la demande
+*> - Ce code est fourni à titre pédagogique
+*> ==========================================================
+
+       ID DIVISION.
+       PROGRAM-ID. PARAGING.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+*> Balance agee : une ligne par client debiteur, une ligne de total
+           SELECT FAGING ASSIGN TO DAGING-RPT
+                         ORGANIZATION IS SEQUENTIAL
+                         FILE STATUS IS WS-STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FAGING
+           RECORDING MODE IS F.
+
+       01 ENRAGING.
+          05 AGE-TYPE-REC       PIC X(1).
+*>            'C' = ligne par client, 'T' = total general
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AGE-C-NO           PIC 9(4).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AGE-COURANT        PIC Z(6)9,99.
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AGE-30J            PIC Z(6)9,99.
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AGE-60J            PIC Z(6)9,99.
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AGE-90J            PIC Z(6)9,99.
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 AGE-TOTAL          PIC Z(6)9,99.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL INCLUDE CUSTOMER END-EXEC.
+
+*> Clients débiteurs et date de leur plus ancienne commande encore
+*> présente dans ORDERS ; LEFT JOIN pour ne pas perdre un client dont
+*> toutes les commandes ont déjà été archivées par PARCHIVE - un tel
+*> client retombe sur la date de remplacement du 0001-01-01, qui le
+*> classe toujours dans la tranche la plus ancienne. O_DATE est stockée
+*> au format MM/JJ/AAAA (cf PFDATE/PORDER) : elle est réarrangée en
+*> AAAA-MM-JJ avant le MIN(), sans quoi le MIN() porterait sur l'ordre
+*> lexical du mois plutôt que sur l'ordre chronologique, et le résultat
+*> ne serait de toute façon pas comparable aux coupures SYSIN ci-dessous
+           EXEC SQL DECLARE CAGING CURSOR FOR
+                SELECT C.C_NO, C.BALANCE,
+                       VALUE(MIN(SUBSTR(O.O_DATE,7,4) || '-' ||
+                                 SUBSTR(O.O_DATE,1,2) || '-' ||
+                                 SUBSTR(O.O_DATE,4,2)), '0001-01-01')
+                FROM API12.CUSTOMERS C
+                LEFT JOIN API12.ORDERS O ON O.C_NO = C.C_NO
+                WHERE C.BALANCE > 0
+                GROUP BY C.C_NO, C.BALANCE
+                ORDER BY C.C_NO
+           END-EXEC.
+
+       01 WS-CUTOFF-30          PIC X(10).
+       01 WS-CUTOFF-60          PIC X(10).
+       01 WS-CUTOFF-90          PIC X(10).
+
+       01 WS-AGE-C-NO           PIC 9(4).
+       01 WS-AGE-BALANCE        PIC 9(7)V99.
+       01 WS-AGE-ODATE          PIC X(10).
+
+       01 WS-MNT-COURANT        PIC 9(7)V99.
+       01 WS-MNT-30J            PIC 9(7)V99.
+       01 WS-MNT-60J            PIC 9(7)V99.
+       01 WS-MNT-90J            PIC 9(7)V99.
+
+       77 WS-STATUS-RPT         PIC 99 VALUE 0.
+
+       77 WS-CT-CLIENTS         PIC 9(4) VALUE 0.
+       77 WS-TOT-COURANT        PIC 9(9)V99 VALUE 0.
+       77 WS-TOT-30J            PIC 9(9)V99 VALUE 0.
+       77 WS-TOT-60J            PIC 9(9)V99 VALUE 0.
+       77 WS-TOT-90J            PIC 9(9)V99 VALUE 0.
+       77 WS-TOT-GENERAL        PIC 9(9)V99 VALUE 0.
+
+*> Code retour remis au moniteur de job : 8 si l'une des trois dates de
+*> coupure est absente sur SYSIN, 4 si aucun client débiteur n'a été
+*> trouvé, 0 sinon - ce programme ne tourne jamais au sein du cycle
+*> FACTBAT, une erreur de paramétrage n'est donc pas un incident de
+*> chaîne à surveiller par COND mais une erreur de ce run isolé
+       77 WS-RETURN-CODE        PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-DEBUT
+
+           IF WS-RETURN-CODE NOT = 8
+              PERFORM 2000-CLASSER-CLIENTS
+           END-IF
+
+           PERFORM 9000-FIN
+           STOP RUN
+           .
+
+*> Lecture des trois dates de coupure et ouverture du fichier de sortie
+       1000-DEBUT.
+
+           ACCEPT WS-CUTOFF-30 FROM SYSIN
+           ACCEPT WS-CUTOFF-60 FROM SYSIN
+           ACCEPT WS-CUTOFF-90 FROM SYSIN
+
+           IF WS-CUTOFF-30 = SPACES
+              OR WS-CUTOFF-60 = SPACES
+              OR WS-CUTOFF-90 = SPACES
+              MOVE 8 TO WS-RETURN-CODE
+              DISPLAY 'PARAGING : DATES DE COUPURE ABSENTES SUR SYSIN'
+           END-IF
+
+           EXEC SQL SET CURRENT SQLID='API12' END-EXEC
+
+           OPEN OUTPUT FAGING
+           .
+
+*> Une ligne par client débiteur, classé dans sa tranche d'ancienneté
+       2000-CLASSER-CLIENTS.
+
+           EXEC SQL OPEN CAGING END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+             EXEC SQL FETCH CAGING
+                 INTO :WS-AGE-C-NO, :WS-AGE-BALANCE, :WS-AGE-ODATE
+             END-EXEC
+
+             IF SQLCODE = 0
+                PERFORM 2010-ECRIRE-LIGNE-CLIENT
+             END-IF
+
+           END-PERFORM
+
+           EXEC SQL CLOSE CAGING END-EXEC
+           .
+
+*> Place la totalité du solde du client dans la tranche correspondant
+*> à sa commande la plus ancienne encore dans ORDERS
+       2010-ECRIRE-LIGNE-CLIENT.
+
+           MOVE 0 TO WS-MNT-COURANT
+           MOVE 0 TO WS-MNT-30J
+           MOVE 0 TO WS-MNT-60J
+           MOVE 0 TO WS-MNT-90J
+
+           EVALUATE TRUE
+              WHEN WS-AGE-ODATE >= WS-CUTOFF-30
+                 MOVE WS-AGE-BALANCE TO WS-MNT-COURANT
+              WHEN WS-AGE-ODATE >= WS-CUTOFF-60
+                 MOVE WS-AGE-BALANCE TO WS-MNT-30J
+              WHEN WS-AGE-ODATE >= WS-CUTOFF-90
+                 MOVE WS-AGE-BALANCE TO WS-MNT-60J
+              WHEN OTHER
+                 MOVE WS-AGE-BALANCE TO WS-MNT-90J
+           END-EVALUATE
+
+           MOVE SPACES TO ENRAGING
+           MOVE 'C'            TO AGE-TYPE-REC
+           MOVE WS-AGE-C-NO    TO AGE-C-NO
+           MOVE WS-MNT-COURANT TO AGE-COURANT
+           MOVE WS-MNT-30J     TO AGE-30J
+           MOVE WS-MNT-60J     TO AGE-60J
+           MOVE WS-MNT-90J     TO AGE-90J
+           MOVE WS-AGE-BALANCE TO AGE-TOTAL
+           WRITE ENRAGING
+
+           ADD 1 TO WS-CT-CLIENTS
+           ADD WS-MNT-COURANT TO WS-TOT-COURANT
+           ADD WS-MNT-30J     TO WS-TOT-30J
+           ADD WS-MNT-60J     TO WS-TOT-60J
+           ADD WS-MNT-90J     TO WS-TOT-90J
+           ADD WS-AGE-BALANCE TO WS-TOT-GENERAL
+           .
+
+*> Ligne de total général et code retour
+       9000-FIN.
+
+           IF WS-RETURN-CODE NOT = 8
+              MOVE SPACES TO ENRAGING
+              MOVE 'T'              TO AGE-TYPE-REC
+              MOVE WS-TOT-COURANT   TO AGE-COURANT
+              MOVE WS-TOT-30J       TO AGE-30J
+              MOVE WS-TOT-60J       TO AGE-60J
+              MOVE WS-TOT-90J       TO AGE-90J
+              MOVE WS-TOT-GENERAL   TO AGE-TOTAL
+              WRITE ENRAGING
+
+              IF WS-CT-CLIENTS = 0
+                 MOVE 4 TO WS-RETURN-CODE
+              ELSE
+                 MOVE 0 TO WS-RETURN-CODE
+              END-IF
+           END-IF
+
+           DISPLAY 'PARAGING : ' WS-CT-CLIENTS ' CLIENTS DEBITEURS'
+
+           CLOSE FAGING
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           .
