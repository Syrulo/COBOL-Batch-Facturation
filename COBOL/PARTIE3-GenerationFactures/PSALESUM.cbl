@@ -0,0 +1,231 @@
+*> ==========================================================
+*> PSALESUM.cbl - Extrait de synthèse des ventes pour la direction
+*> Projet académique COBOL / Mainframe
+*>
+*> Objectif :
+*> - Produire, pour une période donnée, un total des ventes par
+*>   produit (P_NO) et un total des ventes par région/vendeur (S_NO),
+*>   à partir des mêmes tables DB2 que la jointure de PEXTRACT
+*>
+*> Entrées :
+*> - Tables DB2 : ORDERS, ITEMS (lecture seule)
+*> - SYSIN : date de début et date de fin de période (AAAA-MM-JJ)
+*>
+*> Sorties :
+*> - DSALESUM-RPT : une ligne de synthèse par produit, une ligne de
+*>   synthèse par vendeur, et une ligne de total général
+*>
+*> Sous-programmes appelés :
+*> - Aucun
+*>
+*> Remarques :
+*> - Les totaux sont calculés par DB2 (GROUP BY) plutôt qu'accumulés
+*>   ligne à ligne en COBOL, pour éviter de rejouer toute la logique
+*>   de jointure de PEXTRACT ici
+*> - Ce rapport ne modifie rien : ORDERS et ITEMS ne sont que lus
+*> - Ce code est fourni à titre pédagogique
+*> ==========================================================
+
+       ID DIVISION.
+       PROGRAM-ID. PSALESUM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+*> Synthèse des ventes par produit et par vendeur/région
+           SELECT FSALESUM ASSIGN TO DSALESUM-RPT
+                           ORGANIZATION IS SEQUENTIAL
+                           FILE STATUS IS WS-STATUS-RPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FSALESUM
+           RECORDING MODE IS F.
+
+       01 ENRSALESUM.
+          05 SUM-TYPE-REC       PIC X(1).
+*>            'P' = total par produit, 'S' = total par vendeur/region
+*>            'T' = total general de la periode
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 SUM-CLE            PIC X(4).
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 SUM-QUANTITE       PIC ZZZZZZ9.
+          05 FILLER             PIC X(1) VALUE SPACE.
+          05 SUM-MONTANT        PIC Z(8)9,99.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL INCLUDE ORDERS END-EXEC.
+
+           EXEC SQL INCLUDE ITEMS END-EXEC.
+
+*> Ventes totales par produit sur la période demandée. O_DATE est
+*> stockée au format MM/JJ/AAAA (cf PFDATE/PORDER) et n'est donc pas
+*> comparable telle quelle aux bornes AAAA-MM-JJ reçues sur SYSIN : on
+*> la réarrange en AAAA-MM-JJ pour le BETWEEN
+           EXEC SQL DECLARE CSUMPROD CURSOR FOR
+                SELECT I.P_NO, SUM(I.QUANTITY),
+                       SUM(I.QUANTITY * I.PRICE)
+                FROM API12.ITEMS I
+                JOIN API12.ORDERS O ON O.O_NO = I.O_NO
+                WHERE SUBSTR(O.O_DATE,7,4) || '-' ||
+                      SUBSTR(O.O_DATE,1,2) || '-' ||
+                      SUBSTR(O.O_DATE,4,2) BETWEEN :WS-DATE-DEBUT
+                                               AND :WS-DATE-FIN
+                GROUP BY I.P_NO
+                ORDER BY I.P_NO
+           END-EXEC.
+
+*> Ventes totales par vendeur/région (S_NO) sur la période demandée ;
+*> même réarrangement de O_DATE que pour CSUMPROD ci-dessus
+           EXEC SQL DECLARE CSUMREG CURSOR FOR
+                SELECT O.S_NO, SUM(I.QUANTITY),
+                       SUM(I.QUANTITY * I.PRICE)
+                FROM API12.ORDERS O
+                JOIN API12.ITEMS I ON O.O_NO = I.O_NO
+                WHERE SUBSTR(O.O_DATE,7,4) || '-' ||
+                      SUBSTR(O.O_DATE,1,2) || '-' ||
+                      SUBSTR(O.O_DATE,4,2) BETWEEN :WS-DATE-DEBUT
+                                               AND :WS-DATE-FIN
+                GROUP BY O.S_NO
+                ORDER BY O.S_NO
+           END-EXEC.
+
+       01 WS-DATE-DEBUT         PIC X(10).
+       01 WS-DATE-FIN           PIC X(10).
+
+       01 WS-SUM-QTY            PIC 9(7).
+       01 WS-SUM-MONTANT        PIC 9(9)V99.
+
+       77 WS-STATUS-RPT         PIC 99 VALUE 0.
+
+       77 WS-CT-PRODUITS        PIC 9(4) VALUE 0.
+       77 WS-CT-VENDEURS        PIC 9(4) VALUE 0.
+       77 WS-TOT-QTY            PIC 9(8) VALUE 0.
+       77 WS-TOT-MONTANT        PIC 9(9)V99 VALUE 0.
+
+*> Code retour remis au moniteur de job : 8 si aucune date de période
+*> n'a été fournie sur SYSIN, 4 si la période ne contient aucune
+*> vente, 0 sinon
+       77 WS-RETURN-CODE        PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-DEBUT
+
+           IF WS-RETURN-CODE NOT = 8
+              PERFORM 2000-SYNTHESE-PRODUITS
+              PERFORM 3000-SYNTHESE-VENDEURS
+           END-IF
+
+           PERFORM 9000-FIN
+           STOP RUN
+           .
+
+*> Lecture de la période et ouverture du fichier de sortie
+       1000-DEBUT.
+
+           ACCEPT WS-DATE-DEBUT FROM SYSIN
+           ACCEPT WS-DATE-FIN   FROM SYSIN
+
+           IF WS-DATE-DEBUT = SPACES OR WS-DATE-FIN = SPACES
+              MOVE 8 TO WS-RETURN-CODE
+              DISPLAY 'PSALESUM : PERIODE ABSENTE SUR SYSIN'
+           END-IF
+
+           EXEC SQL SET CURRENT SQLID='API12' END-EXEC
+
+           OPEN OUTPUT FSALESUM
+           .
+
+*> Une ligne par produit ayant vendu dans la période
+       2000-SYNTHESE-PRODUITS.
+
+           EXEC SQL OPEN CSUMPROD END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+             EXEC SQL FETCH CSUMPROD
+                 INTO :I-P-NO, :WS-SUM-QTY, :WS-SUM-MONTANT
+             END-EXEC
+
+             IF SQLCODE = 0
+                MOVE SPACES TO ENRSALESUM
+                MOVE 'P'          TO SUM-TYPE-REC
+                MOVE I-P-NO       TO SUM-CLE
+                MOVE WS-SUM-QTY   TO SUM-QUANTITE
+                MOVE WS-SUM-MONTANT TO SUM-MONTANT
+                WRITE ENRSALESUM
+                ADD 1        TO WS-CT-PRODUITS
+                ADD WS-SUM-QTY      TO WS-TOT-QTY
+                ADD WS-SUM-MONTANT  TO WS-TOT-MONTANT
+             END-IF
+
+           END-PERFORM
+
+           EXEC SQL CLOSE CSUMPROD END-EXEC
+           .
+
+*> Une ligne par vendeur/région ayant vendu dans la période
+       3000-SYNTHESE-VENDEURS.
+
+           MOVE 0 TO SQLCODE
+
+           EXEC SQL OPEN CSUMREG END-EXEC
+
+           PERFORM UNTIL SQLCODE = 100
+
+             EXEC SQL FETCH CSUMREG
+                 INTO :O-S-NO, :WS-SUM-QTY, :WS-SUM-MONTANT
+             END-EXEC
+
+             IF SQLCODE = 0
+                MOVE SPACES TO ENRSALESUM
+                MOVE 'S'          TO SUM-TYPE-REC
+                MOVE O-S-NO       TO SUM-CLE
+                MOVE WS-SUM-QTY   TO SUM-QUANTITE
+                MOVE WS-SUM-MONTANT TO SUM-MONTANT
+                WRITE ENRSALESUM
+                ADD 1 TO WS-CT-VENDEURS
+             END-IF
+
+           END-PERFORM
+
+           EXEC SQL CLOSE CSUMREG END-EXEC
+           .
+
+*> Ligne de total général et code retour
+       9000-FIN.
+
+           IF WS-RETURN-CODE NOT = 8
+              MOVE SPACES TO ENRSALESUM
+              MOVE 'T'              TO SUM-TYPE-REC
+              MOVE 'TOT'            TO SUM-CLE
+              MOVE WS-TOT-QTY       TO SUM-QUANTITE
+              MOVE WS-TOT-MONTANT   TO SUM-MONTANT
+              WRITE ENRSALESUM
+
+              IF WS-CT-PRODUITS = 0 AND WS-CT-VENDEURS = 0
+                 MOVE 4 TO WS-RETURN-CODE
+              ELSE
+                 MOVE 0 TO WS-RETURN-CODE
+              END-IF
+           END-IF
+
+           DISPLAY 'PSALESUM : ' WS-CT-PRODUITS ' PRODUITS, '
+                   WS-CT-VENDEURS ' VENDEURS'
+
+           CLOSE FSALESUM
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           .
