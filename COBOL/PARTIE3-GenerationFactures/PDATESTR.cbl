@@ -1,17 +1,20 @@
 *> ==========================================================
-*> PDATESTR.cbl - Conversion d'une date YYYY-MM-DD en texte complet
+*> PDATESTR.cbl - Conversion d'une date MM/DD/YYYY en texte complet
 *> Projet académique COBOL / Mainframe
-*> 
+*>
 *> Objectif :
-*> - Transformer une date au format YYYY-MM-DD en texte complet (ex : 2026-01-22 → 22 JANVIER 2026)
-*> - Utilisé par le programme PEXTRACT pour générer des factures avec la date en toutes lettres
-*> 
+*> - Transformer une date au format MM/DD/YYYY en texte complet (ex : 01/22/2026 → 22 JANVIER 2026)
+*> - Utilisé par le programme PFACTURE pour générer des factures avec la date en toutes lettres
+*>
 *> Entrée :
-*> - LS-IN-DATE (X(10)) : date au format YYYY-MM-DD
-*> 
+*> - LS-IN-DATE (X(10)) : date au format MM/DD/YYYY, tel qu'EXT-ODATE
+*>   (lui-même recopié de ORDERS.O_DATE, reformatée par PFDATE)
+*> - LS-LANGUE (X(1)) : 'E' pour un mois en anglais, tout le reste
+*>   (y compris espace) donne le mois en français comme avant
+*>
 *> Sortie :
 *> - LS-OUT-DATE-TEXT (X(20)) : date en toutes lettres
-*> 
+*>
 *> Remarques :
 *> - Code fourni à titre pédagogique
 *> ==========================================================
@@ -31,48 +34,81 @@
        01 WS-MOIS-LEN     PIC 9(2).                                     
        01 WS-DATE-TEXT    PIC X(20).                                    
                                                                         
-       LINKAGE SECTION.                                                 
-                                                                        
-       01 LS-IN-DATE       PIC X(10).                                   
-       01 LS-OUT-DATE-TEXT PIC X(20).                                   
-                                                                        
-       PROCEDURE DIVISION USING LS-IN-DATE LS-OUT-DATE-TEXT.
+       LINKAGE SECTION.
+
+       01 LS-IN-DATE       PIC X(10).
+       01 LS-OUT-DATE-TEXT PIC X(20).
+       01 LS-LANGUE        PIC X(1).
+
+       PROCEDURE DIVISION USING LS-IN-DATE LS-OUT-DATE-TEXT LS-LANGUE.
 
-*> Découpage de la date en année, mois et jour                                                                                                  
-           UNSTRING LS-IN-DATE                                          
-               DELIMITED BY '-'                                         
-               INTO WS-ANNEE, WS-MOIS, WS-JOUR                          
+*> Découpage de la date en mois, jour et année (MM/DD/YYYY)
+           UNSTRING LS-IN-DATE
+               DELIMITED BY '/'
+               INTO WS-MOIS, WS-JOUR, WS-ANNEE
            END-UNSTRING
 
-*> Conversion du mois numérique en mois en toutes lettres                                                                                                        
-           EVALUATE WS-MOIS                                             
-               WHEN 01 MOVE "JANVIER" TO WS-MOIS-TEXT                   
-                       MOVE 7 TO WS-MOIS-LEN                            
-               WHEN 02 MOVE "FEVRIER" TO WS-MOIS-TEXT                   
-                       MOVE 7 TO WS-MOIS-LEN                            
-               WHEN 03 MOVE "MARS" TO WS-MOIS-TEXT                      
-                       MOVE 4 TO WS-MOIS-LEN                            
-               WHEN 04 MOVE "AVRIL" TO WS-MOIS-TEXT                     
-                       MOVE 5 TO WS-MOIS-LEN                            
-               WHEN 05 MOVE "MAI" TO WS-MOIS-TEXT                       
-                       MOVE 3 TO WS-MOIS-LEN                            
-               WHEN 06 MOVE "JUIN" TO WS-MOIS-TEXT                      
-                       MOVE 4 TO WS-MOIS-LEN                            
-               WHEN 07 MOVE "JUILLET" TO WS-MOIS-TEXT                   
-                       MOVE 7 TO WS-MOIS-LEN                            
-               WHEN 08 MOVE "AOUT" TO WS-MOIS-TEXT                      
-                       MOVE 4 TO WS-MOIS-LEN                            
-               WHEN 09 MOVE "SEPTEMBRE" TO WS-MOIS-TEXT                 
-                       MOVE 9 TO WS-MOIS-LEN                            
-               WHEN 10 MOVE "OCTOBRE" TO WS-MOIS-TEXT                   
-                       MOVE 7 TO WS-MOIS-LEN                            
-               WHEN 11 MOVE "NOVEMBRE" TO WS-MOIS-TEXT                  
-                       MOVE 8 TO WS-MOIS-LEN                            
-               WHEN 12 MOVE "DECEMBRE" TO WS-MOIS-TEXT                  
-                       MOVE 8 TO WS-MOIS-LEN                            
-               WHEN OTHER MOVE "MOIS INCONNU" TO WS-MOIS-TEXT           
-                       MOVE 12 TO WS-MOIS-LEN                           
-           END-EVALUATE
+*> Conversion du mois numérique en mois en toutes lettres, en anglais
+*> si LS-LANGUE = 'E', en français sinon (comportement d'origine)
+           IF LS-LANGUE = 'E'
+              EVALUATE WS-MOIS
+                  WHEN 01 MOVE "JANUARY"   TO WS-MOIS-TEXT
+                          MOVE 7 TO WS-MOIS-LEN
+                  WHEN 02 MOVE "FEBRUARY"  TO WS-MOIS-TEXT
+                          MOVE 8 TO WS-MOIS-LEN
+                  WHEN 03 MOVE "MARCH"     TO WS-MOIS-TEXT
+                          MOVE 5 TO WS-MOIS-LEN
+                  WHEN 04 MOVE "APRIL"     TO WS-MOIS-TEXT
+                          MOVE 5 TO WS-MOIS-LEN
+                  WHEN 05 MOVE "MAY"       TO WS-MOIS-TEXT
+                          MOVE 3 TO WS-MOIS-LEN
+                  WHEN 06 MOVE "JUNE"      TO WS-MOIS-TEXT
+                          MOVE 4 TO WS-MOIS-LEN
+                  WHEN 07 MOVE "JULY"      TO WS-MOIS-TEXT
+                          MOVE 4 TO WS-MOIS-LEN
+                  WHEN 08 MOVE "AUGUST"    TO WS-MOIS-TEXT
+                          MOVE 6 TO WS-MOIS-LEN
+                  WHEN 09 MOVE "SEPTEMBER" TO WS-MOIS-TEXT
+                          MOVE 9 TO WS-MOIS-LEN
+                  WHEN 10 MOVE "OCTOBER"   TO WS-MOIS-TEXT
+                          MOVE 7 TO WS-MOIS-LEN
+                  WHEN 11 MOVE "NOVEMBER"  TO WS-MOIS-TEXT
+                          MOVE 8 TO WS-MOIS-LEN
+                  WHEN 12 MOVE "DECEMBER"  TO WS-MOIS-TEXT
+                          MOVE 8 TO WS-MOIS-LEN
+                  WHEN OTHER MOVE "UNKNOWN MONTH" TO WS-MOIS-TEXT
+                          MOVE 13 TO WS-MOIS-LEN
+              END-EVALUATE
+           ELSE
+              EVALUATE WS-MOIS
+                  WHEN 01 MOVE "JANVIER" TO WS-MOIS-TEXT
+                          MOVE 7 TO WS-MOIS-LEN
+                  WHEN 02 MOVE "FEVRIER" TO WS-MOIS-TEXT
+                          MOVE 7 TO WS-MOIS-LEN
+                  WHEN 03 MOVE "MARS" TO WS-MOIS-TEXT
+                          MOVE 4 TO WS-MOIS-LEN
+                  WHEN 04 MOVE "AVRIL" TO WS-MOIS-TEXT
+                          MOVE 5 TO WS-MOIS-LEN
+                  WHEN 05 MOVE "MAI" TO WS-MOIS-TEXT
+                          MOVE 3 TO WS-MOIS-LEN
+                  WHEN 06 MOVE "JUIN" TO WS-MOIS-TEXT
+                          MOVE 4 TO WS-MOIS-LEN
+                  WHEN 07 MOVE "JUILLET" TO WS-MOIS-TEXT
+                          MOVE 7 TO WS-MOIS-LEN
+                  WHEN 08 MOVE "AOUT" TO WS-MOIS-TEXT
+                          MOVE 4 TO WS-MOIS-LEN
+                  WHEN 09 MOVE "SEPTEMBRE" TO WS-MOIS-TEXT
+                          MOVE 9 TO WS-MOIS-LEN
+                  WHEN 10 MOVE "OCTOBRE" TO WS-MOIS-TEXT
+                          MOVE 7 TO WS-MOIS-LEN
+                  WHEN 11 MOVE "NOVEMBRE" TO WS-MOIS-TEXT
+                          MOVE 8 TO WS-MOIS-LEN
+                  WHEN 12 MOVE "DECEMBRE" TO WS-MOIS-TEXT
+                          MOVE 8 TO WS-MOIS-LEN
+                  WHEN OTHER MOVE "MOIS INCONNU" TO WS-MOIS-TEXT
+                          MOVE 12 TO WS-MOIS-LEN
+              END-EVALUATE
+           END-IF
 
 *> Assemblage de la date en texte complet                                                                                                        
            STRING WS-JOUR DELIMITED BY SIZE                             
