@@ -9,48 +9,127 @@
 *> Sortie : DESCRIPTION (modifiée)
 *>
 *> Remarques :
+*> - Les mots de la table WS-EXCEPTIONS (marques, acronymes, unités
+*>   comme USB, KG, IPHONE) sont recopiés tels quels au lieu d’être
+*>   mis en majuscule/minuscule mot par mot, pour ne pas produire
+*>   "Usb", "Kg" ou "Iphone" sur les descriptions produit
 *> - Code fourni à titre pédagogique
 *> ==========================================================
 
-       ID DIVISION.                                                     
-       PROGRAM-ID. PFORMAT.                                             
-                                                                        
-       ENVIRONMENT DIVISION.                                            
-       CONFIGURATION SECTION.                                           
-       SPECIAL-NAMES.                                                   
-           DECIMAL-POINT IS COMMA.                                      
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-       01  CPT           PIC 99 VALUE 1.                                
-       01  WS-RESULT     PIC X(30).                                     
-       01  WS-SPACE      PIC X VALUE 'Y'.                               
-                                                                        
-       LINKAGE SECTION.                                                 
-       01  LS-STRING     PIC X(30).                                     
-                                                                        
-       PROCEDURE DIVISION USING LS-STRING.                              
-*> Boucle caractère par caractère pour mettre la première lettre en majuscule après un espace                                                                        
-           PERFORM VARYING CPT FROM 1 BY 1 UNTIL CPT >                  
-                   FUNCTION LENGTH(LS-STRING)                           
-              IF WS-SPACE = 'Y'                                         
-                 MOVE FUNCTION UPPER-CASE(LS-STRING(CPT:1))             
-                 TO WS-RESULT(CPT:1)                                    
-              ELSE                                                      
-                 MOVE FUNCTION LOWER-CASE(LS-STRING(CPT:1))             
-                 TO WS-RESULT(CPT:1)                                    
-              END-IF                                                    
-              IF LS-STRING(CPT:1) = SPACE                               
-                 MOVE 'Y' TO WS-SPACE                                   
-              ELSE                                                      
-                 MOVE 'N' TO WS-SPACE                                   
-              END-IF                                                    
-           END-PERFORM                                                  
-*> Remise du texte formaté dans la variable d’entrée                                                                        
-           MOVE WS-RESULT TO LS-STRING                                  
-*> Réinitialisation du flag                                                                    
-           MOVE 'Y' TO WS-SPACE                                         
-                                                                        
-           GOBACK.                                                      
+       ID DIVISION.
+       PROGRAM-ID. PFORMAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01  CPT           PIC 99 VALUE 1.
+       01  WS-RESULT     PIC X(30).
+       01  WS-SPACE      PIC X VALUE 'Y'.
+
+*> Table des mots à recopier sans changement de casse (cf remarque
+*> ci-dessus). WS-EXCEPT-MOT est comparé en majuscules à chaque mot
+*> de LS-STRING converti en majuscules (cf 2000-MOT-EXCEPTION)
+       01  WS-EXCEPTIONS.
+           05 WS-EXCEPT-MOT OCCURS 12 TIMES PIC X(10) VALUE SPACES.
+
+       01  WS-NB-EXCEPT     PIC 99 VALUE 12.
+       01  WS-EXCEPT-IDX    PIC 99.
+       01  WS-MOT-COURANT   PIC X(30).
+       01  WS-MOT-LEN       PIC 99.
+       01  WS-MOT-DEBUT     PIC 99.
+       01  WS-EST-EXCEPTION PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+       01  LS-STRING     PIC X(30).
+
+       PROCEDURE DIVISION USING LS-STRING.
+
+           PERFORM 1000-CHARGER-EXCEPTIONS
+
+           MOVE 1 TO WS-MOT-DEBUT
+
+*> Boucle caractère par caractère pour mettre la première lettre en majuscule après un espace
+           PERFORM VARYING CPT FROM 1 BY 1 UNTIL CPT >
+                   FUNCTION LENGTH(LS-STRING)
+              IF WS-SPACE = 'Y'
+                 MOVE FUNCTION UPPER-CASE(LS-STRING(CPT:1))
+                 TO WS-RESULT(CPT:1)
+              ELSE
+                 MOVE FUNCTION LOWER-CASE(LS-STRING(CPT:1))
+                 TO WS-RESULT(CPT:1)
+              END-IF
+              IF LS-STRING(CPT:1) = SPACE
+*> Fin de mot : si le mot qui vient de se terminer est une exception
+*> (USB, KG, IPHONE, ...), on le recopie tel quel par-dessus le
+*> résultat capitalisé mot par mot ci-dessus
+                 PERFORM 2000-MOT-EXCEPTION
+                 MOVE CPT TO WS-MOT-DEBUT
+                 ADD 1 TO WS-MOT-DEBUT
+                 MOVE 'Y' TO WS-SPACE
+              ELSE
+                 MOVE 'N' TO WS-SPACE
+              END-IF
+           END-PERFORM
+*> Dernier mot de la chaîne (pas suivi d’un espace)
+           MOVE FUNCTION LENGTH(LS-STRING) TO CPT
+           ADD 1 TO CPT
+           PERFORM 2000-MOT-EXCEPTION
+*> Remise du texte formaté dans la variable d’entrée
+           MOVE WS-RESULT TO LS-STRING
+*> Réinitialisation du flag
+           MOVE 'Y' TO WS-SPACE
+
+           GOBACK.
+
+*> Chargement de la table des exceptions de capitalisation. Une table
+*> fixe en WORKING-STORAGE suffit pour ce petit nombre de tokens ; si
+*> la liste devait grossir elle serait sortie dans un fichier de
+*> contrôle comme DDPRICECAP/DDDEVISE.
+       1000-CHARGER-EXCEPTIONS.
+
+           MOVE 'USB'    TO WS-EXCEPT-MOT(1)
+           MOVE 'KG'     TO WS-EXCEPT-MOT(2)
+           MOVE 'IPHONE' TO WS-EXCEPT-MOT(3)
+           MOVE 'LED'    TO WS-EXCEPT-MOT(4)
+           MOVE 'LCD'    TO WS-EXCEPT-MOT(5)
+           MOVE 'HDMI'   TO WS-EXCEPT-MOT(6)
+           MOVE 'USA'    TO WS-EXCEPT-MOT(7)
+           MOVE 'GPS'    TO WS-EXCEPT-MOT(8)
+           MOVE 'DVD'    TO WS-EXCEPT-MOT(9)
+           MOVE 'WIFI'   TO WS-EXCEPT-MOT(10)
+           MOVE 'IPAD'   TO WS-EXCEPT-MOT(11)
+           MOVE 'IOS'    TO WS-EXCEPT-MOT(12)
+           .
+
+*> Si le mot qui se termine en position CPT-1 est une exception, on
+*> le recopie sans changement de casse sur WS-RESULT
+       2000-MOT-EXCEPTION.
+
+           MOVE 'N' TO WS-EST-EXCEPTION
+           COMPUTE WS-MOT-LEN = CPT - WS-MOT-DEBUT
+
+           IF WS-MOT-LEN > 0 AND WS-MOT-LEN <= 10
+              MOVE SPACES TO WS-MOT-COURANT
+              MOVE FUNCTION UPPER-CASE
+                   (LS-STRING(WS-MOT-DEBUT:WS-MOT-LEN))
+                   TO WS-MOT-COURANT(1:WS-MOT-LEN)
+
+              PERFORM VARYING WS-EXCEPT-IDX FROM 1 BY 1
+                      UNTIL WS-EXCEPT-IDX > WS-NB-EXCEPT
+                 IF WS-MOT-COURANT(1:10) = WS-EXCEPT-MOT(WS-EXCEPT-IDX)
+                    MOVE 'Y' TO WS-EST-EXCEPTION
+                 END-IF
+              END-PERFORM
+
+              IF WS-EST-EXCEPTION = 'Y'
+                 MOVE LS-STRING(WS-MOT-DEBUT:WS-MOT-LEN)
+                      TO WS-RESULT(WS-MOT-DEBUT:WS-MOT-LEN)
+              END-IF
+           END-IF
+           .                                                      
