@@ -0,0 +1,435 @@
+*> ==========================================================
+*> PDEVMAINT.cbl - Maintenance du fichier des devises DDDEVISE
+*> Projet académique COBOL / Mainframe
+*>
+*> Objectif :
+*> - Appliquer des transactions de maintenance sur DDDEVISE (ajout
+*>   d'une nouvelle devise, ajout d'un taux à une devise existante,
+*>   désactivation d'une devise), au lieu d'éditer/recharger ce
+*>   fichier indexé à la main sans aucune trace
+*> - Écrire une ligne d'audit par transaction (devise, taux avant/
+*>   après, opérateur, horodatage) pour que l'historique des taux
+*>   reste reconstituable
+*>
+*> Entrée :
+*> - DDDEVISE-TXN : une transaction par ligne, champs séparés par ';' :
+*>     TXN-CODE (A=ajout devise / U=ajout taux / D=désactivation)
+*>     DEV-DEVI (code devise, X(2))
+*>     DEV-EFF-DATE (date d'effet du taux, AAAAMMJJ - pour A et U)
+*>     TXN-TAUX (taux, ex. "1.250" - pour A et U)
+*>     TXN-OPERATEUR (identifiant de la personne à l'origine du
+*>     changement, reporté tel quel sur DDDEVMAINT-AUDIT)
+*>
+*> Sorties :
+*> - DDDEVISE : fichier indexé des devises (même structure que celle
+*>   lue par PDEVISE), mis à jour en RANDOM par DEV-DEVI
+*> - DDDEVMAINT-REJECT : transactions mal formées ou inapplicables
+*> - DDDEVMAINT-AUDIT : une ligne détail par transaction appliquée ou
+*>   rejetée, plus une ligne total ('T') en fin de run
+*>
+*> Remarques :
+*> - DEV-ACTIVE désactive une devise sans en perdre l'historique de
+*>   taux ; rien dans ce programme ne retire jamais un enregistrement
+*>   de DDDEVISE, à l'image du reste du système qui ne supprime rien
+*> - Code fourni à titre pédagogique
+*> ==========================================================
+
+       ID DIVISION.
+       PROGRAM-ID. PDEVMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FTXN ASSIGN TO DDDEVISE-TXN
+                       ORGANIZATION IS SEQUENTIAL
+                       FILE STATUS IS WS-STATUS-TXN.
+
+           SELECT FDEVISE ASSIGN TO DDDEVISE
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS RANDOM
+                          RECORD KEY IS DEV-DEVI
+                          FILE STATUS IS WS-STATUS-DEV.
+
+           SELECT FREJECT ASSIGN TO DDDEVMAINT-REJECT
+                          ORGANIZATION IS SEQUENTIAL
+                          FILE STATUS IS WS-STATUS-REJ.
+
+           SELECT FAUDIT ASSIGN TO DDDEVMAINT-AUDIT
+                         ORGANIZATION IS SEQUENTIAL
+                         FILE STATUS IS WS-STATUS-AUD.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FTXN
+           RECORDING MODE IS F.
+
+       01 ENRTXN         PIC X(40).
+
+*> Même structure que celle lue par PDEVISE (cf PDEVISE.cbl)
+       FD FDEVISE
+           DATA RECORD IS ENRDEVIS.
+
+       01 ENRDEVIS.
+          05 DEV-DEVI       PIC X(2).
+          05 DEV-ACTIVE     PIC X(1).
+          05 DEV-NB-TAUX    PIC 99.
+          05 DEV-TAUX-HIST  OCCURS 10 TIMES
+                            INDEXED BY DEV-IDX.
+             10 DEV-EFF-DATE  PIC X(8).
+             10 DEV-EFF-TAUX  PIC 99V999.
+          05 FILLER         PIC X(3).
+
+*> Transactions mal formées ou inapplicables : ligne brute + motif
+       FD FREJECT
+           RECORDING MODE IS F.
+
+       01 ENRREJECT.
+          05 REJ-RAW-LINE     PIC X(40).
+          05 FILLER           PIC X(1)  VALUE SPACE.
+          05 REJ-REASON-CODE  PIC X(4).
+          05 FILLER           PIC X(1)  VALUE SPACE.
+          05 REJ-REASON-TEXT  PIC X(30).
+
+*> Journal d'audit : une ligne détail par transaction (AUD-REC-TYPE
+*> = 'D') et, en fin de run, une ligne total (AUD-REC-TYPE = 'T')
+       FD FAUDIT
+           RECORDING MODE IS F.
+
+       01 ENRDEVAUDIT.
+          05 AUD-REC-TYPE     PIC X(1).
+          05 AUD-TXN-CODE     PIC X(1).
+          05 AUD-DEVISE       PIC X(2).
+          05 AUD-TAUX-AVANT   PIC Z9.999.
+          05 AUD-TAUX-APRES   PIC Z9.999.
+          05 AUD-ACTIVE-APRES PIC X(1).
+          05 AUD-OPERATEUR    PIC X(8).
+          05 AUD-RESULTAT     PIC X(1).
+          05 AUD-TIMESTAMP    PIC X(21).
+          05 AUD-LUS          PIC 9(5).
+          05 AUD-APPLIQUEES   PIC 9(5).
+          05 AUD-REJETEES     PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-STATUS-TXN  PIC 99 VALUE 0.
+       77 WS-STATUS-DEV  PIC 99 VALUE 0.
+       77 WS-STATUS-REJ  PIC 99 VALUE 0.
+       77 WS-STATUS-AUD  PIC 99 VALUE 0.
+
+       01 EOF            PIC X VALUE 'N'.
+       01 WS-ENRTXN       PIC X(40).
+
+*> Champs de la transaction en cours, issus de l'UNSTRING de WS-ENRTXN
+       01 TXN-CODE        PIC X(1).
+       01 TXN-DEVI        PIC X(2).
+       01 TXN-EFF-DATE    PIC X(8).
+       01 TXN-TAUX        PIC X(6).
+       01 TXN-OPERATEUR   PIC X(8).
+
+*> Indicateurs de validation de la transaction en cours
+       01 WS-VALID-REC     PIC X VALUE 'Y'.
+       01 WS-REJECT-CODE   PIC X(4).
+       01 WS-REJECT-TEXT   PIC X(30).
+
+*> Taux avant/après pour la ligne d'audit de la transaction en cours
+       01 WS-TAUX-AVANT    PIC 99V999 VALUE 0.
+       01 WS-TAUX-APRES    PIC 99V999 VALUE 0.
+       01 WS-AUDIT-RESULTAT PIC X VALUE 'N'.
+
+*> Compteurs pour le total de contrôle de fin de run
+       01 WS-CT-LUS        PIC 9(5) VALUE 0.
+       01 WS-CT-APPLIQUEES PIC 9(5) VALUE 0.
+       01 WS-CT-REJETEES   PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-DEBUT
+           PERFORM 2000-TRAITEMENT UNTIL EOF = 'Y'
+           PERFORM 3000-FIN
+           STOP RUN
+           .
+
+       1000-DEBUT.
+
+           OPEN INPUT  FTXN
+           OPEN I-O    FDEVISE
+           OPEN OUTPUT FREJECT
+
+*> Journal d'audit en mode ajout : l'historique des changements de
+*> taux survit d'un run de maintenance à l'autre (cf PDEVISE/PORDER
+*> pour le même OPEN EXTEND avec repli sur OPEN OUTPUT)
+           OPEN EXTEND FAUDIT
+           IF WS-STATUS-AUD NOT = 0
+              CLOSE FAUDIT
+              OPEN OUTPUT FAUDIT
+           END-IF
+
+           READ FTXN INTO WS-ENRTXN
+                AT END
+                    MOVE 'Y' TO EOF
+           END-READ
+           .
+
+       2000-TRAITEMENT.
+
+           ADD 1 TO WS-CT-LUS
+
+           UNSTRING WS-ENRTXN DELIMITED BY ';'
+                 INTO TXN-CODE TXN-DEVI TXN-EFF-DATE TXN-TAUX
+                      TXN-OPERATEUR
+           END-UNSTRING
+
+           PERFORM 2010-VALIDER
+
+           IF WS-VALID-REC = 'Y'
+              EVALUATE TXN-CODE
+                 WHEN 'A'
+                    PERFORM 2020-AJOUTER-DEVISE
+                 WHEN 'U'
+                    PERFORM 2030-AJOUTER-TAUX
+                 WHEN 'D'
+                    PERFORM 2040-DESACTIVER
+              END-EVALUATE
+           ELSE
+              PERFORM 2090-REJETER
+           END-IF
+
+           READ FTXN INTO WS-ENRTXN
+                AT END
+                    MOVE 'Y' TO EOF
+           END-READ
+           .
+
+*> Contrôle de forme de la transaction avant tout accès à DDDEVISE
+       2010-VALIDER.
+
+           MOVE 'Y' TO WS-VALID-REC
+           MOVE SPACES TO WS-REJECT-CODE
+           MOVE SPACES TO WS-REJECT-TEXT
+
+           IF WS-ENRTXN = SPACES
+              MOVE 'N' TO WS-VALID-REC
+              MOVE 'E001' TO WS-REJECT-CODE
+              MOVE 'LIGNE VIDE' TO WS-REJECT-TEXT
+           END-IF
+
+           IF WS-VALID-REC = 'Y'
+              AND TXN-CODE NOT = 'A' AND TXN-CODE NOT = 'U'
+              AND TXN-CODE NOT = 'D'
+              MOVE 'N' TO WS-VALID-REC
+              MOVE 'E002' TO WS-REJECT-CODE
+              MOVE 'CODE TRANSACTION INVALIDE' TO WS-REJECT-TEXT
+           END-IF
+
+           IF WS-VALID-REC = 'Y' AND TXN-DEVI = SPACES
+              MOVE 'N' TO WS-VALID-REC
+              MOVE 'E003' TO WS-REJECT-CODE
+              MOVE 'DEVISE MANQUANTE' TO WS-REJECT-TEXT
+           END-IF
+
+*> Date d'effet et taux ne sont fournis que pour A (ajout de devise)
+*> et U (ajout de taux) ; D (désactivation) n'en a pas besoin
+           IF WS-VALID-REC = 'Y'
+              AND (TXN-CODE = 'A' OR TXN-CODE = 'U')
+
+              IF TXN-EFF-DATE NOT NUMERIC
+                 MOVE 'N' TO WS-VALID-REC
+                 MOVE 'E004' TO WS-REJECT-CODE
+                 MOVE 'DATE EFFET NON NUMERIQUE' TO WS-REJECT-TEXT
+              END-IF
+
+              IF WS-VALID-REC = 'Y'
+                 AND (TXN-TAUX = SPACES OR
+                      FUNCTION TEST-NUMVAL-C(TXN-TAUX) NOT = 0)
+                 MOVE 'N' TO WS-VALID-REC
+                 MOVE 'E005' TO WS-REJECT-CODE
+                 MOVE 'TAUX NON NUMERIQUE' TO WS-REJECT-TEXT
+              END-IF
+
+           END-IF
+
+           IF WS-VALID-REC = 'Y' AND TXN-OPERATEUR = SPACES
+              MOVE 'N' TO WS-VALID-REC
+              MOVE 'E006' TO WS-REJECT-CODE
+              MOVE 'OPERATEUR MANQUANT' TO WS-REJECT-TEXT
+           END-IF
+           .
+
+*> Ajout d'une nouvelle devise, avec son premier taux en vigueur ;
+*> rejetée si la devise existe déjà (cf 2030 pour ajouter un taux à
+*> une devise déjà connue)
+       2020-AJOUTER-DEVISE.
+
+           MOVE 0 TO WS-TAUX-AVANT
+
+           MOVE TXN-DEVI TO DEV-DEVI
+           READ FDEVISE
+               INVALID KEY
+                   MOVE SPACES TO ENRDEVIS
+                   MOVE TXN-DEVI     TO DEV-DEVI
+                   MOVE 'Y'          TO DEV-ACTIVE
+                   MOVE 1            TO DEV-NB-TAUX
+                   MOVE TXN-EFF-DATE TO DEV-EFF-DATE(1)
+                   COMPUTE DEV-EFF-TAUX(1) ROUNDED =
+                       FUNCTION NUMVAL-C(TXN-TAUX)
+                   MOVE DEV-EFF-TAUX(1) TO WS-TAUX-APRES
+
+                   WRITE ENRDEVIS
+
+                   MOVE 'Y' TO WS-AUDIT-RESULTAT
+                   ADD 1 TO WS-CT-APPLIQUEES
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-AUDIT-RESULTAT
+                   MOVE 0   TO WS-TAUX-APRES
+                   MOVE SPACES TO WS-REJECT-TEXT
+                   MOVE 'E010' TO WS-REJECT-CODE
+                   MOVE 'DEVISE DEJA EXISTANTE' TO WS-REJECT-TEXT
+                   ADD 1 TO WS-CT-REJETEES
+                   PERFORM 2090-REJETER
+           END-READ
+
+           PERFORM 2095-ECRIRE-AUDIT
+           .
+
+*> Ajout d'un nouveau taux en vigueur à une devise déjà connue,
+*> sans perdre les taux déjà chargés (cf DEV-TAUX-HIST dans PDEVISE)
+       2030-AJOUTER-TAUX.
+
+           MOVE TXN-DEVI TO DEV-DEVI
+           READ FDEVISE
+               INVALID KEY
+                   MOVE 'N' TO WS-AUDIT-RESULTAT
+                   MOVE 0 TO WS-TAUX-AVANT
+                   MOVE 0 TO WS-TAUX-APRES
+                   MOVE 'E011' TO WS-REJECT-CODE
+                   MOVE 'DEVISE INCONNUE' TO WS-REJECT-TEXT
+                   ADD 1 TO WS-CT-REJETEES
+                   PERFORM 2090-REJETER
+               NOT INVALID KEY
+                   IF TXN-EFF-DATE NOT > DEV-EFF-DATE(DEV-NB-TAUX)
+                      MOVE 'N' TO WS-AUDIT-RESULTAT
+                      MOVE DEV-EFF-TAUX(DEV-NB-TAUX) TO WS-TAUX-AVANT
+                      MOVE DEV-EFF-TAUX(DEV-NB-TAUX) TO WS-TAUX-APRES
+                      MOVE 'E013' TO WS-REJECT-CODE
+                      MOVE 'DATE D EFFET ANTERIEURE AU DERNIER TAUX'
+                           TO WS-REJECT-TEXT
+                      ADD 1 TO WS-CT-REJETEES
+                      PERFORM 2090-REJETER
+                   ELSE
+                      IF DEV-NB-TAUX < 10
+                         MOVE DEV-EFF-TAUX(DEV-NB-TAUX) TO WS-TAUX-AVANT
+                         ADD 1 TO DEV-NB-TAUX
+                         MOVE TXN-EFF-DATE TO DEV-EFF-DATE(DEV-NB-TAUX)
+                         COMPUTE DEV-EFF-TAUX(DEV-NB-TAUX) ROUNDED =
+                             FUNCTION NUMVAL-C(TXN-TAUX)
+                         MOVE DEV-EFF-TAUX(DEV-NB-TAUX) TO WS-TAUX-APRES
+
+                         REWRITE ENRDEVIS
+
+                         MOVE 'Y' TO WS-AUDIT-RESULTAT
+                         ADD 1 TO WS-CT-APPLIQUEES
+                      ELSE
+                         MOVE 'N' TO WS-AUDIT-RESULTAT
+                         MOVE 0 TO WS-TAUX-APRES
+                         MOVE 'E012' TO WS-REJECT-CODE
+                         MOVE 'HISTORIQUE DES TAUX PLEIN'
+                              TO WS-REJECT-TEXT
+                         ADD 1 TO WS-CT-REJETEES
+                         PERFORM 2090-REJETER
+                      END-IF
+                   END-IF
+           END-READ
+
+           PERFORM 2095-ECRIRE-AUDIT
+           .
+
+*> Désactivation d'une devise : l'historique de taux est conservé,
+*> seul DEV-ACTIVE bascule à 'N' (cf remarque en tête de programme)
+       2040-DESACTIVER.
+
+           MOVE TXN-DEVI TO DEV-DEVI
+           READ FDEVISE
+               INVALID KEY
+                   MOVE 'N' TO WS-AUDIT-RESULTAT
+                   MOVE 0 TO WS-TAUX-AVANT
+                   MOVE 0 TO WS-TAUX-APRES
+                   MOVE 'E011' TO WS-REJECT-CODE
+                   MOVE 'DEVISE INCONNUE' TO WS-REJECT-TEXT
+                   ADD 1 TO WS-CT-REJETEES
+                   PERFORM 2090-REJETER
+               NOT INVALID KEY
+                   MOVE DEV-EFF-TAUX(DEV-NB-TAUX) TO WS-TAUX-AVANT
+                   MOVE DEV-EFF-TAUX(DEV-NB-TAUX) TO WS-TAUX-APRES
+                   MOVE 'N' TO DEV-ACTIVE
+
+                   REWRITE ENRDEVIS
+
+                   MOVE 'Y' TO WS-AUDIT-RESULTAT
+                   ADD 1 TO WS-CT-APPLIQUEES
+           END-READ
+
+           PERFORM 2095-ECRIRE-AUDIT
+           .
+
+*> Ligne détail du journal d'audit pour la transaction en cours
+       2095-ECRIRE-AUDIT.
+
+           MOVE SPACES         TO ENRDEVAUDIT
+           MOVE 'D'             TO AUD-REC-TYPE
+           MOVE TXN-CODE        TO AUD-TXN-CODE
+           MOVE TXN-DEVI        TO AUD-DEVISE
+           MOVE WS-TAUX-AVANT   TO AUD-TAUX-AVANT
+           MOVE WS-TAUX-APRES   TO AUD-TAUX-APRES
+           MOVE DEV-ACTIVE      TO AUD-ACTIVE-APRES
+           MOVE TXN-OPERATEUR   TO AUD-OPERATEUR
+           MOVE WS-AUDIT-RESULTAT TO AUD-RESULTAT
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+           WRITE ENRDEVAUDIT
+           .
+
+*> Écriture de la transaction rejetée dans DDDEVMAINT-REJECT
+       2090-REJETER.
+
+           MOVE WS-ENRTXN       TO REJ-RAW-LINE
+           MOVE WS-REJECT-CODE  TO REJ-REASON-CODE
+           MOVE WS-REJECT-TEXT  TO REJ-REASON-TEXT
+
+           WRITE ENRREJECT
+
+           DISPLAY 'REJET DDDEVISE-TXN ' WS-REJECT-CODE ' : '
+                   WS-REJECT-TEXT
+           .
+
+*> Total de contrôle de fin de run : lues / appliquées / rejetées,
+*> pour le pointage des transactions de maintenance envoyées
+       3000-FIN.
+
+           MOVE SPACES TO ENRDEVAUDIT
+           MOVE 'T'             TO AUD-REC-TYPE
+           MOVE WS-CT-LUS        TO AUD-LUS
+           MOVE WS-CT-APPLIQUEES TO AUD-APPLIQUEES
+           MOVE WS-CT-REJETEES   TO AUD-REJETEES
+           WRITE ENRDEVAUDIT
+
+           DISPLAY 'CONTROLE PDEVMAINT : LUES=' WS-CT-LUS
+                   ' APPLIQUEES=' WS-CT-APPLIQUEES
+                   ' REJETEES=' WS-CT-REJETEES
+
+           IF WS-CT-LUS = 0
+              MOVE 8 TO RETURN-CODE
+           ELSE
+              IF WS-CT-REJETEES > 0
+                 MOVE 4 TO RETURN-CODE
+              ELSE
+                 MOVE 0 TO RETURN-CODE
+              END-IF
+           END-IF
+
+           CLOSE FTXN
+           CLOSE FDEVISE
+           CLOSE FREJECT
+           CLOSE FAUDIT
+           .
