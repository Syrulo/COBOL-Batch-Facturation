@@ -6,87 +6,249 @@
 *> Entrées :
 *> - LS-DEVISE : code de la devise (X(2))
 *> - LS-PRICE  : prix en devise locale (X(6))
+*> - LS-LOAD-DATE : date de chargement du produit (X(8), AAAAMMJJ),
+*>   utilisée pour retrouver le taux en vigueur à cette date
 *>
 *> Sortie :
 *> - LS-RESULT : prix converti en dollars (9(3)V99)
 *>
 *> Remarques :
-*> - Fichier DDDEVISE : mapping des devises
+*> - Fichier DDDEVISE : mapping des devises, avec historique des taux
+*>   par date d’effet (DEV-EFF-DATE / DEV-EFF-TAUX), pour que les
+*>   chargements déjà effectués restent reproductibles quand le taux
+*>   change en cours de mois
 *> - Gestion des devises inconnues : prix conservé sans conversion
+*> - Fichier DDDEVISE-RPT : une ligne par conversion (devise, taux,
+*>   prix brut, prix converti, indicateur de plafonnement), pour que
+*>   la finance puisse rapprocher les prix chargés du prix fournisseur
+*> - Fichier DDPRICECAP : plafond de prix converti, configurable au
+*>   lieu d’être câblé en dur (cf 2200-APPLIQUER-TAUX). Si absent ou
+*>   vide, on retombe sur le plafond historique de 999.99
 *> - Code fourni à titre pédagogique
 *> ==========================================================
 
-       ID DIVISION.                                                     
-       PROGRAM-ID. PDEVISE.                                             
-                                                                        
-       ENVIRONMENT DIVISION.                                            
-       INPUT-OUTPUT SECTION.                                            
+       ID DIVISION.
+       PROGRAM-ID. PDEVISE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 *> Définition du fichier DDDEVISE utilisé pour récupérer le taux de conversion
-           SELECT FDEVISE ASSIGN TO DDDEVISE                            
-                          ORGANIZATION IS INDEXED                       
-                          ACCESS MODE IS RANDOM                         
-                          RECORD KEY IS DEV-DEVI                        
-                          FILE STATUS IS WS-STATUS.                     
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-       FD FDEVISE                                                       
-           DATA RECORD IS ENRDEVIS.                                     
-                                                                        
-       01 ENRDEVIS.                                                     
-          05 DEV-DEVI     PIC X(2).                                     
-          05 DEV-TAUX     PIC 99V999.                                   
-          05 FILLER       PIC X(3).                                     
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-       77 WS-STATUS       PIC 99 VALUE 0.                               
-                                                                        
-       LINKAGE SECTION.                                                 
-*> Variables d’entrée et sortie                                                                      
-       01 LS-DEVISE       PIC X(2).                                     
-       01 LS-PRICE        PIC X(6).                                     
-       01 LS-RESULT       PIC 9(3)V99.                                  
-                                                                        
-       PROCEDURE DIVISION USING LS-DEVISE LS-PRICE LS-RESULT.           
-*> Début du sous-programme : ouverture du fichier des taux                                                                      
+           SELECT FDEVISE ASSIGN TO DDDEVISE
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS RANDOM
+                          RECORD KEY IS DEV-DEVI
+                          FILE STATUS IS WS-STATUS.
+
+*> Rapport détail des conversions, une ligne par produit traité
+           SELECT FDEVRPT ASSIGN TO DDDEVISE-RPT
+                          ORGANIZATION IS SEQUENTIAL
+                          FILE STATUS IS WS-STATUS-RPT.
+
+*> Plafond de prix converti, lu une fois par appel (petit fichier de
+*> contrôle à un seul enregistrement)
+           SELECT FCAP ASSIGN TO DDPRICECAP
+                          ORGANIZATION IS SEQUENTIAL
+                          FILE STATUS IS WS-STATUS-CAP.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FDEVISE
+           DATA RECORD IS ENRDEVIS.
+
+*> Un enregistrement par devise, avec un petit historique de taux
+*> (date d’effet + taux) au lieu d’un taux unique. DEV-ACTIVE permet
+*> de désactiver une devise sans perdre son historique (cf PDEVMAINT).
+       01 ENRDEVIS.
+          05 DEV-DEVI       PIC X(2).
+          05 DEV-ACTIVE     PIC X(1).
+          05 DEV-NB-TAUX    PIC 99.
+          05 DEV-TAUX-HIST  OCCURS 10 TIMES
+                            INDEXED BY DEV-IDX.
+             10 DEV-EFF-DATE  PIC X(8).
+             10 DEV-EFF-TAUX  PIC 99V999.
+          05 FILLER         PIC X(3).
+
+       FD FDEVRPT
+           RECORDING MODE IS F.
+
+       01 ENRDEVRPT.
+          05 RPT-REF          PIC X(3).
+          05 FILLER           PIC X(1)  VALUE SPACE.
+          05 RPT-DEVISE       PIC X(2).
+          05 FILLER           PIC X(1)  VALUE SPACE.
+          05 RPT-TAUX         PIC Z9.999.
+          05 FILLER           PIC X(1)  VALUE SPACE.
+          05 RPT-PRICE-BRUT   PIC Z(3).99.
+          05 FILLER           PIC X(1)  VALUE SPACE.
+          05 RPT-PRICE-CONV   PIC Z(3).99.
+          05 FILLER           PIC X(1)  VALUE SPACE.
+          05 RPT-PLAFONNE     PIC X(3).
+
+*> Plafond de prix converti, un seul enregistrement attendu
+       FD FCAP
+           RECORDING MODE IS F.
+
+       01 ENRCAP.
+          05 CAP-VALEUR     PIC 9(3)V99.
+
+       WORKING-STORAGE SECTION.
+
+       77 WS-STATUS       PIC 99 VALUE 0.
+       77 WS-STATUS-RPT   PIC 99 VALUE 0.
+       77 WS-STATUS-CAP   PIC 99 VALUE 0.
+
+*> Taux effectivement retenu pour la date de chargement demandée
+       01 WS-TAUX-RETENU  PIC 99V999 VALUE 0.
+       01 WS-TAUX-TROUVE  PIC X VALUE 'N'.
+       01 WS-IDX          PIC 99.
+
+*> Plafond de prix converti en vigueur pour cet appel
+       01 WS-PRICE-CAP    PIC 9(3)V99 VALUE 999.99.
+       01 WS-PLAFONNE     PIC X VALUE 'N'.
+
+       LINKAGE SECTION.
+*> Variables d’entrée et sortie
+       01 LS-DEVISE       PIC X(2).
+       01 LS-PRICE        PIC X(6).
+       01 LS-LOAD-DATE    PIC X(8).
+       01 LS-RESULT       PIC 9(3)V99.
+*> Référence de l’enregistrement appelant (N° produit ou N° commande),
+*> reportée telle quelle sur le rapport de conversion DDDEVISE-RPT
+       01 LS-REF          PIC X(3).
+
+       PROCEDURE DIVISION USING LS-DEVISE LS-PRICE LS-LOAD-DATE
+                                LS-RESULT LS-REF.
+*> Début du sous-programme : ouverture des fichiers des taux/rapport
            PERFORM 1000-DEBUT.
 *> Traitement principal : lecture du fichier, calcul du prix converti
            PERFORM 2000-TRAITEMENT.
-*> Fin du sous-programme : fermeture du fichier
-           PERFORM 3000-FIN.                                            
-           GOBACK                                                       
-           .                                                            
-                                                                        
-       1000-DEBUT.                                                      
-                                                                     
-           OPEN INPUT FDEVISE                                           
-           .                                                            
-                                                                        
-       2000-TRAITEMENT.                                                 
-*> Déplacement du code devise fourni dans la clé du fichier FDEVISE                                                                      
+*> Écriture de la ligne de rapport de conversion pour ce produit
+           PERFORM 2300-ECRIRE-RAPPORT.
+*> Fin du sous-programme : fermeture des fichiers
+           PERFORM 3000-FIN.
+           GOBACK
+           .
+
+       1000-DEBUT.
+
+           OPEN INPUT FDEVISE
+*> Le rapport et le fichier de plafond sont en mode ajout : PDEVISE
+*> est appelé une fois par produit, donc ouvrir/fermer à chaque appel
+*> ne doit pas écraser les lignes déjà écrites par les appels précédents
+           OPEN EXTEND FDEVRPT
+           IF WS-STATUS-RPT NOT = 0
+              CLOSE FDEVRPT
+              OPEN OUTPUT FDEVRPT
+           END-IF
+
+           PERFORM 1100-LIRE-PLAFOND
+           .
+
+*> Lecture du plafond de prix converti configurable. À défaut de
+*> fichier ou d’enregistrement présent, on garde le plafond historique
+       1100-LIRE-PLAFOND.
+
+           MOVE 999.99 TO WS-PRICE-CAP
+
+           OPEN INPUT FCAP
+           IF WS-STATUS-CAP = 0
+              READ FCAP INTO ENRCAP
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      IF CAP-VALEUR > 0
+                         MOVE CAP-VALEUR TO WS-PRICE-CAP
+                      END-IF
+              END-READ
+              CLOSE FCAP
+           END-IF
+           .
+
+       2000-TRAITEMENT.
+*> Déplacement du code devise fourni dans la clé du fichier FDEVISE
            MOVE LS-DEVISE TO DEV-DEVI
-*> Lecture du fichier FDEVISE pour récupérer le taux correspondant                                                                       
-           READ FDEVISE                                                 
-*> Si devise inconnue, on garde le prix inchangé                                                                        
-               INVALID KEY                                              
-                   COMPUTE LS-RESULT ROUNDED =                          
+           MOVE 'N' TO WS-PLAFONNE
+*> Lecture du fichier FDEVISE pour récupérer l’historique des taux
+           READ FDEVISE
+*> Si devise inconnue, on garde le prix inchangé
+               INVALID KEY
+                   MOVE 0 TO WS-TAUX-RETENU
+                   COMPUTE LS-RESULT ROUNDED =
                        FUNCTION NUMVAL-C(LS-PRICE)
-*> Sinon, on multiplie par le taux de conversion et on limite à 999.99
-               NOT INVALID KEY                                          
-                   IF FUNCTION NUMVAL-C(LS-PRICE) * DEV-TAUX > 999.99   
-                       MOVE 999.99 TO LS-RESULT                         
-                   ELSE                                                 
-                       COMPUTE LS-RESULT ROUNDED =                      
-                           FUNCTION NUMVAL-C(LS-PRICE) * DEV-TAUX       
-                   END-IF                                               
-                                                                        
-           END-READ                                                     
-           .                                                            
-                                                                        
-       3000-FIN.                                                        
-                                                                       
-           CLOSE FDEVISE                                                
-           .                                                            
+*> Sinon, on retient le taux en vigueur à la date de chargement, sauf
+*> devise désactivée par PDEVMAINT : prix conservé sans conversion,
+*> comme pour une devise inconnue
+               NOT INVALID KEY
+                   IF DEV-ACTIVE = 'N'
+                      MOVE 0 TO WS-TAUX-RETENU
+                      COMPUTE LS-RESULT ROUNDED =
+                          FUNCTION NUMVAL-C(LS-PRICE)
+                   ELSE
+                      PERFORM 2100-SELECTIONNER-TAUX
+                      PERFORM 2200-APPLIQUER-TAUX
+                   END-IF
+           END-READ
+           .
+
+*> Recherche, dans l’historique de la devise, du taux le plus récent
+*> dont la date d’effet est antérieure ou égale à LS-LOAD-DATE
+       2100-SELECTIONNER-TAUX.
+
+           MOVE 'N' TO WS-TAUX-TROUVE
+           MOVE 0 TO WS-TAUX-RETENU
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > DEV-NB-TAUX
+              IF DEV-EFF-DATE(WS-IDX) <= LS-LOAD-DATE
+                 MOVE DEV-EFF-TAUX(WS-IDX) TO WS-TAUX-RETENU
+                 MOVE 'Y' TO WS-TAUX-TROUVE
+              END-IF
+           END-PERFORM
+
+*> Aucun taux en vigueur à cette date : on prend le plus ancien connu
+           IF WS-TAUX-TROUVE = 'N' AND DEV-NB-TAUX > 0
+              MOVE DEV-EFF-TAUX(1) TO WS-TAUX-RETENU
+           END-IF
+           .
+
+*> Application du taux retenu, avec le plafond configurable (cf
+*> 1100-LIRE-PLAFOND) et une trace de tout plafonnement sur le rapport
+       2200-APPLIQUER-TAUX.
+
+           IF FUNCTION NUMVAL-C(LS-PRICE) * WS-TAUX-RETENU
+                 > WS-PRICE-CAP
+               MOVE WS-PRICE-CAP TO LS-RESULT
+               MOVE 'Y' TO WS-PLAFONNE
+               DISPLAY 'PRIX PLAFONNE A ' WS-PRICE-CAP
+                       ' POUR REF ' LS-REF ' (DEVISE ' LS-DEVISE ')'
+           ELSE
+               COMPUTE LS-RESULT ROUNDED =
+                   FUNCTION NUMVAL-C(LS-PRICE) * WS-TAUX-RETENU
+           END-IF
+           .
+
+*> Ligne de détail du rapport de conversion (cf FD FDEVRPT ci-dessus)
+       2300-ECRIRE-RAPPORT.
+
+           MOVE SPACES       TO ENRDEVRPT
+           MOVE LS-REF        TO RPT-REF
+           MOVE LS-DEVISE      TO RPT-DEVISE
+           MOVE WS-TAUX-RETENU TO RPT-TAUX
+           MOVE FUNCTION NUMVAL-C(LS-PRICE) TO RPT-PRICE-BRUT
+           MOVE LS-RESULT      TO RPT-PRICE-CONV
+           IF WS-PLAFONNE = 'Y'
+              MOVE 'OUI' TO RPT-PLAFONNE
+           ELSE
+              MOVE 'NON' TO RPT-PLAFONNE
+           END-IF
+
+           WRITE ENRDEVRPT
+           .
+
+       3000-FIN.
+
+           CLOSE FDEVISE
+           CLOSE FDEVRPT
+           .
