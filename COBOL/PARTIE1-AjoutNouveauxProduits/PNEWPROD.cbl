@@ -2,121 +2,447 @@
 *> PNEWPROD.cbl - Programme principal
 *> Traitement des nouveaux produits et insertion en DB2
 *> Projet académique COBOL / Mainframe
-*> 
+*>
 *> Objectif :
 *> - Lire un fichier CSV contenant les nouveaux produits (DDNEWPRO)
 *> - Formater les descriptions via le sous-programme PFORMAT
 *> - Convertir les prix selon la devise via le sous-programme PDEVISE
 *> - Insérer les données dans la table DB2 API12.PRODUCTS
-*> 
+*>
 *> Sous-programmes appelés :
 *> - PFORMAT : formatage des descriptions (majuscules/minuscules)
 *> - PDEVISE : conversion des prix selon la devise
-*> 
+*>
 *> Remarques :
 *> - Fichier DDDEVISE : mapping des devises pour PDEVISE
+*> - Fichier DDNEWPRO-REJECT : lignes DDNEWPRO invalides (voir 2010-VALIDER)
+*> - DDNEWPRO porte maintenant un code transaction (A=ajout/rafraîchi-
+*>   ssement, U=mise à jour, D=mise hors catalogue) plus CATEGORY,
+*>   STOCK-QTY et un indicateur DISCONTINUED, pour que le cycle de vie
+*>   complet d’un produit passe par ce flux au lieu de correctifs SQL
+*>   manuels (cf 2000-TRAITEMENT / 2040-DISCONTINUER)
 *> - Ce code est fourni à titre pédagogique
 *> ==========================================================
-       ID DIVISION.                                                     
-       PROGRAM-ID. PNEWPROD.                                            
-                                                                        
-       ENVIRONMENT DIVISION.                                            
-       CONFIGURATION SECTION.                                           
-       SPECIAL-NAMES.                                                   
-                                                                        
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-                                                                        
-           SELECT FNEWPRO ASSIGN TO DDNEWPRO                            
-                          ORGANIZATION IS SEQUENTIAL                    
-                          FILE STATUS IS ERRCODE.                       
-                                                                        
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-                                                                        
-       FD FNEWPRO                                                       
-           RECORDING MODE IS F.                                         
-                                                                        
-       01 ENRPRO         PIC X(45).                                     
-                                                                        
-       WORKING-STORAGE SECTION.                                         
-                                                                        
-           EXEC SQL INCLUDE SQLCA END-EXEC.                             
-                                                                        
-           EXEC SQL INCLUDE PRODUCTS END-EXEC.                          
-                                                                        
-       01 EOF         PIC X VALUE 'N'.                                  
-                                                                        
-       01 WS-ENRPRO   PIC X(45).                                        
-       01 P-NO        PIC X(3).                                         
-       01 DESCRIPTION PIC X(30).                                        
-       01 PRICE       PIC X(6).                                         
-       01 DEVISE      PIC X(2).                                         
-                                                                        
-       77 ERRCODE     PIC 99.                                           
-       77 WS-STATUS   PIC 99.                                           
-                                                                        
-       01 WS-RESULT   PIC 9(3)V99.                                      
-                                                                        
-       01 PFORMAT     PIC X(7) VALUE 'PFORMAT'.                         
-       01 PDEVISE     PIC X(7) VALUE 'PDEVISE'.                         
-                                                                        
-       PROCEDURE DIVISION.                                              
-                                                                        
-           PERFORM 1000-DEBUT                                           
-           PERFORM 2000-TRAITEMENT UNTIL EOF = 'Y'.                     
-           PERFORM 3000-FIN.                                            
-           GOBACK.                                                      
-                                                                        
-       1000-DEBUT.                                                      
-*> Ouverture du fichier des nouveaux produits (DDNEWPRO)                                                                        
-              OPEN INPUT  FNEWPRO                                       
-                                                                        
-              READ FNEWPRO INTO WS-ENRPRO                               
-                   AT END                                               
-                       MOVE 'Y' TO EOF                                  
-              END-READ                                                  
-              .                                                         
-*> Lecture initiale du premier enregistrement pour démarrer la boucle                                                                        
-       2000-TRAITEMENT.                                                 
-*> Décomposition de l’enregistrement CSV en champs internes                                                                        
-              UNSTRING WS-ENRPRO DELIMITED BY ';'                       
-                    INTO P-NO DESCRIPTION PRICE DEVISE                  
-              END-UNSTRING.                                             
-                                                                        
-              MOVE P-NO TO P-P-NO                                       
-                                                                      
-              CALL PFORMAT USING DESCRIPTION                            
-                                                                        
-              MOVE DESCRIPTION TO P-DESCRIPTION-TEXT                    
-              MOVE LENGTH OF P-DESCRIPTION-TEXT TO P-DESCRIPTION-LEN    
-*> Conversion du prix selon la devise avec PDEVISE                                                                        
-              CALL PDEVISE USING DEVISE PRICE WS-RESULT                 
-                                                                        
-              MOVE WS-RESULT TO P-PRICE                                 
-*> Insertion du produit dans la table DB2 PRODUCTS                                                                       
-              EXEC SQL                                                  
-                  INSERT INTO API12.PRODUCTS                            
-                      (P_NO, DESCRIPTION, PRICE)                        
-                  VALUES                                                
-                      (:P-P-NO, :P-DESCRIPTION, :P-PRICE)               
-              END-EXEC                                                  
-*> Vérification du résultat de l’insertion SQL                                                                      
-              IF SQLCODE NOT = 0                                        
-                DISPLAY 'ERREUR INSERT : ' SQLCODE                      
-                DISPLAY 'PRODUIT ' P-NO ' NON INSERE.'                  
-              ELSE                                                      
-                DISPLAY 'INSERTION REUSSI :' P-NO                       
-              END-IF                                                    
-                                                                        
-              READ FNEWPRO INTO WS-ENRPRO                               
-                   AT END                                               
-                       MOVE 'Y' TO EOF                                  
-              END-READ                                                  
-              .                                                         
-                                                                        
+       ID DIVISION.
+       PROGRAM-ID. PNEWPROD.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT FNEWPRO ASSIGN TO DDNEWPRO
+                          ORGANIZATION IS SEQUENTIAL
+                          FILE STATUS IS ERRCODE.
+
+           SELECT FREJECT ASSIGN TO DDNEWPRO-REJECT
+                          ORGANIZATION IS SEQUENTIAL
+                          FILE STATUS IS ERRCODE3.
+
+           SELECT FAUDIT ASSIGN TO DDNEWPRO-AUDIT
+                         ORGANIZATION IS SEQUENTIAL
+                         FILE STATUS IS ERRCODE4.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FNEWPRO
+           RECORDING MODE IS F.
+
+       01 ENRPRO         PIC X(70).
+
+*> Fichier des lignes DDNEWPRO rejetées : ligne brute + code motif
+       FD FREJECT
+           RECORDING MODE IS F.
+
+       01 ENRREJECT.
+          05 REJ-RAW-LINE     PIC X(70).
+          05 FILLER           PIC X(1)  VALUE SPACE.
+          05 REJ-REASON-CODE  PIC X(4).
+          05 FILLER           PIC X(1)  VALUE SPACE.
+          05 REJ-REASON-TEXT  PIC X(30).
+
+*> Journal d’audit du run : une ligne détail par produit traité et,
+*> en fin de fichier, une ligne total (AUD-REC-TYPE = 'T') pour le
+*> contrôle du chargement (cf 3000-FIN)
+       FD FAUDIT
+           RECORDING MODE IS F.
+
+       01 ENRAUDIT.
+          05 AUD-REC-TYPE     PIC X(1).
+          05 AUD-TXN-CODE     PIC X(1).
+          05 AUD-PNO          PIC X(3).
+          05 AUD-DESCRIPTION  PIC X(30).
+          05 AUD-PRICE        PIC 9(3)V99.
+          05 AUD-DEVISE       PIC X(2).
+          05 AUD-CATEGORY     PIC X(10).
+          05 AUD-STOCK-QTY    PIC 9(5).
+          05 AUD-ACTION       PIC X(1).
+          05 AUD-SQLCODE      PIC S9(4).
+          05 AUD-TIMESTAMP    PIC X(21).
+          05 AUD-LU           PIC 9(7).
+          05 AUD-INSERES      PIC 9(7).
+          05 AUD-DISCONTINUES PIC 9(7).
+          05 AUD-REJETES      PIC 9(7).
+          05 AUD-VALEUR-TOT   PIC 9(9)V99.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+           EXEC SQL INCLUDE PRODUCTS END-EXEC.
+
+       01 EOF         PIC X VALUE 'N'.
+
+       01 WS-ENRPRO    PIC X(70).
+       01 TXN-CODE     PIC X(1).
+       01 P-NO         PIC X(3).
+       01 DESCRIPTION  PIC X(30).
+       01 PRICE        PIC X(6).
+       01 DEVISE       PIC X(2).
+       01 CATEGORY     PIC X(10).
+       01 STOCK-QTY    PIC X(5).
+       01 DISC-FLAG    PIC X(1).
+
+*> Nouvelles colonnes PRODUCTS non portées par le membre EXEC SQL
+*> INCLUDE PRODUCTS (DCLGEN non régénéré dans cet environnement) :
+*> déclarées en local, comme le reste des host-variables de ce member
+       01 P-CATEGORY      PIC X(10).
+       01 P-STOCK-QTY     PIC 9(5).
+       01 P-DISCONTINUED  PIC X(1).
+
+       77 ERRCODE     PIC 99.
+       77 ERRCODE3    PIC 99.
+       77 ERRCODE4    PIC 99.
+       77 WS-STATUS   PIC 99.
+
+*> Compteurs pour le total de contrôle de fin de run (cf 3000-FIN)
+       01 WS-CT-LU          PIC 9(7) VALUE 0.
+       01 WS-CT-INSERES     PIC 9(7) VALUE 0.
+       01 WS-CT-DISCONT     PIC 9(7) VALUE 0.
+       01 WS-CT-REJETES     PIC 9(7) VALUE 0.
+       01 WS-CT-VALEUR      PIC 9(9)V99 VALUE 0.
+
+       01 WS-AUDIT-ACTION  PIC X(1).
+       01 WS-AUDIT-SQLCODE PIC S9(4).
+
+       01 WS-RESULT   PIC 9(3)V99.
+       01 WS-LOAD-DATE PIC X(8).
+       01 WS-PROD-EXISTS PIC 9(4) VALUE 0.
+
+*> Indicateurs de validation d’un enregistrement DDNEWPRO
+       01 WS-VALID-REC     PIC X VALUE 'Y'.
+       01 WS-REJECT-CODE   PIC X(4).
+       01 WS-REJECT-TEXT   PIC X(30).
+
+       01 PFORMAT     PIC X(7) VALUE 'PFORMAT'.
+       01 PDEVISE     PIC X(7) VALUE 'PDEVISE'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-DEBUT
+           PERFORM 2000-TRAITEMENT UNTIL EOF = 'Y'.
+           PERFORM 3000-FIN.
+           GOBACK.
+
+       1000-DEBUT.
+*> Ouverture du fichier des nouveaux produits (DDNEWPRO) et du rejet
+              OPEN INPUT  FNEWPRO
+              OPEN OUTPUT FREJECT
+              OPEN OUTPUT FAUDIT
+
+              READ FNEWPRO INTO WS-ENRPRO
+                   AT END
+                       MOVE 'Y' TO EOF
+              END-READ
+              .
+*> Lecture initiale du premier enregistrement pour démarrer la boucle
+       2000-TRAITEMENT.
+*> Décomposition de l’enregistrement CSV en champs internes
+              ADD 1 TO WS-CT-LU
+
+*> Une ligne 'D' (discontinuation) ne fournit que TXN-CODE et P-NO ;
+*> sans cette remise à blanc, les champs non fournis garderaient la
+*> valeur laissée par l’enregistrement précédent et pollueraient
+*> l’audit (cf 2030-ECRIRE-AUDIT)
+              INITIALIZE TXN-CODE P-NO DESCRIPTION PRICE DEVISE
+                         CATEGORY STOCK-QTY DISC-FLAG P-PRICE
+
+              UNSTRING WS-ENRPRO DELIMITED BY ';'
+                    INTO TXN-CODE P-NO DESCRIPTION PRICE DEVISE
+                         CATEGORY STOCK-QTY DISC-FLAG
+              END-UNSTRING.
+
+              PERFORM 2010-VALIDER
+
+              IF WS-VALID-REC = 'Y'
+                 MOVE P-NO TO P-P-NO
+
+                 EVALUATE TXN-CODE
+                    WHEN 'D'
+*> Mise hors catalogue : ni description ni prix à retraiter
+                       PERFORM 2040-DISCONTINUER
+                    WHEN OTHER
+*> 'A' (ajout) et 'U' (mise à jour) suivent le même traitement
+*> upsert : le fichier fournisseur est un catalogue complet, cf
+*> 2020-SAUVEGARDER-PRODUIT
+                       CALL PFORMAT USING DESCRIPTION
+
+                       MOVE DESCRIPTION TO P-DESCRIPTION-TEXT
+                       MOVE LENGTH OF P-DESCRIPTION-TEXT
+                            TO P-DESCRIPTION-LEN
+*> Conversion du prix selon la devise avec PDEVISE, à la date du jour
+                       MOVE FUNCTION CURRENT-DATE(1:8) TO WS-LOAD-DATE
+                       CALL PDEVISE USING DEVISE PRICE WS-LOAD-DATE
+                                    WS-RESULT P-NO
+
+                       MOVE WS-RESULT TO P-PRICE
+                       MOVE CATEGORY  TO P-CATEGORY
+
+                       IF DISC-FLAG = 'Y'
+                          MOVE 'Y' TO P-DISCONTINUED
+                       ELSE
+                          MOVE 'N' TO P-DISCONTINUED
+                       END-IF
+
+                       IF STOCK-QTY = SPACES
+                          MOVE 0 TO P-STOCK-QTY
+                       ELSE
+                          MOVE STOCK-QTY TO P-STOCK-QTY
+                       END-IF
+
+                       PERFORM 2020-SAUVEGARDER-PRODUIT
+                 END-EVALUATE
+              ELSE
+                 PERFORM 2090-REJETER
+              END-IF
+
+              READ FNEWPRO INTO WS-ENRPRO
+                   AT END
+                       MOVE 'Y' TO EOF
+              END-READ
+              .
+
+*> Insertion du produit s’il est nouveau, mise à jour sinon : le
+*> fichier fournisseur est un catalogue complet renvoyé chaque nuit,
+*> pas un delta, donc un P-NO déjà connu n’est pas une erreur
+       2020-SAUVEGARDER-PRODUIT.
+
+              EXEC SQL
+                  SELECT COUNT(*) INTO :WS-PROD-EXISTS
+                  FROM API12.PRODUCTS
+                  WHERE P_NO = :P-P-NO
+              END-EXEC
+
+              IF WS-PROD-EXISTS > 0
+                 EXEC SQL
+                     UPDATE API12.PRODUCTS
+                     SET DESCRIPTION = :P-DESCRIPTION,
+                         PRICE       = :P-PRICE,
+                         CATEGORY    = :P-CATEGORY,
+                         STOCK_QTY   = :P-STOCK-QTY,
+                         DISCONTINUED = :P-DISCONTINUED
+                     WHERE P_NO = :P-P-NO
+                 END-EXEC
+
+                 MOVE 'U' TO WS-AUDIT-ACTION
+
+                 IF SQLCODE NOT = 0
+                    DISPLAY 'ERREUR UPDATE : ' SQLCODE
+                    DISPLAY 'PRODUIT ' P-NO ' NON MIS A JOUR.'
+                    ADD 1 TO WS-CT-REJETES
+                 ELSE
+                    DISPLAY 'MISE A JOUR REUSSIE :' P-NO
+                    ADD 1 TO WS-CT-INSERES
+                    ADD P-PRICE TO WS-CT-VALEUR
+                 END-IF
+              ELSE
+                 EXEC SQL
+                     INSERT INTO API12.PRODUCTS
+                         (P_NO, DESCRIPTION, PRICE, CATEGORY,
+                          STOCK_QTY, DISCONTINUED)
+                     VALUES
+                         (:P-P-NO, :P-DESCRIPTION, :P-PRICE,
+                          :P-CATEGORY, :P-STOCK-QTY, :P-DISCONTINUED)
+                 END-EXEC
+
+                 MOVE 'I' TO WS-AUDIT-ACTION
+
+                 IF SQLCODE NOT = 0
+                   DISPLAY 'ERREUR INSERT : ' SQLCODE
+                   DISPLAY 'PRODUIT ' P-NO ' NON INSERE.'
+                   ADD 1 TO WS-CT-REJETES
+                 ELSE
+                   DISPLAY 'INSERTION REUSSI :' P-NO
+                   ADD 1 TO WS-CT-INSERES
+                   ADD P-PRICE TO WS-CT-VALEUR
+                 END-IF
+              END-IF
+
+              MOVE SQLCODE TO WS-AUDIT-SQLCODE
+              PERFORM 2030-ECRIRE-AUDIT
+              .
+
+*> Mise hors catalogue d’un produit existant (TXN-CODE = 'D') : un
+*> seul UPDATE du drapeau DISCONTINUED, sans repasser par PFORMAT/
+*> PDEVISE puisque la description et le prix ne sont pas fournis
+       2040-DISCONTINUER.
+
+              EXEC SQL
+                  UPDATE API12.PRODUCTS
+                  SET DISCONTINUED = 'Y'
+                  WHERE P_NO = :P-P-NO
+              END-EXEC
+
+              MOVE 'X' TO WS-AUDIT-ACTION
+
+              IF SQLCODE NOT = 0
+                 DISPLAY 'ERREUR DISCONTINUATION : ' SQLCODE
+                 DISPLAY 'PRODUIT ' P-NO ' NON DISCONTINUE.'
+                 ADD 1 TO WS-CT-REJETES
+              ELSE
+                 DISPLAY 'PRODUIT DISCONTINUE :' P-NO
+                 ADD 1 TO WS-CT-DISCONT
+              END-IF
+
+              MOVE SQLCODE TO WS-AUDIT-SQLCODE
+              PERFORM 2030-ECRIRE-AUDIT
+              .
+
+*> Écriture d’une ligne détail dans le journal d’audit DDNEWPRO-AUDIT
+       2030-ECRIRE-AUDIT.
+
+              MOVE SPACES TO ENRAUDIT
+              MOVE 'D'            TO AUD-REC-TYPE
+              MOVE TXN-CODE       TO AUD-TXN-CODE
+              MOVE P-NO           TO AUD-PNO
+              MOVE DESCRIPTION    TO AUD-DESCRIPTION
+              MOVE P-PRICE        TO AUD-PRICE
+              MOVE DEVISE         TO AUD-DEVISE
+              MOVE CATEGORY       TO AUD-CATEGORY
+              MOVE P-STOCK-QTY    TO AUD-STOCK-QTY
+              MOVE WS-AUDIT-ACTION   TO AUD-ACTION
+              MOVE WS-AUDIT-SQLCODE  TO AUD-SQLCODE
+              MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+
+              WRITE ENRAUDIT
+              .
+
+*> Contrôle de forme de la ligne DDNEWPRO avant tout traitement DB2
+       2010-VALIDER.
+
+              MOVE 'Y' TO WS-VALID-REC
+              MOVE SPACES TO WS-REJECT-CODE
+              MOVE SPACES TO WS-REJECT-TEXT
+
+              IF WS-ENRPRO = SPACES
+                 MOVE 'N' TO WS-VALID-REC
+                 MOVE 'E001' TO WS-REJECT-CODE
+                 MOVE 'LIGNE VIDE' TO WS-REJECT-TEXT
+              END-IF
+
+              IF WS-VALID-REC = 'Y'
+                 AND TXN-CODE NOT = 'A' AND TXN-CODE NOT = 'U'
+                 AND TXN-CODE NOT = 'D'
+                 MOVE 'N' TO WS-VALID-REC
+                 MOVE 'E006' TO WS-REJECT-CODE
+                 MOVE 'CODE TRANSACTION INVALIDE' TO WS-REJECT-TEXT
+              END-IF
+
+              IF WS-VALID-REC = 'Y' AND P-NO NOT NUMERIC
+                 MOVE 'N' TO WS-VALID-REC
+                 MOVE 'E002' TO WS-REJECT-CODE
+                 MOVE 'P-NO NON NUMERIQUE' TO WS-REJECT-TEXT
+              END-IF
+
+*> Les contrôles suivants ne s’appliquent pas à une mise hors
+*> catalogue (TXN-CODE = 'D'), qui ne fournit ni description ni prix
+              IF WS-VALID-REC = 'Y' AND TXN-CODE NOT = 'D'
+
+                 IF DESCRIPTION = SPACES
+                    MOVE 'N' TO WS-VALID-REC
+                    MOVE 'E003' TO WS-REJECT-CODE
+                    MOVE 'DESCRIPTION MANQUANTE' TO WS-REJECT-TEXT
+                 END-IF
+
+                 IF WS-VALID-REC = 'Y'
+                    AND (PRICE = SPACES OR
+                         FUNCTION TEST-NUMVAL-C(PRICE) NOT = 0)
+                    MOVE 'N' TO WS-VALID-REC
+                    MOVE 'E004' TO WS-REJECT-CODE
+                    MOVE 'PRIX NON NUMERIQUE' TO WS-REJECT-TEXT
+                 END-IF
+
+                 IF WS-VALID-REC = 'Y' AND DEVISE = SPACES
+                    MOVE 'N' TO WS-VALID-REC
+                    MOVE 'E005' TO WS-REJECT-CODE
+                    MOVE 'DEVISE MANQUANTE' TO WS-REJECT-TEXT
+                 END-IF
+
+                 IF WS-VALID-REC = 'Y'
+                    AND STOCK-QTY NOT = SPACES
+                    AND STOCK-QTY NOT NUMERIC
+                    MOVE 'N' TO WS-VALID-REC
+                    MOVE 'E007' TO WS-REJECT-CODE
+                    MOVE 'QUANTITE STOCK NON NUMERIQUE'
+                         TO WS-REJECT-TEXT
+                 END-IF
+
+              END-IF
+              .
+
+*> Écriture de la ligne rejetée dans DDNEWPRO-REJECT
+       2090-REJETER.
+
+              MOVE WS-ENRPRO       TO REJ-RAW-LINE
+              MOVE WS-REJECT-CODE  TO REJ-REASON-CODE
+              MOVE WS-REJECT-TEXT  TO REJ-REASON-TEXT
+
+              WRITE ENRREJECT
+
+              ADD 1 TO WS-CT-REJETES
+
+              DISPLAY 'REJET DDNEWPRO ' WS-REJECT-CODE ' : '
+                      WS-REJECT-TEXT
+              .
+
+*> Total de contrôle de fin de run : lus / insérés-mis à jour /
+*> rejetés et valeur cumulée des prix chargés, pour le pointage
+*> du chargement nocturne du catalogue
        3000-FIN.
-*> Fermeture du fichier des produits
-              CLOSE FNEWPRO                                             
-              .                                                         
-                                
+
+              MOVE SPACES TO ENRAUDIT
+              MOVE 'T'             TO AUD-REC-TYPE
+              MOVE WS-CT-LU        TO AUD-LU
+              MOVE WS-CT-INSERES   TO AUD-INSERES
+              MOVE WS-CT-DISCONT   TO AUD-DISCONTINUES
+              MOVE WS-CT-REJETES   TO AUD-REJETES
+              MOVE WS-CT-VALEUR    TO AUD-VALEUR-TOT
+              WRITE ENRAUDIT
+
+              DISPLAY 'CONTROLE PNEWPROD : LUS=' WS-CT-LU
+                      ' INSERES/MAJ=' WS-CT-INSERES
+                      ' DISCONTINUES=' WS-CT-DISCONT
+                      ' REJETES=' WS-CT-REJETES
+                      ' VALEUR CATALOGUE=' WS-CT-VALEUR
+
+*> Code retour pour le moniteur de job : 8 si rien n'a été lu (le
+*> chargement n'a pas tourné, ne pas laisser l'import des ventes
+*> repartir sur un catalogue non rafraîchi), 4 si des lignes ont été
+*> rejetées (chargement partiel, à surveiller mais pas bloquant),
+*> 0 sinon
+              EVALUATE TRUE
+                 WHEN WS-CT-LU = 0
+                    MOVE 8 TO RETURN-CODE
+                 WHEN WS-CT-REJETES > 0
+                    MOVE 4 TO RETURN-CODE
+                 WHEN OTHER
+                    MOVE 0 TO RETURN-CODE
+              END-EVALUATE
+
+              CLOSE FNEWPRO
+              CLOSE FREJECT
+              CLOSE FAUDIT
+              .
