@@ -0,0 +1,176 @@
+//FACTBAT JOB (ACCTNO),'CYCLE FACTURATION',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*=============================================================
+//* FACTBAT - Enchainement complet du cycle de facturation
+//*
+//* Ordre des etapes :
+//*   STEP010  PNEWPROD  - chargement/rafraichissement du catalogue
+//*   STEP020  PORDER    - import des ventes (AS/EU/NA) dans ORDERS/ITEMS
+//*   STEP025  PRECON    - rapprochement referentiel avant facturation
+//*   STEP030  PEXTRACT  - extraction des commandes non facturees
+//*   STEP040  PFACTURE  - impression des factures a partir de l'extrait
+//*
+//* Chaque etape ne tourne que si les etapes precedentes n'ont pas
+//* renvoye de code retour severe (8). Un code retour 4 (rejets
+//* partiels, deja journalises dans les fichiers de rejet de chaque
+//* programme) n'arrete pas l'enchainement ; un code retour 8 (rien
+//* n'a ete charge/importe/extrait, ou une erreur SQL fatale) arrete
+//* tout ce qui suit, pour ne jamais facturer sur un catalogue perime
+//* ou un extrait incomplet.
+//*=============================================================
+//*
+//*-------------------------------------------------------------
+//* STEP010 : chargement du catalogue produits (DDNEWPRO)
+//* PNEWPROD appelle PDEVISE pour la conversion de devise, d'ou les
+//* DD DDDEVISE/DDDEVISE-RPT/DDPRICECAP sur cette etape aussi
+//*-------------------------------------------------------------
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(PNEWPROD) PLAN(NEWPPLAN) LIB('FACT.RUNLIB.LOAD')
+  END
+/*
+//DDNEWPRO         DD DSN=FACT.PROD.NEWPRO,DISP=SHR
+//DDNEWPRO-REJECT  DD DSN=FACT.PROD.NEWPRO.REJECT,
+//                    DISP=(NEW,CATLG,CATLG),
+//                    SPACE=(TRK,(5,5)),
+//                    DCB=(RECFM=FB,LRECL=106)
+//DDNEWPRO-AUDIT   DD DSN=FACT.PROD.NEWPRO.AUDIT,
+//                    DISP=(MOD,CATLG,CATLG),
+//                    SPACE=(TRK,(5,5)),
+//                    DCB=(RECFM=FB,LRECL=122)
+//DDDEVISE         DD DSN=FACT.REF.DEVISE,DISP=SHR
+//DDDEVISE-RPT     DD DSN=FACT.REF.DEVISE.RPT,
+//                    DISP=(MOD,CATLG,CATLG),
+//                    SPACE=(TRK,(5,5)),
+//                    DCB=(RECFM=FB,LRECL=31)
+//DDPRICECAP       DD DSN=FACT.REF.PRICECAP,DISP=SHR
+//SYSUDUMP DD SYSOUT=*
+//*
+//*-------------------------------------------------------------
+//* STEP020 : import des ventes AS/EU/NA dans ORDERS/ITEMS
+//* Ne tourne pas si STEP010 est severe (catalogue non rafraichi)
+//*-------------------------------------------------------------
+//STEP020  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT,STEP010)
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(PORDER) PLAN(ORDERPLAN) LIB('FACT.RUNLIB.LOAD')
+  END
+/*
+//DVENTEAS          DD DSN=FACT.VENTES.AS,DISP=SHR
+//DVENTEEU          DD DSN=FACT.VENTES.EU,DISP=SHR
+//DVENTENA          DD DSN=FACT.VENTES.NA,DISP=SHR
+//DORDER-REJECT     DD DSN=FACT.ORDER.REJECT,
+//                     DISP=(NEW,CATLG,CATLG),
+//                     SPACE=(TRK,(5,5)),
+//                     DCB=(RECFM=FB,LRECL=46)
+//DORDER-COLLISION  DD DSN=FACT.ORDER.COLLISION,
+//                     DISP=(NEW,CATLG,CATLG),
+//                     SPACE=(TRK,(5,5)),
+//                     DCB=(RECFM=FB,LRECL=50)
+//DORDER-PRICESRC   DD DSN=FACT.ORDER.PRICESRC,
+//                     DISP=(NEW,CATLG,CATLG),
+//                     SPACE=(TRK,(5,5)),
+//                     DCB=(RECFM=FB,LRECL=45)
+//DORDER-RPT        DD DSN=FACT.ORDER.RPT,
+//                     DISP=(MOD,CATLG,CATLG),
+//                     SPACE=(TRK,(5,5)),
+//                     DCB=(RECFM=FB,LRECL=49)
+//DORDER-CKPT       DD DSN=FACT.ORDER.CKPT,
+//                     DISP=(MOD,CATLG,CATLG),
+//                     SPACE=(TRK,(1,1)),
+//                     DCB=(RECFM=FB,LRECL=3)
+//DORDER-BACKORDER  DD DSN=FACT.ORDER.BACKORDER,
+//                     DISP=(MOD,CATLG,CATLG),
+//                     SPACE=(TRK,(5,5)),
+//                     DCB=(RECFM=FB,LRECL=47)
+//DDDEVISE          DD DSN=FACT.REF.DEVISE,DISP=SHR
+//DDDEVISE-RPT      DD DSN=FACT.REF.DEVISE.RPT,
+//                     DISP=(MOD,CATLG,CATLG),
+//                     SPACE=(TRK,(5,5)),
+//                     DCB=(RECFM=FB,LRECL=31)
+//DDPRICECAP        DD DSN=FACT.REF.PRICECAP,DISP=SHR
+//SYSUDUMP DD SYSOUT=*
+//*
+//*-------------------------------------------------------------
+//* STEP025 : rapprochement referentiel ORDERS/ITEMS/PRODUCTS/
+//* EMPLOYEES/CUSTOMERS/DEPTS avant de facturer
+//* Ne bloque pas l'enchainement (code retour 4 au plus) : les
+//* anomalies sont journalisees dans DRECON-RPT pour correction en
+//* amont, mais les commandes saines doivent quand meme etre facturees
+//*-------------------------------------------------------------
+//STEP025  EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT,STEP020)
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(PRECON) PLAN(RECONPLAN) LIB('FACT.RUNLIB.LOAD')
+  END
+/*
+//DRECON-RPT       DD DSN=FACT.RECON.RPT,
+//                    DISP=(NEW,CATLG,CATLG),
+//                    SPACE=(TRK,(5,5)),
+//                    DCB=(RECFM=FB,LRECL=77)
+//SYSUDUMP DD SYSOUT=*
+//*
+//*-------------------------------------------------------------
+//* STEP030 : extraction des commandes non facturees (INVOICED='N')
+//* Ne tourne pas si STEP010 ou STEP020 est severe
+//*-------------------------------------------------------------
+//STEP030  EXEC PGM=IKJEFT01,DYNAMNBR=20,
+//             COND=((4,LT,STEP010),(4,LT,STEP020))
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(PEXTRACT) PLAN(EXTRPLAN) LIB('FACT.RUNLIB.LOAD')
+  END
+/*
+//DEXTRACT         DD DSN=FACT.FACT.EXTRACT,
+//                    DISP=(NEW,CATLG,CATLG),
+//                    SPACE=(TRK,(10,10)),
+//                    DCB=(RECFM=FB,LRECL=463)
+//DEXTRACT-REJECT  DD DSN=FACT.FACT.EXTRACT.REJECT,
+//                    DISP=(NEW,CATLG,CATLG),
+//                    SPACE=(TRK,(5,5)),
+//                    DCB=(RECFM=FB,LRECL=44)
+//SYSUDUMP DD SYSOUT=*
+//*
+//*-------------------------------------------------------------
+//* STEP040 : impression des factures a partir de DEXTRACT
+//* PFACTURE ne fait pas de SQL, on l'execute directement ; ne
+//* tourne pas si une etape precedente est severe
+//*-------------------------------------------------------------
+//STEP040  EXEC PGM=PFACTURE,
+//             COND=((4,LT,STEP010),(4,LT,STEP020),(4,LT,STEP030))
+//STEPLIB  DD DSN=FACT.RUNLIB.LOAD,DISP=SHR
+//DEXTRACT          DD DSN=FACT.FACT.EXTRACT,DISP=SHR
+//DFACTURE          DD DSN=FACT.FACT.FACTURE,
+//                     DISP=(NEW,CATLG,CATLG),
+//                     SPACE=(TRK,(20,20)),
+//                     DCB=(RECFM=FB,LRECL=80)
+//DSTATETAX         DD DSN=FACT.REF.STATETAX,DISP=SHR
+//DCOMMTIER         DD DSN=FACT.REF.COMMTIER,DISP=SHR
+//DCSVREG           DD DSN=FACT.FACT.CSVREG,
+//                     DISP=(NEW,CATLG,CATLG),
+//                     SPACE=(TRK,(10,10)),
+//                     DCB=(RECFM=FB,LRECL=150)
+//DINVOICE-CTL      DD DSN=FACT.FACT.INVOICECTL,
+//                     DISP=(MOD,CATLG,CATLG),
+//                     SPACE=(TRK,(1,1)),
+//                     DCB=(RECFM=FB,LRECL=9)
+//DFACTURE-RPT      DD DSN=FACT.FACT.FACTURE.RPT,
+//                     DISP=(MOD,CATLG,CATLG),
+//                     SPACE=(TRK,(5,5)),
+//                     DCB=(RECFM=FB,LRECL=57)
+//DCOMMISSION-RPT   DD DSN=FACT.FACT.COMMISSION.RPT,
+//                     DISP=(NEW,CATLG,CATLG),
+//                     SPACE=(TRK,(5,5)),
+//                     DCB=(RECFM=FB,LRECL=12)
+//SYSIN             DD *
+0,05
+000
+/*
+//SYSUDUMP DD SYSOUT=*
+//
